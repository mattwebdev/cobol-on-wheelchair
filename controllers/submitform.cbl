@@ -1,16 +1,63 @@
        identification division.
        program-id. submitform.
 
+       environment division.
+       input-output section.
+       file-control.
+           select submissions-log
+               assign to "data/form-submissions.log"
+               organization is line sequential
+               file status is submissions-log-status.
+
        data division.
+       file section.
+       fd  submissions-log.
+       01  submissions-log-line pic x(2000).
+
        working-storage section.
 
        01 the-vars.
           03  COW-vars OCCURS 99 times.
             05 COW-varname       pic x(99).
-            05 COW-varvalue      pic x(99).    
+            05 COW-varvalue      pic x(99).
 
        01 i pic 9(4).
 
+       01 submissions-log-status pic xx.
+       01 submission-timestamp   pic x(21).
+       01 submission-fields      pic x(1900).
+
+       *> Server-side validation - submitform.cbl takes whatever
+       *> fields the posting form sent, so there is no fixed field
+       *> list to check against in general; for the handful of field
+       *> names forms around this site actually use, field-rules below
+       *> carries a configurable required/max-length/pattern check.
+       *> Anything posted under a name not in that table falls back to
+       *> the old blanket rule - required, no length or format check -
+       *> so a form using fields we have never seen before still gets
+       *> some validation rather than none.
+       01 validation-failed      pic x(1).
+       01 validation-message     pic x(500).
+
+       01 field-rule-count       pic 99 usage comp-5 value 0.
+       01 field-rules occurs 20 times.
+           03 rule-field-name    pic x(100).
+           03 rule-required      pic x(1).
+           03 rule-max-length    pic 9(4) usage comp-5.
+           03 rule-pattern       pic x(10).
+
+       01 rule-index             pic 99 usage comp-5.
+       01 matched-rule-index     pic 99 usage comp-5.
+       01 field-value-length     pic 9(4) usage comp-5.
+       01 pattern-ok             pic x(1).
+       01 pattern-scan-pos       pic 9(4) usage comp-5.
+       01 pattern-scan-len       pic 9(4) usage comp-5.
+       01 pattern-scan-char      pic x(1).
+       01 at-sign-count          pic 9(2) usage comp-5.
+       01 at-sign-pos            pic 9(4) usage comp-5.
+       01 dot-after-at-found     pic x(1).
+       01 validation-error-text  pic x(150).
+
        linkage section.
        01 path-values.
           05 path-query-values           occurs 10 times.
@@ -18,46 +65,288 @@
             10 path-query-value          pic x(90).
 
        01 http-request-data.
-           05 method pic x(10).
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
            05 query-params.
                10 param-count pic 9(4).
-               10 params occurs 50 times.
+               10 params occurs 200 times.
                    15 param-name pic x(100).
-                   15 param-value pic x(1024).
+                   15 param-value pic x(4096).
            05 body-params.
                10 body-param-count pic 9(4).
-               10 body-params occurs 50 times.
+               10 body-params occurs 200 times.
                    15 body-param-name pic x(100).
-                   15 body-param-value pic x(1024).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
 
        procedure division using path-values http-request-data.
 
-           display "<h2>Form Submission Results</h2>"
-           display "<h3>POST Data:</h3>"
-           display "<table border='1'>"
-           display "<tr><th>Field</th><th>Value</th></tr>"
-           
-           perform varying i from 1 by 1 until i > body-param-count
-               display "<tr>"
-               display "<td>" function trim(body-param-name(i)) "</td>"
-               display "<td>" function trim(body-param-value(i)) "</td>"
-               display "</tr>"
-           end-perform
-           
-           display "</table>"
-
-           display "<h3>Query Parameters:</h3>"
-           display "<table border='1'>"
-           display "<tr><th>Parameter</th><th>Value</th></tr>"
-           
-           perform varying i from 1 by 1 until i > param-count
-               display "<tr>"
-               display "<td>" function trim(param-name(i)) "</td>"
-               display "<td>" function trim(param-value(i)) "</td>"
-               display "</tr>"
-           end-perform
-           
-           display "</table>"
+           perform validate-submission
+
+           display "Content-Type: text/html"
+           display " "
+
+           if validation-failed = "Y"
+               display "<h2>Form Submission Failed</h2>"
+               display "<p>" function trim(validation-message) "</p>"
+           else
+               perform persist-submission
+
+               display "<h2>Form Submission Results</h2>"
+               display "<h3>POST Data:</h3>"
+               display "<table border='1'>"
+               display "<tr><th>Field</th><th>Value</th></tr>"
+
+               perform varying i from 1 by 1
+                   until i > body-param-count
+                   display "<tr>"
+                   display "<td>" function trim(body-param-name(i))
+                       "</td>"
+                   display "<td>" function trim(body-param-value(i))
+                       "</td>"
+                   display "</tr>"
+               end-perform
+
+               display "</table>"
+
+               display "<h3>Query Parameters:</h3>"
+               display "<table border='1'>"
+               display "<tr><th>Parameter</th><th>Value</th></tr>"
+
+               perform varying i from 1 by 1 until i > param-count
+                   display "<tr>"
+                   display "<td>" function trim(param-name(i)) "</td>"
+                   display "<td>" function trim(param-value(i)) "</td>"
+                   display "</tr>"
+               end-perform
+
+               display "</table>"
+           end-if
 
            goback.
+
+       seed-field-rules.
+           move 4 to field-rule-count
+           move "name" to rule-field-name(1)
+           move "Y" to rule-required(1)
+           move 0100 to rule-max-length(1)
+           move "ALPHA" to rule-pattern(1)
+
+           move "email" to rule-field-name(2)
+           move "Y" to rule-required(2)
+           move 0100 to rule-max-length(2)
+           move "EMAIL" to rule-pattern(2)
+
+           move "phone" to rule-field-name(3)
+           move "N" to rule-required(3)
+           move 0020 to rule-max-length(3)
+           move "DIGITS" to rule-pattern(3)
+
+           move "message" to rule-field-name(4)
+           move "N" to rule-required(4)
+           move 2000 to rule-max-length(4)
+           move "ANY" to rule-pattern(4).
+
+       find-rule-for-field.
+           move 0 to matched-rule-index
+           perform varying rule-index from 1 by 1
+               until rule-index > field-rule-count
+               if function trim(rule-field-name(rule-index))
+                   = function trim(body-param-name(i))
+                   move rule-index to matched-rule-index
+                   exit perform
+               end-if
+           end-perform.
+
+       add-validation-error.
+           move "Y" to validation-failed
+           if validation-message = spaces
+               move validation-error-text to validation-message
+           else
+               move function concatenate(
+                   function trim(validation-message), "; ",
+                   validation-error-text
+               ) to validation-message
+           end-if.
+
+       validate-submission.
+           move "N" to validation-failed
+           move spaces to validation-message
+           perform seed-field-rules
+
+           if body-param-count = 0
+               move "Y" to validation-failed
+               move "No form data was submitted" to validation-message
+           else
+               perform varying i from 1 by 1
+                   until i > body-param-count
+                   perform find-rule-for-field
+                   perform validate-one-field
+               end-perform
+           end-if.
+
+       validate-one-field.
+           if matched-rule-index = 0
+               *> No rule on file for this field name - fall back to
+               *> the old blanket "every posted field is required"
+               *> check, since we have nothing more specific to go on.
+               if body-param-value(i) = spaces
+                   move function concatenate(
+                       function trim(body-param-name(i)), " is required"
+                   ) to validation-error-text
+                   perform add-validation-error
+               end-if
+           else
+               if body-param-value(i) = spaces
+                   if rule-required(matched-rule-index) = "Y"
+                       move function concatenate(
+                           function trim(body-param-name(i)),
+                           " is required"
+                       ) to validation-error-text
+                       perform add-validation-error
+                   end-if
+               else
+                   move function length(
+                       function trim(body-param-value(i))
+                   ) to field-value-length
+                   if field-value-length
+                       > rule-max-length(matched-rule-index)
+                       move function concatenate(
+                           function trim(body-param-name(i)),
+                           " exceeds the maximum length"
+                       ) to validation-error-text
+                       perform add-validation-error
+                   end-if
+                   if function trim(rule-pattern(matched-rule-index))
+                       not = "ANY"
+                       perform check-field-pattern
+                       if pattern-ok = "N"
+                           move function concatenate(
+                               function trim(body-param-name(i)),
+                               " is not in the expected format"
+                           ) to validation-error-text
+                           perform add-validation-error
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       check-field-pattern.
+           *> GnuCOBOL has no regex engine, so "pattern" here is one of
+           *> a handful of named character-class checks rather than a
+           *> true regular expression - ALPHA/DIGITS scan every
+           *> character of the trimmed value against the matching
+           *> class; EMAIL just requires a single "@" with at least
+           *> one character on each side and a "." somewhere after it.
+           move "Y" to pattern-ok
+           move function length(function trim(body-param-value(i)))
+               to pattern-scan-len
+           evaluate function trim(rule-pattern(matched-rule-index))
+               when "ALPHA"
+                   perform varying pattern-scan-pos from 1 by 1
+                       until pattern-scan-pos > pattern-scan-len
+                       move body-param-value(i)(pattern-scan-pos:1)
+                           to pattern-scan-char
+                       if pattern-scan-char not alphabetic
+                           and pattern-scan-char not = space
+                           move "N" to pattern-ok
+                           exit perform
+                       end-if
+                   end-perform
+               when "DIGITS"
+                   perform varying pattern-scan-pos from 1 by 1
+                       until pattern-scan-pos > pattern-scan-len
+                       move body-param-value(i)(pattern-scan-pos:1)
+                           to pattern-scan-char
+                       if pattern-scan-char not numeric
+                           move "N" to pattern-ok
+                           exit perform
+                       end-if
+                   end-perform
+               when "EMAIL"
+                   move 0 to at-sign-count
+                   move 0 to at-sign-pos
+                   move "N" to dot-after-at-found
+                   perform varying pattern-scan-pos from 1 by 1
+                       until pattern-scan-pos > pattern-scan-len
+                       move body-param-value(i)(pattern-scan-pos:1)
+                           to pattern-scan-char
+                       if pattern-scan-char = "@"
+                           add 1 to at-sign-count
+                           move pattern-scan-pos to at-sign-pos
+                       end-if
+                       if pattern-scan-char = "."
+                           and at-sign-pos > 0
+                           and pattern-scan-pos > at-sign-pos
+                           move "Y" to dot-after-at-found
+                       end-if
+                       if pattern-scan-char = space
+                           move "N" to pattern-ok
+                           exit perform
+                       end-if
+                   end-perform
+                   if at-sign-count not = 1
+                       move "N" to pattern-ok
+                   end-if
+                   if dot-after-at-found = "N"
+                       move "N" to pattern-ok
+                   end-if
+                   if function trim(body-param-value(i))(1:1) = "@"
+                       move "N" to pattern-ok
+                   end-if
+                   if function trim(
+                       body-param-value(i))(pattern-scan-len:1) = "@"
+                       move "N" to pattern-ok
+                   end-if
+           end-evaluate.
+
+       persist-submission.
+           *> One line per submission, same open-extend/write/close
+           *> shape as router.cbl's dispatch log, since submitform is
+           *> a one-shot CGI process the same way router.cbl is.
+           move spaces to submission-fields
+           perform varying i from 1 by 1
+               until i > body-param-count
+               if i = 1
+                   move function concatenate(
+                       function trim(body-param-name(i)), "=",
+                       function trim(body-param-value(i))
+                   ) to submission-fields
+               else
+                   move function concatenate(
+                       function trim(submission-fields), "|",
+                       function trim(body-param-name(i)), "=",
+                       function trim(body-param-value(i))
+                   ) to submission-fields
+               end-if
+           end-perform
+
+           move function current-date to submission-timestamp
+           open extend submissions-log
+           if submissions-log-status = "35"
+               close submissions-log
+               open output submissions-log
+           end-if
+           move function concatenate(
+               submission-timestamp(1:8), " ",
+               submission-timestamp(9:6), " | ",
+               function trim(submission-fields)
+           ) to submissions-log-line
+           write submissions-log-line
+           close submissions-log.
+
        end program submitform. 
\ No newline at end of file
