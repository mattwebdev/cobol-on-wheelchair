@@ -2,8 +2,17 @@
        program-id. admin.
 
        environment division.
+       input-output section.
+       file-control.
+           select admin-audit-log
+               assign to "data/admin-audit.log"
+               organization is line sequential
+               file status is admin-audit-status.
 
        data division.
+       file section.
+       fd  admin-audit-log.
+       01  admin-audit-line pic x(300).
 
        working-storage section.
        01 the-vars.
@@ -16,63 +25,269 @@
            03 auth-request.
                05 action         pic x(20).
                05 username       pic x(50).
-               05 password       pic x(50).
+               05 user-password  pic x(50).
                05 email          pic x(100).
                05 role           pic x(20).
+               05 session-id     pic x(32).
+               05 reset-token    pic x(32).
+               05 remember       pic x(1).
+               05 totp-code      pic x(6).
+               05 api-key        pic x(64).
+               05 api-key-scope  pic x(20).
            03 auth-response.
                05 success        pic x(1).
-               05 message        pic x(200).
+               05 resp-message   pic x(200).
+               05 resp-session-id pic x(32).
+               05 resp-reset-token pic x(32).
+               05 resp-totp-required pic x(1).
+               05 resp-totp-secret pic x(32).
                05 user-data.
                    10 user-id    pic 9(10).
                    10 username   pic x(50).
                    10 email      pic x(100).
                    10 role       pic x(20).
+               05 resp-api-key       pic x(64).
+               05 resp-api-key-owner pic x(50).
+               05 resp-api-key-scope pic x(20).
 
+       *> blog-count/page-count are now pulled live from
+       *> database-interface's content store (count-content-of-type
+       *> below); user-count/media-count stay canned since the user
+       *> and media collections there are still mocked, not real
+       *> stores this controller can count against.
        01 content-stats.
-           03 blog-count         pic 99 usage comp-5 value 5.
-           03 page-count         pic 99 usage comp-5 value 3.
+           03 blog-count         pic 99 usage comp-5 value 0.
+           03 page-count         pic 99 usage comp-5 value 0.
            03 user-count         pic 99 usage comp-5 value 2.
            03 media-count        pic 99 usage comp-5 value 12.
 
+       01 db-request.
+           03 db-action         pic x(20).
+           03 db-collection     pic x(20).
+           03 db-operation      pic x(20).
+           03 db-data-json      pic x(2000).
+           03 db-filters        pic x(500).
+           03 db-changed-by     pic x(50).
+           03 db-api-key        pic x(64).
+           03 db-caller-role    pic x(20).
+
+       01 db-response.
+           03 db-success        pic x(1).
+           03 db-resp-message   pic x(200).
+           03 db-resp-data-json pic x(2000).
+           03 db-item-count     pic 9(10).
+
+      *> This caller's own database-interface key, issued to it by
+      *> auth.cbl's "issue-api-key" action and validated there on
+      *> every call rather than against a literal database-interface
+      *> compares itself - kept local the same way login.cbl keeps
+      *> its own copy of the csrf-secret rather than a looked-up value.
+      *> Scoped "read-write" since this controller creates, updates
+      *> and deletes content.
+       01 db-api-key-value      pic x(64)
+           value "nodebol-admin-svc-db-service-key-2024".
+
+       01 stat-type-name        pic x(20).
+       01 stat-result-count     pic 9(10).
+
+       *> Scratch fields for the content create/update/delete/publish
+       *> actions posted from the admin dashboard.
+       01 form-content-id       pic x(20).
+       01 form-content-type     pic x(20).
+       01 form-title            pic x(200).
+       01 form-body             pic x(2000).
+       01 form-status           pic x(20).
+       01 response-message      pic x(200).
+
+       *> Escapes embedded quotes/backslashes out of form-title and
+       *> form-body before they get spliced into the hand-built
+       *> db-data-json literal below - title/content are free text an
+       *> author can type anything into, and database-interface's
+       *> JSON reader stops at the first unescaped quote it sees.
+       01 json-esc-source       pic x(2000).
+       01 json-esc-result       pic x(2000).
+       01 json-esc-len          pic 9(4) usage comp-5.
+       01 json-esc-in-pos       pic 9(4) usage comp-5.
+       01 json-esc-out-pos      pic 9(4) usage comp-5.
+       01 json-esc-char         pic x(1).
+       01 esc-title             pic x(200).
+       01 esc-body              pic x(2000).
+
+       *> Scratch fields for bulk actions posted from the admin
+       *> content list - content_ids travels as a comma-delimited
+       *> list of ids (e.g. "3,7,12"), split and applied one at a
+       *> time the same way split-fields-spec splits a pipe-delimited
+       *> list in database-interface.cbl.
+       01 bulk-ids               pic x(500).
+       01 bulk-ids-len           pic 9(4) usage comp-5.
+       01 bulk-ids-pos           pic 9(4) usage comp-5.
+       01 bulk-one-id            pic x(20).
+       01 bulk-one-id-len        pic 9(4) usage comp-5.
+       01 bulk-scan-char         pic x(1).
+       01 bulk-success-count     pic 9(4) usage comp-5.
+       01 bulk-fail-count        pic 9(4) usage comp-5.
+       01 bulk-total-count       pic 9(4) usage comp-5.
+       01 bulk-count-display     pic z(3)9.
+       01 bulk-action-operation  pic x(20).
+       01 bulk-action-data-json  pic x(2000).
+
+       *> Audit trail of admin actions - same open-extend-per-write,
+       *> timestamp-pipe-delimited style as router.cbl's dispatch log.
+       01 admin-audit-status     pic xx.
+       01 admin-audit-timestamp  pic x(21).
+       01 admin-audit-result     pic x(10).
+       01 admin-audit-subject    pic x(200).
+
+       01 counter pic 99 usage comp-5.
+
+       *> Permission flags derived from the authenticated user's role.
+       01 is-authenticated  pic x(1) value "N".
+       01 can-publish       pic x(1) value "N".
+       01 can-delete-media  pic x(1) value "N".
+       01 can-manage-users  pic x(1) value "N".
+       01 requested-action  pic x(20).
+
        linkage section.
        01 path-values.
            03 path-query-value occurs 10 times pic x(99).
        01 http-request-data.
-           05 method pic x(10).
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
            05 query-params.
                10 param-count pic 9(4).
-               10 params occurs 50 times.
+               10 params occurs 200 times.
                    15 param-name pic x(100).
-                   15 param-value pic x(1024).
+                   15 param-value pic x(4096).
            05 body-params.
                10 body-param-count pic 9(4).
-               10 body-params occurs 50 times.
+               10 body-params occurs 200 times.
                    15 body-param-name pic x(100).
-                   15 body-param-value pic x(1024).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
 
        procedure division using path-values http-request-data.
 
-       *> Check authentication
+       *> Check authentication and derive this user's permissions
        perform check-authentication.
 
-       *> Handle different admin actions
-       evaluate method
-           when "GET"
-               perform handle-admin-dashboard
-           when "POST"
-               perform handle-admin-action
-           when other
-               perform handle-admin-dashboard
-       end-evaluate.
+       if is-authenticated = "N"
+           perform handle-access-denied
+       else
+           *> Handle different admin actions
+           evaluate http-method
+               when "GET"
+                   perform handle-admin-dashboard
+               when "POST"
+                   perform handle-admin-action
+               when other
+                   perform handle-admin-dashboard
+           end-evaluate
+       end-if.
 
        goback.
 
        check-authentication section.
-           *> For now, assume admin is authenticated
-           *> In production, check session/cookies
-           move "Y" to auth-response::success.
+           *> The session id travels as the session_id cookie login.cbl
+           *> sets on a successful login - same convention
+           *> router.cbl's check-route-authentication and
+           *> mediaupload.cbl's uploader-identity lookup already read
+           *> it by.
+           move spaces to session-id of auth-request.
+           perform varying counter from 1 by 1
+               until counter > cookie-count
+               if cookie-name(counter) = "session_id"
+                   move cookie-value(counter)(1:32)
+                       to session-id of auth-request
+               end-if
+           end-perform.
+
+           move "check" to action of auth-request.
+           call 'auth' using auth-request auth-response.
+
+           if success of auth-response = "Y"
+               move "Y" to is-authenticated
+               perform set-permissions
+           else
+               move "N" to is-authenticated
+           end-if.
+
+       set-permissions section.
+           evaluate role of user-data
+               when "admin"
+                   move "Y" to can-publish
+                   move "Y" to can-delete-media
+                   move "Y" to can-manage-users
+               when "editor"
+                   move "Y" to can-publish
+                   move "N" to can-delete-media
+                   move "N" to can-manage-users
+               when other
+                   move "N" to can-publish
+                   move "N" to can-delete-media
+                   move "N" to can-manage-users
+           end-evaluate.
+
+       handle-access-denied section.
+           move 1 to counter.
+           move "page_title" to COW-varname(counter).
+           move "Access Denied" to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           add 1 to counter.
+           move "error_message" to COW-varname(counter).
+           move function concatenate(
+               "You must be logged in with an authorized ",
+               "account to view this page"
+           ) to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           call 'enhanced-template' using the-vars "admin-result.cow".
+
+       count-content-of-type section.
+           *> pageSize of 200 covers content-database's full capacity
+           *> (database-interface.cbl's tbl-content occurs 200 times),
+           *> so item-count of db-response comes back as the true
+           *> total for the type rather than just one page of it.
+           *> effectiveOnly is explicitly turned off - an admin total
+           *> should include "published" content still waiting on a
+           *> future publishDate, not just what the public can see
+           *> right now.
+           move function concatenate(
+               '{"type":"', function trim(stat-type-name),
+               '","pageSize":"200","effectiveOnly":"N"}'
+           ) to db-filters.
+           move "content" to db-action.
+           move "get-all" to db-operation.
+           move spaces to db-data-json.
+           move db-api-key-value to db-api-key.
+           move role of user-data to db-caller-role.
+           call "database-interface" using db-request db-response.
+           move db-item-count to stat-result-count.
 
        handle-admin-dashboard section.
+           *> Pull real blog/page counts from the content store
+           move "blog" to stat-type-name.
+           perform count-content-of-type.
+           move stat-result-count to blog-count.
+
+           move "page" to stat-type-name.
+           perform count-content-of-type.
+           move stat-result-count to page-count.
+
            *> Set up dashboard variables
            move 1 to counter.
            move "page_title" to COW-varname(counter).
@@ -101,14 +316,399 @@
 
            add 1 to counter.
            move "current_user" to COW-varname(counter).
-           move "admin" to COW-varvalue(counter).
+           move username of user-data to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           add 1 to counter.
+           move "can_publish" to COW-varname(counter).
+           move can-publish to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           add 1 to counter.
+           move "can_delete_media" to COW-varname(counter).
+           move can-delete-media to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           add 1 to counter.
+           move "can_manage_users" to COW-varname(counter).
+           move can-manage-users to COW-varvalue(counter).
            move "S" to COW-var-type(counter).
 
            *> Render admin dashboard
            call 'enhanced-template' using the-vars "admin-dashboard.cow".
 
        handle-admin-action section.
-           *> Handle POST actions like create, update, delete
+           *> Figure out which capability this POST action needs
+           move spaces to requested-action.
+           move spaces to response-message.
+           perform varying counter from 1 by 1
+               until counter > body-param-count
+               if body-param-name(counter) = "admin_action"
+                   move body-param-value(counter) to requested-action
+               end-if
+           end-perform.
+
+           evaluate requested-action
+               when "create-content"
+                   if can-publish = "Y"
+                       perform admin-create-content
+                   else
+                       perform handle-admin-action-forbidden
+                   end-if
+               when "update-content"
+                   if can-publish = "Y"
+                       perform admin-update-content
+                   else
+                       perform handle-admin-action-forbidden
+                   end-if
+               when "delete-content"
+                   if can-publish = "Y"
+                       perform admin-delete-content
+                   else
+                       perform handle-admin-action-forbidden
+                   end-if
+               when "publish-content"
+                   if can-publish = "Y"
+                       perform admin-publish-content
+                   else
+                       perform handle-admin-action-forbidden
+                   end-if
+               when "bulk-delete-content"
+                   if can-publish = "Y"
+                       perform admin-bulk-delete-content
+                   else
+                       perform handle-admin-action-forbidden
+                   end-if
+               when "bulk-publish-content"
+                   if can-publish = "Y"
+                       perform admin-bulk-publish-content
+                   else
+                       perform handle-admin-action-forbidden
+                   end-if
+               when "bulk-draft-content"
+                   if can-publish = "Y"
+                       perform admin-bulk-draft-content
+                   else
+                       perform handle-admin-action-forbidden
+                   end-if
+               when "delete-media"
+                   if can-delete-media = "Y"
+                       perform handle-admin-action-ok
+                   else
+                       perform handle-admin-action-forbidden
+                   end-if
+               when "manage-users"
+                   if can-manage-users = "Y"
+                       perform handle-admin-action-ok
+                   else
+                       perform handle-admin-action-forbidden
+                   end-if
+               when other
+                   if can-publish = "Y"
+                       perform handle-admin-action-ok
+                   else
+                       perform handle-admin-action-forbidden
+                   end-if
+           end-evaluate.
+
+       extract-content-form-fields section.
+           move spaces to form-content-id.
+           move spaces to form-content-type.
+           move spaces to form-title.
+           move spaces to form-body.
+           move spaces to form-status.
+           perform varying counter from 1 by 1
+               until counter > body-param-count
+               evaluate body-param-name(counter)
+                   when "content_id"
+                       move body-param-value(counter) to form-content-id
+                   when "content_type"
+                       move body-param-value(counter)
+                           to form-content-type
+                   when "title"
+                       move body-param-value(counter) to form-title
+                   when "content"
+                       move body-param-value(counter) to form-body
+                   when "status"
+                       move body-param-value(counter) to form-status
+               end-evaluate
+           end-perform.
+
+       escape-json-value section.
+           move spaces to json-esc-result
+           move function length(function trim(json-esc-source))
+               to json-esc-len
+           move 1 to json-esc-in-pos
+           move 1 to json-esc-out-pos
+           perform until json-esc-in-pos > json-esc-len
+               move json-esc-source(json-esc-in-pos:1) to json-esc-char
+               if json-esc-char = '"' or json-esc-char = "\"
+                   move "\" to json-esc-result(json-esc-out-pos:1)
+                   add 1 to json-esc-out-pos
+               end-if
+               move json-esc-char to json-esc-result(json-esc-out-pos:1)
+               add 1 to json-esc-in-pos
+               add 1 to json-esc-out-pos
+           end-perform.
+
+       admin-create-content section.
+           perform extract-content-form-fields.
+
+           move form-title to json-esc-source
+           perform escape-json-value
+           move json-esc-result to esc-title
+           move form-body to json-esc-source
+           perform escape-json-value
+           move json-esc-result to esc-body
+
+           move function concatenate(
+               '{"type":"', function trim(form-content-type),
+               '","title":"', function trim(esc-title),
+               '","content":"', function trim(esc-body)
+           ) to db-data-json
+           move function concatenate(
+               function trim(db-data-json),
+               '","status":"', function trim(form-status),
+               '","author":"', function trim(username of user-data),
+               '"}'
+           ) to db-data-json
+
+           move "content" to db-action.
+           move "create" to db-operation.
+           move spaces to db-filters.
+           move db-api-key-value to db-api-key.
+           move role of user-data to db-caller-role.
+           call "database-interface" using db-request db-response.
+
+           move db-resp-message to response-message.
+           if db-success = "Y"
+               perform handle-admin-action-ok
+           else
+               perform handle-admin-action-failed
+           end-if.
+
+       admin-update-content section.
+           perform extract-content-form-fields.
+
+           move form-title to json-esc-source
+           perform escape-json-value
+           move json-esc-result to esc-title
+           move form-body to json-esc-source
+           perform escape-json-value
+           move json-esc-result to esc-body
+
+           move function concatenate(
+               '{"type":"', function trim(form-content-type),
+               '","title":"', function trim(esc-title),
+               '","content":"', function trim(esc-body)
+           ) to db-data-json
+           move function concatenate(
+               function trim(db-data-json),
+               '","status":"', function trim(form-status),
+               '"}'
+           ) to db-data-json
+           move function concatenate(
+               '{"id":"', function trim(form-content-id), '"}'
+           ) to db-filters
+
+           move "content" to db-action.
+           move "update" to db-operation.
+           move db-api-key-value to db-api-key.
+           move role of user-data to db-caller-role.
+           call "database-interface" using db-request db-response.
+
+           move db-resp-message to response-message.
+           if db-success = "Y"
+               perform handle-admin-action-ok
+           else
+               perform handle-admin-action-failed
+           end-if.
+
+       admin-delete-content section.
+           perform extract-content-form-fields.
+
+           move function concatenate(
+               '{"id":"', function trim(form-content-id), '"}'
+           ) to db-filters
+           move spaces to db-data-json.
+
+           move "content" to db-action.
+           move "delete" to db-operation.
+           move db-api-key-value to db-api-key.
+           move role of user-data to db-caller-role.
+           call "database-interface" using db-request db-response.
+
+           move db-resp-message to response-message.
+           if db-success = "Y"
+               perform handle-admin-action-ok
+           else
+               perform handle-admin-action-failed
+           end-if.
+
+       admin-publish-content section.
+           perform extract-content-form-fields.
+
+           move function concatenate(
+               '{"id":"', function trim(form-content-id), '"}'
+           ) to db-filters
+           move '{"status":"published"}' to db-data-json.
+
+           move "content" to db-action.
+           move "update" to db-operation.
+           move db-api-key-value to db-api-key.
+           move role of user-data to db-caller-role.
+           call "database-interface" using db-request db-response.
+
+           move db-resp-message to response-message.
+           if db-success = "Y"
+               perform handle-admin-action-ok
+           else
+               perform handle-admin-action-failed
+           end-if.
+
+       extract-bulk-ids-field section.
+           move spaces to bulk-ids.
+           perform varying counter from 1 by 1
+               until counter > body-param-count
+               if body-param-name(counter) = "content_ids"
+                   move body-param-value(counter) to bulk-ids
+               end-if
+           end-perform.
+
+       split-next-bulk-id section.
+           *> Splits the next comma-delimited id off bulk-ids,
+           *> starting at bulk-ids-pos, leaving it in bulk-one-id and
+           *> advancing bulk-ids-pos past the id just split off.
+           move spaces to bulk-one-id.
+           move 0 to bulk-one-id-len.
+           perform until bulk-ids-pos > bulk-ids-len
+               move bulk-ids(bulk-ids-pos:1) to bulk-scan-char
+               add 1 to bulk-ids-pos
+               if bulk-scan-char = ","
+                   exit perform
+               end-if
+               if bulk-one-id-len < 20
+                   add 1 to bulk-one-id-len
+                   move bulk-scan-char
+                       to bulk-one-id(bulk-one-id-len:1)
+               end-if
+           end-perform.
+
+       build-bulk-result-message section.
+           move bulk-success-count to bulk-count-display
+           move function concatenate(
+               function trim(bulk-count-display), " of "
+           ) to response-message
+           move bulk-total-count to bulk-count-display
+           move function concatenate(
+               function trim(response-message),
+               function trim(bulk-count-display),
+               " item(s) processed successfully"
+           ) to response-message
+           if bulk-fail-count > 0
+               move bulk-fail-count to bulk-count-display
+               move function concatenate(
+                   function trim(response-message), "; ",
+                   function trim(bulk-count-display), " failed"
+               ) to response-message
+           end-if.
+
+       run-bulk-content-action section.
+           *> Applies bulk-action-operation/bulk-action-data-json
+           *> (set by the admin-bulk-*-content callers below) to
+           *> every id in the posted content_ids list, one
+           *> database-interface call per id, the same way a single
+           *> content action is one call - there is no batch
+           *> operation on the database-interface side to delegate
+           *> the whole list to at once.
+           perform extract-bulk-ids-field.
+           if function trim(bulk-ids) = spaces
+               move "No content items were selected"
+                   to response-message
+               perform handle-admin-action-failed
+           else
+               move 0 to bulk-success-count
+               move 0 to bulk-fail-count
+               move 0 to bulk-total-count
+               move function length(function trim(bulk-ids))
+                   to bulk-ids-len
+               move 1 to bulk-ids-pos
+               perform until bulk-ids-pos > bulk-ids-len
+                   perform split-next-bulk-id
+                   if bulk-one-id-len > 0
+                       add 1 to bulk-total-count
+                       move function concatenate(
+                           '{"id":"',
+                           function trim(bulk-one-id), '"}'
+                       ) to db-filters
+                       move bulk-action-data-json to db-data-json
+                       move "content" to db-action
+                       move bulk-action-operation to db-operation
+                       move db-api-key-value to db-api-key
+                       move role of user-data to db-caller-role
+                       call "database-interface"
+                           using db-request db-response
+                       if db-success = "Y"
+                           add 1 to bulk-success-count
+                       else
+                           add 1 to bulk-fail-count
+                       end-if
+                   end-if
+               end-perform
+               perform build-bulk-result-message
+               if bulk-fail-count = 0
+                   perform handle-admin-action-ok
+               else
+                   perform handle-admin-action-failed
+               end-if
+           end-if.
+
+       admin-bulk-delete-content section.
+           move "delete" to bulk-action-operation.
+           move spaces to bulk-action-data-json.
+           perform run-bulk-content-action.
+
+       admin-bulk-publish-content section.
+           move "update" to bulk-action-operation.
+           move '{"status":"published"}' to bulk-action-data-json.
+           perform run-bulk-content-action.
+
+       admin-bulk-draft-content section.
+           move "update" to bulk-action-operation.
+           move '{"status":"draft"}' to bulk-action-data-json.
+           perform run-bulk-content-action.
+
+       write-admin-audit-entry section.
+           move function concatenate(
+               'user=', function trim(username of user-data),
+               ' action=', function trim(requested-action),
+               ' result=', function trim(admin-audit-result)
+           ) to admin-audit-subject
+           if function trim(response-message) not = spaces
+               move function concatenate(
+                   function trim(admin-audit-subject),
+                   ' msg=', function trim(response-message)
+               ) to admin-audit-subject
+           end-if
+
+           move function current-date to admin-audit-timestamp
+           open extend admin-audit-log
+           if admin-audit-status = "35"
+               close admin-audit-log
+               open output admin-audit-log
+           end-if
+           move function concatenate(
+               admin-audit-timestamp(1:8), " ",
+               admin-audit-timestamp(9:6), " | admin-action | ",
+               function trim(admin-audit-subject)
+           ) to admin-audit-line
+           write admin-audit-line
+           close admin-audit-log.
+
+       handle-admin-action-ok section.
+           move "SUCCESS" to admin-audit-result.
+           perform write-admin-audit-entry.
+
            move 1 to counter.
            move "page_title" to COW-varname(counter).
            move "Action Completed" to COW-varvalue(counter).
@@ -116,7 +716,48 @@
 
            add 1 to counter.
            move "message" to COW-varname(counter).
-           move "Action completed successfully" to COW-varvalue(counter).
+           if function trim(response-message) = spaces
+               move "Action completed successfully"
+                   to COW-varvalue(counter)
+           else
+               move response-message to COW-varvalue(counter)
+           end-if
+           move "S" to COW-var-type(counter).
+
+           *> Render result page
+           call 'enhanced-template' using the-vars "admin-result.cow".
+
+       handle-admin-action-failed section.
+           move "FAILED" to admin-audit-result.
+           perform write-admin-audit-entry.
+
+           move 1 to counter.
+           move "page_title" to COW-varname(counter).
+           move "Action Failed" to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           add 1 to counter.
+           move "message" to COW-varname(counter).
+           move response-message to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           *> Render result page
+           call 'enhanced-template' using the-vars "admin-result.cow".
+
+       handle-admin-action-forbidden section.
+           move "DENIED" to admin-audit-result.
+           move spaces to response-message.
+           perform write-admin-audit-entry.
+
+           move 1 to counter.
+           move "page_title" to COW-varname(counter).
+           move "Action Not Permitted" to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           add 1 to counter.
+           move "message" to COW-varname(counter).
+           move "Your role does not have permission to do that"
+               to COW-varvalue(counter).
            move "S" to COW-var-type(counter).
 
            *> Render result page
