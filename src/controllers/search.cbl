@@ -0,0 +1,341 @@
+       identification division.
+       program-id. search.
+
+       data division.
+       working-storage section.
+
+       01 counter               pic 9(4) usage comp-5.
+
+       01 db-request.
+           03 db-action         pic x(20).
+           03 db-collection     pic x(20).
+           03 db-operation      pic x(20).
+           03 db-data-json      pic x(2000).
+           03 db-filters        pic x(500).
+           03 db-changed-by     pic x(50).
+           03 db-api-key        pic x(64).
+           03 db-caller-role    pic x(20).
+
+       01 db-response.
+           03 db-success        pic x(1).
+           03 db-resp-message   pic x(200).
+           03 db-resp-data-json pic x(2000).
+           03 db-item-count     pic 9(10).
+
+      *> This caller's own database-interface key, issued to it by
+      *> auth.cbl's "issue-api-key" action and validated there on
+      *> every call rather than against a literal database-interface
+      *> compares itself - kept local the same way login.cbl keeps
+      *> its own copy of the csrf-secret rather than a looked-up value.
+      *> Scoped "read-only" since this controller never writes data.
+       01 db-api-key-value      pic x(64)
+           value "nodebol-search-svc-db-service-key-2024".
+
+       01 search-query          pic x(200).
+
+       *> Hand-rolled walk over the "[{...},{...}]" array
+       *> get-all-content hands back - the same flat, single-level
+       *> JSON shape build-content-item-json in database-interface.cbl
+       *> builds, so a brace-matched substring scan is enough; no
+       *> nested-object support is needed.
+       01 result-scan-pos       pic 9(4) usage comp-5.
+       01 result-json-len       pic 9(4) usage comp-5.
+       01 object-start          pic 9(4) usage comp-5.
+       01 object-end            pic 9(4) usage comp-5.
+       01 one-object-json       pic x(2000).
+       01 more-objects          pic x(1).
+
+       01 json-field-name       pic x(30).
+       01 json-extracted        pic x(200).
+       01 json-search-key       pic x(35).
+       01 json-key-len          pic 9(4) usage comp-5.
+       01 json-source-len       pic 9(4) usage comp-5.
+       01 json-scan-pos         pic 9(4) usage comp-5.
+       01 json-value-start      pic 9(4) usage comp-5.
+       01 json-value-end        pic 9(4) usage comp-5.
+       01 json-found            pic x(1).
+
+       01 item-title            pic x(200).
+       01 item-id               pic x(20).
+
+      *> HTML escaping for values that came from outside this program
+      *> (the posted search term, and content titles/ids pulled back
+      *> out of real stored records) before they go into the page -
+      *> same escaping enhanced-template.cbl and cowtemplateplus.cbl
+      *> already do for template substitutions, kept local here since
+      *> this controller renders its own HTML directly rather than
+      *> through either template engine.
+       01 esc-value             pic x(600).
+       01 esc-out-idx           pic 9(4) usage comp-5.
+       01 esc-src-idx           pic 9(4) usage comp-5.
+       01 esc-cur-char          pic x(1).
+       01 esc-source            pic x(200).
+
+      *> JSON escaping for the search term before it is interpolated
+      *> into db-filters - same approach admin.cbl's escape-json-value
+      *> uses before building db-filters/db-data-json, needed here for
+      *> the same reason: a stray '"' in an unauthenticated query
+      *> string must not be able to inject extra JSON keys.
+       01 json-esc-source       pic x(200).
+       01 json-esc-result       pic x(200).
+       01 json-esc-len          pic 9(4) usage comp-5.
+       01 json-esc-in-pos       pic 9(4) usage comp-5.
+       01 json-esc-out-pos      pic 9(4) usage comp-5.
+       01 json-esc-char         pic x(1).
+
+       linkage section.
+       01 path-values.
+          05 path-query-values           occurs 10 times.
+            10 path-query-value-name     pic x(90).
+            10 path-query-value          pic x(90).
+
+       01 http-request-data.
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
+           05 query-params.
+               10 param-count pic 9(4).
+               10 params occurs 200 times.
+                   15 param-name pic x(100).
+                   15 param-value pic x(4096).
+           05 body-params.
+               10 body-param-count pic 9(4).
+               10 body-params occurs 200 times.
+                   15 body-param-name pic x(100).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
+
+       procedure division using path-values http-request-data.
+
+       main-paragraph.
+           perform extract-search-query
+
+           display "Content-Type: text/html"
+           display " "
+           display "<html><head><title>Search</title></head>"
+           display "<body>"
+           display "<h1>Content search</h1>"
+           move search-query to esc-source
+           perform escape-html-value
+
+           display "<form method='GET' action='/search'>"
+           display "<input type='text' name='q' value='"
+               function trim(esc-value) "'>"
+           display "<button type='submit'>Search</button>"
+           display "</form>"
+
+           if search-query = spaces
+               display "<p>Enter a search term above.</p>"
+           else
+               perform run-search
+               perform render-results
+           end-if
+
+           display "</body></html>"
+           goback.
+
+       escape-html-value section.
+           move spaces to esc-value
+           move 1 to esc-out-idx
+           move 1 to esc-src-idx
+           perform until esc-src-idx >
+               function length(function trim(esc-source))
+               move esc-source(esc-src-idx:1) to esc-cur-char
+               evaluate esc-cur-char
+                   when "<"
+                       move "&lt;" to esc-value(esc-out-idx:4)
+                       add 4 to esc-out-idx
+                   when ">"
+                       move "&gt;" to esc-value(esc-out-idx:4)
+                       add 4 to esc-out-idx
+                   when "&"
+                       move "&amp;" to esc-value(esc-out-idx:5)
+                       add 5 to esc-out-idx
+                   when """"
+                       move "&quot;" to esc-value(esc-out-idx:6)
+                       add 6 to esc-out-idx
+                   when "'"
+                       move "&#39;" to esc-value(esc-out-idx:5)
+                       add 5 to esc-out-idx
+                   when other
+                       move esc-cur-char to esc-value(esc-out-idx:1)
+                       add 1 to esc-out-idx
+               end-evaluate
+               add 1 to esc-src-idx
+           end-perform.
+
+       extract-search-query.
+           move spaces to search-query
+           perform varying counter from 1 by 1
+               until counter > param-count
+               if param-name(counter) = "q"
+                   move param-value(counter) to search-query
+               end-if
+           end-perform.
+
+       escape-json-value section.
+           move spaces to json-esc-result
+           move function length(function trim(json-esc-source))
+               to json-esc-len
+           move 1 to json-esc-in-pos
+           move 1 to json-esc-out-pos
+           perform until json-esc-in-pos > json-esc-len
+               move json-esc-source(json-esc-in-pos:1) to json-esc-char
+               if json-esc-char = '"' or json-esc-char = "\"
+                   move "\" to json-esc-result(json-esc-out-pos:1)
+                   add 1 to json-esc-out-pos
+               end-if
+               move json-esc-char to json-esc-result(json-esc-out-pos:1)
+               add 1 to json-esc-in-pos
+               add 1 to json-esc-out-pos
+           end-perform.
+
+       run-search.
+           move "content" to db-action
+           move "get-all" to db-operation
+           *> Public search only surfaces content that is actually
+           *> live right now - "published" status whose publishDate
+           *> is still in the future stays hidden until that date
+           *> arrives. database-interface.cbl now applies this check
+           *> by default on every get-all-content call; spelling it
+           *> out here is just belt-and-suspenders.
+           *>
+           *> search-query is escaped before going into db-filters -
+           *> extract-json-field in database-interface.cbl returns the
+           *> first match for a key, so an unescaped '"' in the query
+           *> string could inject a second "status" key ahead of the
+           *> "published" one below and let an unauthenticated caller
+           *> pick any status, not just published.
+           move function trim(search-query) to json-esc-source
+           perform escape-json-value
+           move function concatenate(
+               '{"search":"', function trim(json-esc-result),
+               '","status":"published","effectiveOnly":"Y",',
+               '"pageSize":"50"}'
+           ) to db-filters
+           move spaces to db-data-json
+           move db-api-key-value to db-api-key.
+           move spaces to db-caller-role.
+           call "database-interface" using db-request db-response.
+
+       render-results.
+           if db-success not = "Y"
+               display "<p>" function trim(db-resp-message) "</p>"
+           else
+               display "<p>" function trim(db-resp-message) "</p>"
+               display "<ul>"
+               move function length(
+                   function trim(db-resp-data-json))
+                   to result-json-len
+               move 1 to result-scan-pos
+               move "Y" to more-objects
+               perform until more-objects = "N"
+                   perform find-next-result-object
+                   if more-objects = "Y"
+                       perform render-one-result
+                   end-if
+               end-perform
+               display "</ul>"
+           end-if.
+
+       find-next-result-object.
+           move "N" to more-objects
+           move 0 to object-start
+           perform varying result-scan-pos from result-scan-pos
+               by 1 until result-scan-pos > result-json-len
+               if db-resp-data-json(result-scan-pos:1) = "{"
+                   move result-scan-pos to object-start
+                   exit perform
+               end-if
+           end-perform
+
+           if object-start > 0
+               move object-start to object-end
+               perform varying object-end from object-start
+                   by 1 until object-end > result-json-len
+                   if db-resp-data-json(object-end:1) = "}"
+                       exit perform
+                   end-if
+               end-perform
+               if object-end <= result-json-len
+                   move spaces to one-object-json
+                   move db-resp-data-json
+                       (object-start:object-end - object-start + 1)
+                       to one-object-json
+                   move "Y" to more-objects
+                   compute result-scan-pos = object-end + 1
+               end-if
+           end-if.
+
+       render-one-result.
+           move "title" to json-field-name
+           perform extract-from-one-object
+           move json-extracted to item-title
+
+           move "id" to json-field-name
+           perform extract-from-one-object
+           move json-extracted to item-id
+
+           move item-id to esc-source
+           perform escape-html-value
+           move esc-value to item-id
+
+           move item-title to esc-source
+           perform escape-html-value
+           move esc-value to item-title
+
+           display "<li>#" function trim(item-id) " - "
+               function trim(item-title) "</li>".
+
+       extract-from-one-object.
+           *> Same key-scan extract-json-field in database-interface.cbl
+           *> uses, applied to one-object-json instead of a full
+           *> db-request filters string.
+           move spaces to json-extracted
+           move "N" to json-found
+           move function concatenate(
+               '"', function trim(json-field-name), '":"'
+           ) to json-search-key
+           move function length(function trim(json-search-key))
+               to json-key-len
+           move function length(function trim(one-object-json))
+               to json-source-len
+
+           perform varying json-scan-pos from 1 by 1
+               until json-scan-pos > json-source-len - json-key-len + 1
+               if one-object-json(json-scan-pos:json-key-len)
+                   = json-search-key(1:json-key-len)
+                   move "Y" to json-found
+                   compute json-value-start
+                       = json-scan-pos + json-key-len
+                   exit perform
+               end-if
+           end-perform
+
+           if json-found = "Y"
+               move json-value-start to json-value-end
+               perform until json-value-end > json-source-len
+                   or one-object-json(json-value-end:1) = '"'
+                   add 1 to json-value-end
+               end-perform
+               if json-value-end > json-value-start
+                   move one-object-json(json-value-start:
+                       json-value-end - json-value-start)
+                       to json-extracted
+               end-if
+           end-if.
+
+       end program search.
