@@ -0,0 +1,187 @@
+       identification division.
+       program-id. mediaupload.
+
+       data division.
+       working-storage section.
+
+       01 counter                  pic 9(4) usage comp-5.
+
+      *> media.cbl's own LINKAGE shape - this controller is the
+      *> adapter between router.cbl's path-values/http-request-data
+      *> and that shape, the same role updateitem.cbl/deleteitem.cbl
+      *> already play for database-interface.cbl.
+       01 media-request.
+           03 media-action          pic x(20).
+           03 media-id-in           pic 9(10).
+           03 media-filename        pic x(255).
+           03 media-original-name   pic x(255).
+           03 media-file-size       pic 9(10).
+           03 media-mime-type       pic x(100).
+           03 media-uploaded-by     pic x(50).
+           03 media-alt-text        pic x(255).
+           03 media-description     pic x(500).
+           03 media-file-content    pic x(2097152).
+
+       01 media-response.
+           03 media-success         pic x(1).
+           03 media-resp-message    pic x(200).
+           03 media-data-out.
+               05 out-media-id        pic 9(10).
+               05 out-filename        pic x(255).
+               05 out-file-path       pic x(500).
+               05 out-mime-type       pic x(100).
+               05 out-file-size       pic 9(10).
+               05 out-thumbnail-path  pic x(500).
+
+      *> Session lookup, same shape/values router.cbl already uses to
+      *> check a route's auth-required flag - used here only to learn
+      *> who is uploading, not to gate the request a second time.
+       01 auth-request.
+           03 auth-action       pic x(20).
+           03 auth-username     pic x(50).
+           03 auth-password     pic x(50).
+           03 auth-email        pic x(100).
+           03 auth-role         pic x(20).
+           03 auth-session-id   pic x(32).
+           03 auth-reset-token  pic x(32).
+           03 auth-remember     pic x(1).
+           03 auth-totp-code    pic x(6).
+           03 auth-api-key       pic x(64).
+           03 auth-api-key-scope pic x(20).
+
+       01 auth-response.
+           03 auth-success      pic x(1).
+           03 auth-resp-message pic x(200).
+           03 auth-resp-session pic x(32).
+           03 auth-resp-reset   pic x(32).
+           03 auth-totp-required pic x(1).
+           03 auth-totp-secret  pic x(32).
+           03 auth-user-data.
+               05 auth-user-id      pic 9(10).
+               05 auth-username-out pic x(50).
+               05 auth-email-out    pic x(100).
+               05 auth-role-out     pic x(20).
+           03 auth-resp-api-key       pic x(64).
+           03 auth-resp-api-key-owner pic x(50).
+           03 auth-resp-api-key-scope pic x(20).
+
+       01 session-cookie-value  pic x(32).
+
+       linkage section.
+       01 path-values.
+          05 path-query-values           occurs 10 times.
+            10 path-query-value-name     pic x(90).
+            10 path-query-value          pic x(90).
+
+       01 http-request-data.
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
+           05 query-params.
+               10 param-count pic 9(4).
+               10 params occurs 200 times.
+                   15 param-name pic x(100).
+                   15 param-value pic x(4096).
+           05 body-params.
+               10 body-param-count pic 9(4).
+               10 body-params occurs 200 times.
+                   15 body-param-name pic x(100).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
+
+       procedure division using path-values http-request-data.
+
+       main-paragraph.
+           if request-too-large = "Y"
+               display "Content-Type: text/html"
+               display " "
+               display "Status: 400 Bad Request"
+               display "<html><body><h1>Upload failed</h1>"
+               display "<p>The uploaded file is too large</p>"
+               display "</body></html>"
+           else
+               perform find-uploaded-part
+               perform find-uploader-identity
+               move "upload" to media-action
+               call "media" using media-request media-response
+
+               display "Content-Type: text/html"
+               display " "
+               if media-success = "Y"
+                   display "<html><body><h1>Uploaded</h1>"
+                   display "<p>" function trim(media-resp-message)
+                       "</p>"
+                   display "<p>id: " out-media-id "</p>"
+                   display "<p>path: "
+                       function trim(out-file-path) "</p>"
+                   display "</body></html>"
+               else
+                   display "Status: 400 Bad Request"
+                   display "<html><body><h1>Upload failed</h1>"
+                   display "<p>" function trim(media-resp-message)
+                       "</p>"
+                   display "</body></html>"
+               end-if
+           end-if
+           goback.
+
+      *> The only part httphandler's multipart parser fills in today
+      *> is whichever file field came in first - good enough for a
+      *> single-file upload form, which is all this route is meant
+      *> to serve.
+       find-uploaded-part.
+           move spaces to media-request
+           if multipart-part-count > 0
+               move multipart-filename(1) to media-original-name
+               move multipart-filename(1) to media-filename
+               move multipart-content-type(1) to media-mime-type
+               move multipart-data-length(1) to media-file-size
+               move multipart-data(1) to media-file-content
+           end-if
+           perform varying counter from 1 by 1
+               until counter > body-param-count
+               evaluate body-param-name(counter)
+                   when "alt_text"
+                       move body-param-value(counter)
+                           to media-alt-text
+                   when "description"
+                       move body-param-value(counter)
+                           to media-description
+               end-evaluate
+           end-perform.
+
+       find-uploader-identity.
+           move "anonymous" to media-uploaded-by
+           move spaces to session-cookie-value
+           move 1 to counter
+           perform until counter > cookie-count
+               or session-cookie-value not = spaces
+               if cookie-name(counter) = "session_id"
+                   move cookie-value(counter)(1:32)
+                       to session-cookie-value
+               end-if
+               add 1 to counter
+           end-perform
+           if session-cookie-value not = spaces
+               move "check" to auth-action
+               move session-cookie-value to auth-session-id
+               call "auth" using auth-request auth-response
+               if auth-success = "Y"
+                   move auth-username-out to media-uploaded-by
+               end-if
+           end-if.
+
+       end program mediaupload.
