@@ -16,19 +16,35 @@
             10 path-query-value          pic x(90).
 
        01 http-request-data.
-           05 method pic x(10).
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
            05 query-params.
                10 param-count pic 9(4).
-               10 params occurs 50 times.
+               10 params occurs 200 times.
                    15 param-name pic x(100).
-                   15 param-value pic x(1024).
+                   15 param-value pic x(4096).
            05 body-params.
                10 body-param-count pic 9(4).
-               10 body-params occurs 50 times.
+               10 body-params occurs 200 times.
                    15 body-param-name pic x(100).
-                   15 body-param-value pic x(1024).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
 
        procedure division using path-values http-request-data.
-           call 'cowtemplate' using the-vars "form.cow".
+           call 'cowtemplateplus' using the-vars "form.cow".
            goback.
        end program showform. 
\ No newline at end of file
