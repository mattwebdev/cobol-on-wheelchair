@@ -0,0 +1,119 @@
+       identification division.
+       program-id. showname.
+
+       data division.
+       working-storage section.
+
+       01 the-vars.
+          03  COW-vars OCCURS 99 times.
+            05 COW-varname       pic x(99).
+            05 COW-varvalue      pic x(99).
+
+      *> HTML escaping for the path segment before it goes into the
+      *> page - same escaping enhanced-template.cbl and
+      *> cowtemplateplus.cbl already do for template substitutions,
+      *> kept local here since this controller displays its own HTML
+      *> directly rather than through either template engine.
+       01 esc-value             pic x(200).
+       01 esc-out-idx           pic 9(4) usage comp-5.
+       01 esc-src-idx           pic 9(4) usage comp-5.
+       01 esc-cur-char          pic x(1).
+       01 esc-source            pic x(90).
+
+      *> path-query-value(n) is bound by the n-th segment of the
+      *> matched route pattern as a whole (router.cbl's bind-path-value),
+      *> not by a counter of "%"-segments alone - for "/showname/%value"
+      *> the literal "showname" is segment 1 and "%value" is segment 2,
+      *> so the value itself is never in path-query-value(1). Looking it
+      *> up by path-query-value-name keeps this working even if the
+      *> route pattern's segment count ever changes.
+       01 name-scan-index       pic 99 usage comp-5.
+
+       linkage section.
+       01 path-values.
+          05 path-query-values           occurs 10 times.
+            10 path-query-value-name     pic x(90).
+            10 path-query-value          pic x(90).
+
+       01 http-request-data.
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
+           05 query-params.
+               10 param-count pic 9(4).
+               10 params occurs 200 times.
+                   15 param-name pic x(100).
+                   15 param-value pic x(4096).
+           05 body-params.
+               10 body-param-count pic 9(4).
+               10 body-params occurs 200 times.
+                   15 body-param-name pic x(100).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
+
+       procedure division using path-values http-request-data.
+
+       main-paragraph.
+           move spaces to esc-source
+           perform varying name-scan-index from 1 by 1
+               until name-scan-index > 10
+               if function trim(path-query-value-name(name-scan-index))
+                   = "value"
+                   move path-query-value(name-scan-index) to esc-source
+               end-if
+           end-perform
+           perform escape-html-value
+
+           display "Content-Type: text/html"
+           display " "
+           display "<html><head><title>Hello</title></head>"
+           display "<body>"
+           display "<h1>Hello, " function trim(esc-value)
+               "!</h1>"
+           display "</body></html>"
+           goback.
+
+       escape-html-value section.
+           move spaces to esc-value
+           move 1 to esc-out-idx
+           move 1 to esc-src-idx
+           perform until esc-src-idx >
+               function length(function trim(esc-source))
+               move esc-source(esc-src-idx:1) to esc-cur-char
+               evaluate esc-cur-char
+                   when "<"
+                       move "&lt;" to esc-value(esc-out-idx:4)
+                       add 4 to esc-out-idx
+                   when ">"
+                       move "&gt;" to esc-value(esc-out-idx:4)
+                       add 4 to esc-out-idx
+                   when "&"
+                       move "&amp;" to esc-value(esc-out-idx:5)
+                       add 5 to esc-out-idx
+                   when """"
+                       move "&quot;" to esc-value(esc-out-idx:6)
+                       add 6 to esc-out-idx
+                   when "'"
+                       move "&#39;" to esc-value(esc-out-idx:5)
+                       add 5 to esc-out-idx
+                   when other
+                       move esc-cur-char to esc-value(esc-out-idx:1)
+                       add 1 to esc-out-idx
+               end-evaluate
+               add 1 to esc-src-idx
+           end-perform.
+
+       end program showname.
