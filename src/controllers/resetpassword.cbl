@@ -0,0 +1,132 @@
+       identification division.
+       program-id. resetpassword.
+
+       data division.
+       working-storage section.
+
+       01 counter                  pic 9(4) usage comp-5.
+
+      *> auth.cbl's own LINKAGE shape - this controller is the
+      *> adapter between router.cbl's path-values/http-request-data
+      *> and that shape, the same role updateitem.cbl/deleteitem.cbl
+      *> already play for database-interface.cbl.
+       01 auth-request.
+           03 auth-action       pic x(20).
+           03 auth-username     pic x(50).
+           03 auth-password     pic x(50).
+           03 auth-email        pic x(100).
+           03 auth-role         pic x(20).
+           03 auth-session-id   pic x(32).
+           03 auth-reset-token  pic x(32).
+           03 auth-remember     pic x(1).
+           03 auth-totp-code    pic x(6).
+           03 auth-api-key       pic x(64).
+           03 auth-api-key-scope pic x(20).
+
+       01 auth-response.
+           03 auth-success      pic x(1).
+           03 auth-resp-message pic x(200).
+           03 auth-resp-session pic x(32).
+           03 auth-resp-reset   pic x(32).
+           03 auth-totp-required pic x(1).
+           03 auth-totp-secret  pic x(32).
+           03 auth-user-data.
+               05 auth-user-id      pic 9(10).
+               05 auth-username-out pic x(50).
+               05 auth-email-out    pic x(100).
+               05 auth-role-out     pic x(20).
+           03 auth-resp-api-key       pic x(64).
+           03 auth-resp-api-key-owner pic x(50).
+           03 auth-resp-api-key-scope pic x(20).
+
+       linkage section.
+       01 path-values.
+          05 path-query-values           occurs 10 times.
+            10 path-query-value-name     pic x(90).
+            10 path-query-value          pic x(90).
+
+       01 http-request-data.
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
+           05 query-params.
+               10 param-count pic 9(4).
+               10 params occurs 200 times.
+                   15 param-name pic x(100).
+                   15 param-value pic x(4096).
+           05 body-params.
+               10 body-param-count pic 9(4).
+               10 body-params occurs 200 times.
+                   15 body-param-name pic x(100).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
+
+       procedure division using path-values http-request-data.
+
+       main-paragraph.
+           evaluate http-method
+               when "POST"
+                   perform handle-reset-submit
+               when other
+                   perform show-reset-form
+           end-evaluate
+           goback.
+
+       show-reset-form.
+           display "Content-Type: text/html"
+           display " "
+           display "<html><head><title>Reset Password</title></head>"
+           display "<body>"
+           display "<h1>Reset your password</h1>"
+           display "<form method='POST' action='/reset-password'>"
+           display "<label>Reset token: "
+               "<input type='text' name='reset_token'></label>"
+           display "<label>New password: "
+               "<input type='password' name='new_password'></label>"
+           display "<button type='submit'>Reset password</button>"
+           display "</form>"
+           display "</body></html>".
+
+       handle-reset-submit.
+           move spaces to auth-reset-token
+           move spaces to auth-password
+           perform varying counter from 1 by 1
+               until counter > body-param-count
+               if body-param-name(counter) = "reset_token"
+                   move body-param-value(counter) to auth-reset-token
+               end-if
+               if body-param-name(counter) = "new_password"
+                   move body-param-value(counter) to auth-password
+               end-if
+           end-perform
+
+           move "reset-password" to auth-action
+           call "auth" using auth-request auth-response
+
+           display "Content-Type: text/html"
+           display " "
+           display "<html><head><title>Reset Password</title></head>"
+           display "<body>"
+           if auth-success = "Y"
+               display "<h1>Password reset</h1>"
+           else
+               display "Status: 400 Bad Request"
+               display "<h1>Password reset failed</h1>"
+           end-if
+           display "<p>" function trim(auth-resp-message) "</p>"
+           display "</body></html>".
+
+       end program resetpassword.
