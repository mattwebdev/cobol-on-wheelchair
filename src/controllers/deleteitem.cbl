@@ -0,0 +1,120 @@
+       identification division.
+       program-id. deleteitem.
+
+       data division.
+       working-storage section.
+
+       01 the-vars.
+          03  COW-vars OCCURS 99 times.
+            05 COW-varname       pic x(99).
+            05 COW-varvalue      pic x(99).
+
+       01 db-request.
+           03 db-action         pic x(20).
+           03 db-collection     pic x(20).
+           03 db-operation      pic x(20).
+           03 db-data-json      pic x(2000).
+           03 db-filters        pic x(500).
+           03 db-changed-by     pic x(50).
+           03 db-api-key        pic x(64).
+           03 db-caller-role    pic x(20).
+
+       01 db-response.
+           03 db-success        pic x(1).
+           03 db-resp-message   pic x(200).
+           03 db-resp-data-json pic x(2000).
+           03 db-item-count     pic 9(10).
+
+      *> This caller's own database-interface key, issued to it by
+      *> auth.cbl's "issue-api-key" action and validated there on
+      *> every call rather than against a literal database-interface
+      *> compares itself - kept local the same way login.cbl keeps
+      *> its own copy of the csrf-secret rather than a looked-up value.
+      *> Scoped "read-write" since this controller deletes content.
+       01 db-api-key-value      pic x(64)
+           value "nodebol-deleteitem-svc-db-service-key-2024".
+
+      *> path-query-value(n) is bound by the n-th segment of the
+      *> matched route pattern as a whole (router.cbl's bind-path-value),
+      *> not by a counter of "%"-segments alone - for "/delete/%id" the
+      *> literal "delete" is segment 1, so the id itself lands in
+      *> segment 2, never in (1). Looking it up by path-query-value-name
+      *> keeps this working even if the route pattern's segment count
+      *> ever changes.
+       01 name-scan-index       pic 99 usage comp-5.
+       01 path-value-id         pic x(90).
+
+       linkage section.
+       01 path-values.
+          05 path-query-values           occurs 10 times.
+            10 path-query-value-name     pic x(90).
+            10 path-query-value          pic x(90).
+
+       01 http-request-data.
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
+           05 query-params.
+               10 param-count pic 9(4).
+               10 params occurs 200 times.
+                   15 param-name pic x(100).
+                   15 param-value pic x(4096).
+           05 body-params.
+               10 body-param-count pic 9(4).
+               10 body-params occurs 200 times.
+                   15 body-param-name pic x(100).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
+
+       procedure division using path-values http-request-data.
+
+       main-paragraph.
+           move spaces to path-value-id
+           perform varying name-scan-index from 1 by 1
+               until name-scan-index > 10
+               if function trim(path-query-value-name(name-scan-index))
+                   = "id"
+                   move path-query-value(name-scan-index)
+                       to path-value-id
+               end-if
+           end-perform
+
+           move "content" to db-action
+           move "delete" to db-operation
+           move spaces to db-data-json
+           move function concatenate(
+               '{"id":"', function trim(path-value-id), '"}'
+           ) to db-filters
+
+           move db-api-key-value to db-api-key.
+           move spaces to db-caller-role.
+           call "database-interface" using db-request db-response
+
+           display "Content-Type: text/html"
+           display " "
+           if db-success = "Y"
+               display "<html><body><h1>Deleted</h1>"
+               display "<p>" function trim(db-resp-message) "</p>"
+               display "</body></html>"
+           else
+               display "Status: 400 Bad Request"
+               display "<html><body><h1>Delete failed</h1>"
+               display "<p>" function trim(db-resp-message) "</p>"
+               display "</body></html>"
+           end-if
+           goback.
+
+       end program deleteitem.
