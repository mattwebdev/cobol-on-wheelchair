@@ -0,0 +1,218 @@
+       identification division.
+       program-id. showsum.
+
+       data division.
+       working-storage section.
+
+       01 the-vars.
+          03  COW-vars OCCURS 99 times.
+            05 COW-varname       pic x(99).
+            05 COW-varvalue      pic x(99).
+
+       01 value1-numeric        pic s9(8)v9(4).
+       01 value2-numeric        pic s9(8)v9(4).
+       01 sum-result            pic s9(9)v9(4).
+       01 sum-display           pic -(9)9.9(4).
+
+      *> HTML escaping for the two path segments (and the sum display,
+      *> for consistency) before they go into the page - same
+      *> escaping enhanced-template.cbl and cowtemplateplus.cbl
+      *> already do for template substitutions, kept local here since
+      *> this controller displays its own HTML directly rather than
+      *> through either template engine. Needed independent of the
+      *> numeric check above: a non-numeric value is still echoed
+      *> even though it is not used in the sum.
+       01 esc-value             pic x(200).
+       01 esc-out-idx           pic 9(4) usage comp-5.
+       01 esc-src-idx           pic 9(4) usage comp-5.
+       01 esc-cur-char          pic x(1).
+       01 esc-source            pic x(90).
+       01 esc-value1            pic x(200).
+       01 esc-value2            pic x(200).
+       01 esc-sum-display       pic x(200).
+
+      *> path-query-value is alphanumeric (pic x(90)), so "is numeric"
+      *> only ever accepts plain digits/sign - a literal "." in a
+      *> decimal path segment like /showsum/12.5/7.25 always fails
+      *> that test, even though value1-numeric/value2-numeric are
+      *> declared with fractional precision. This scan accepts an
+      *> optional leading sign, digits, and at most one ".", the same
+      *> shape FUNCTION NUMVAL expects, before handing the segment to
+      *> NUMVAL - the same numeric-parse approach database-interface
+      *> and media.cbl already use for string-to-number conversion.
+       01 dec-scan-pos          pic 9(4) usage comp-5.
+       01 dec-scan-len          pic 9(4) usage comp-5.
+       01 dec-dot-seen          pic x(1).
+       01 dec-digit-seen        pic x(1).
+       01 dec-char              pic x(1).
+       01 dec-is-valid          pic x(1).
+
+      *> path-query-value(n) is bound by the n-th segment of the
+      *> matched route pattern as a whole (router.cbl's bind-path-value),
+      *> not by a counter of "%"-segments alone - for
+      *> "/showsum/%value1/%value2" the literal "showsum" is segment 1,
+      *> so value1/value2 land in segments 2 and 3, never in (1)/(2).
+      *> Looking them up by path-query-value-name keeps this working
+      *> even if the route pattern's segment count ever changes.
+       01 name-scan-index       pic 99 usage comp-5.
+       01 path-value1           pic x(90).
+       01 path-value2           pic x(90).
+
+       linkage section.
+       01 path-values.
+          05 path-query-values           occurs 10 times.
+            10 path-query-value-name     pic x(90).
+            10 path-query-value          pic x(90).
+
+       01 http-request-data.
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
+           05 query-params.
+               10 param-count pic 9(4).
+               10 params occurs 200 times.
+                   15 param-name pic x(100).
+                   15 param-value pic x(4096).
+           05 body-params.
+               10 body-param-count pic 9(4).
+               10 body-params occurs 200 times.
+                   15 body-param-name pic x(100).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
+
+       procedure division using path-values http-request-data.
+
+       main-paragraph.
+           move spaces to path-value1
+           move spaces to path-value2
+           perform varying name-scan-index from 1 by 1
+               until name-scan-index > 10
+               evaluate
+                   function trim(path-query-value-name(name-scan-index))
+                   when "value1"
+                       move path-query-value(name-scan-index)
+                           to path-value1
+                   when "value2"
+                       move path-query-value(name-scan-index)
+                           to path-value2
+               end-evaluate
+           end-perform
+
+           move 0 to value1-numeric
+           move 0 to value2-numeric
+           move path-value1 to esc-source
+           perform check-decimal-value
+           if dec-is-valid = "Y"
+               compute value1-numeric =
+                   function numval(function trim(path-value1))
+           end-if
+           move path-value2 to esc-source
+           perform check-decimal-value
+           if dec-is-valid = "Y"
+               compute value2-numeric =
+                   function numval(function trim(path-value2))
+           end-if
+           compute sum-result = value1-numeric + value2-numeric
+           move sum-result to sum-display
+
+           move path-value1 to esc-source
+           perform escape-html-value
+           move esc-value to esc-value1
+
+           move path-value2 to esc-source
+           perform escape-html-value
+           move esc-value to esc-value2
+
+      *> sum-display is numeric-edited and left-pads with spaces for
+      *> sign room - escape-html-value expects a left-justified
+      *> value with only trailing padding, so the leading spaces have
+      *> to come out before handing it over or the trimmed-length
+      *> scan below reads from the wrong starting position.
+           move function trim(sum-display) to esc-source
+           perform escape-html-value
+           move esc-value to esc-sum-display
+
+           display "Content-Type: text/html"
+           display " "
+           display "<html><head><title>Sum</title></head>"
+           display "<body>"
+           display "<h1>Sum of path values</h1>"
+           display "<p>" function trim(esc-value1)
+               " + " function trim(esc-value2)
+               " = " function trim(esc-sum-display) "</p>"
+           display "</body></html>"
+           goback.
+
+       check-decimal-value.
+           move "N" to dec-is-valid
+           move "N" to dec-dot-seen
+           move "N" to dec-digit-seen
+           move function length(function trim(esc-source))
+               to dec-scan-len
+           if dec-scan-len > 0
+               move "Y" to dec-is-valid
+               move 1 to dec-scan-pos
+               perform until dec-scan-pos > dec-scan-len
+                   or dec-is-valid = "N"
+                   move esc-source(dec-scan-pos:1) to dec-char
+                   evaluate true
+                       when dec-char is numeric
+                           move "Y" to dec-digit-seen
+                       when dec-char = "-" and dec-scan-pos = 1
+                           continue
+                       when dec-char = "." and dec-dot-seen = "N"
+                           move "Y" to dec-dot-seen
+                       when other
+                           move "N" to dec-is-valid
+                   end-evaluate
+                   add 1 to dec-scan-pos
+               end-perform
+               if dec-digit-seen = "N"
+                   move "N" to dec-is-valid
+               end-if
+           end-if.
+
+       escape-html-value section.
+           move spaces to esc-value
+           move 1 to esc-out-idx
+           move 1 to esc-src-idx
+           perform until esc-src-idx >
+               function length(function trim(esc-source))
+               move esc-source(esc-src-idx:1) to esc-cur-char
+               evaluate esc-cur-char
+                   when "<"
+                       move "&lt;" to esc-value(esc-out-idx:4)
+                       add 4 to esc-out-idx
+                   when ">"
+                       move "&gt;" to esc-value(esc-out-idx:4)
+                       add 4 to esc-out-idx
+                   when "&"
+                       move "&amp;" to esc-value(esc-out-idx:5)
+                       add 5 to esc-out-idx
+                   when """"
+                       move "&quot;" to esc-value(esc-out-idx:6)
+                       add 6 to esc-out-idx
+                   when "'"
+                       move "&#39;" to esc-value(esc-out-idx:5)
+                       add 5 to esc-out-idx
+                   when other
+                       move esc-cur-char to esc-value(esc-out-idx:1)
+                       add 1 to esc-out-idx
+               end-evaluate
+               add 1 to esc-src-idx
+           end-perform.
+
+       end program showsum.
