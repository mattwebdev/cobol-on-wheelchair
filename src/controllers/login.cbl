@@ -16,40 +16,103 @@
            03 auth-request.
                05 action         pic x(20).
                05 username       pic x(50).
-               05 password       pic x(50).
+               05 user-password  pic x(50).
                05 email          pic x(100).
                05 role           pic x(20).
+               05 session-id     pic x(32).
+               05 reset-token    pic x(32).
+               05 remember       pic x(1).
+               05 totp-code      pic x(6).
+               05 api-key        pic x(64).
+               05 api-key-scope  pic x(20).
            03 auth-response.
                05 success        pic x(1).
-               05 message        pic x(200).
+               05 resp-message   pic x(200).
+               05 session-id     pic x(32).
+               05 reset-token    pic x(32).
+               05 totp-required  pic x(1).
+               05 totp-secret    pic x(32).
                05 user-data.
                    10 user-id    pic 9(10).
                    10 username   pic x(50).
                    10 email      pic x(100).
                    10 role       pic x(20).
+               05 api-key        pic x(64).
+               05 api-key-owner  pic x(50).
+               05 api-key-scope  pic x(20).
 
        01 counter pic 99 usage comp-5.
 
+      *> CSRF protection - login.cbl renders the form (GET) and
+      *> handles the submit (POST) as two separate CGI invocations
+      *> with no session or server-side store linking them, so this
+      *> uses the double-submit-cookie pattern rather than a
+      *> recomputable token: each render mints a fresh token (a
+      *> digest of a fixed local secret plus the full current
+      *> timestamp, the same multi-round mixing scheme auth.cbl's
+      *> hash-password uses for reset/session tokens), hands it back
+      *> two ways - in the rendered form's hidden field, and in a
+      *> Set-Cookie on the same response - and the submit only
+      *> passes if the two match. A cross-site page can read neither
+      *> the victim's cookie nor set it for this origin, so it can
+      *> only ever forge one side of the pair.
+       01 csrf-secret          pic x(40)
+           value "nodebol-login-form-csrf-key-2024".
+       01 csrf-timestamp       pic x(21).
+       01 csrf-digest-source   pic x(64).
+       01 csrf-temp-hash       pic x(64).
+       01 csrf-token-expected  pic x(32).
+       01 csrf-token-posted    pic x(32).
+       01 csrf-token-cookie    pic x(32).
+       01 csrf-valid           pic x(1).
+
+       01 csrf-hash-accum      pic 9(18) usage comp-5.
+       01 csrf-hash-round      pic 9.
+       01 csrf-hash-pos        pic 9(4) usage comp-5.
+       01 csrf-hash-char-val   pic 9(4) usage comp-5.
+       01 csrf-hash-chunk      pic x(16).
+       01 csrf-hash-start      pic 99 usage comp-5.
+       01 csrf-hex-alphabet    pic x(16) value "0123456789abcdef".
+       01 csrf-hex-work        pic 9(18) usage comp-5.
+       01 csrf-hex-rem         pic 99 usage comp-5.
+       01 csrf-hex-pos         pic 99 usage comp-5.
+
        linkage section.
        01 path-values.
            03 path-query-value occurs 10 times pic x(99).
        01 http-request-data.
-           05 method pic x(10).
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
            05 query-params.
                10 param-count pic 9(4).
-               10 params occurs 50 times.
+               10 params occurs 200 times.
                    15 param-name pic x(100).
-                   15 param-value pic x(1024).
+                   15 param-value pic x(4096).
            05 body-params.
                10 body-param-count pic 9(4).
-               10 body-params occurs 50 times.
+               10 body-params occurs 200 times.
                    15 body-param-name pic x(100).
-                   15 body-param-value pic x(1024).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
 
        procedure division using path-values http-request-data.
 
        *> Handle different login actions
-       evaluate method
+       evaluate http-method
            when "GET"
                perform show-login-form
            when "POST"
@@ -62,6 +125,9 @@
 
        show-login-form section.
            *> Set up login form variables
+           perform generate-csrf-token.
+           perform set-csrf-cookie.
+
            move 1 to counter.
            move "page_title" to COW-varname(counter).
            move "Login - NodeBOL CMS" to COW-varvalue(counter).
@@ -77,42 +143,180 @@
            move "" to COW-varvalue(counter).
            move "S" to COW-var-type(counter).
 
+           add 1 to counter.
+           move "csrf_token" to COW-varname(counter).
+           move csrf-token-expected to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
            *> Render login form
            call 'enhanced-template' using the-vars "login.cow".
 
        handle-login-submit section.
-           *> Extract login credentials from POST data
-           perform extract-login-credentials.
+           *> The submit and the form render it came from are two
+           *> separate CGI invocations, so the token posted back has
+           *> to be checked before anything else happens - a missing
+           *> or stale token is treated the same as a failed login,
+           *> without ever reaching the real authentication call.
+           perform extract-csrf-token.
+           perform validate-csrf-token.
 
-           *> Attempt authentication
-           move "login" to action of auth-request.
-           move username of auth-request to username of auth-request.
-           move password of auth-request to password of auth-request.
+           if csrf-valid = "N"
+               move "Your session has expired, please try again"
+                   to resp-message of auth-response
+               perform handle-login-failure
+           else
+               perform extract-login-credentials
 
-           call 'auth' using auth-request auth-response.
+               move "login" to action of auth-request
 
-           *> Handle authentication result
-           if success of auth-response = "Y"
-               perform handle-login-success
-           else
-               perform handle-login-failure
+               call 'auth' using auth-request auth-response
+
+               if success of auth-response = "Y"
+                   perform handle-login-success
+               else
+                   if totp-required of auth-response = "Y"
+                       perform handle-totp-required
+                   else
+                       perform handle-login-failure
+                   end-if
+               end-if
            end-if.
 
+       handle-totp-required section.
+           *> Password checked out but the account needs a code from
+           *> its authenticator too - re-render the same login form
+           *> with a prompt for it rather than failing outright.
+           move 1 to counter.
+           move "page_title" to COW-varname(counter).
+           move "Verification Required" to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           add 1 to counter.
+           move "error_message" to COW-varname(counter).
+           move resp-message of auth-response to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           add 1 to counter.
+           move "form_action" to COW-varname(counter).
+           move "/login" to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           add 1 to counter.
+           move "totp_required" to COW-varname(counter).
+           move "Y" to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           add 1 to counter.
+           move "username" to COW-varname(counter).
+           move username of auth-request to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           perform generate-csrf-token.
+           perform set-csrf-cookie.
+           add 1 to counter.
+           move "csrf_token" to COW-varname(counter).
+           move csrf-token-expected to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
+           call 'enhanced-template' using the-vars "login.cow".
+
+       extract-csrf-token section.
+           *> Pull the posted csrf_token field out of the form body
+           move spaces to csrf-token-posted.
+
+           perform varying counter from 1 by 1
+               until counter > body-param-count of http-request-data
+               if body-param-name(counter) = "csrf_token"
+                   move body-param-value(counter) to csrf-token-posted
+               end-if
+           end-perform.
+
+       extract-csrf-cookie section.
+           *> Pull the browser's csrf_token cookie - the other half of
+           *> the double-submit pair - out of the request.
+           move spaces to csrf-token-cookie.
+
+           perform varying counter from 1 by 1
+               until counter > cookie-count of http-request-data
+               if cookie-name(counter) = "csrf_token"
+                   move cookie-value(counter) to csrf-token-cookie
+               end-if
+           end-perform.
+
+       validate-csrf-token section.
+           *> The posted field and the cookie have to agree - a
+           *> cross-site form can forge the posted field (it is just
+           *> html the attacker copied) but cannot read or set the
+           *> victim's cookie for this origin, so it can never supply
+           *> a matching pair.
+           perform extract-csrf-cookie
+           move "N" to csrf-valid
+           if csrf-token-posted not = spaces
+               and csrf-token-cookie not = spaces
+               and csrf-token-posted = csrf-token-cookie
+               move "Y" to csrf-valid
+           end-if.
+
+       generate-csrf-token section.
+           *> A fresh, effectively-unguessable token for this render -
+           *> full current timestamp (not just the hour) run through
+           *> the secret-keyed digest below.
+           move function current-date to csrf-timestamp
+           move function concatenate(
+               function trim(csrf-secret),
+               function trim(csrf-timestamp)
+           ) to csrf-digest-source
+           perform csrf-hash-digest.
+           move csrf-temp-hash(1:32) to csrf-token-expected.
+
+       set-csrf-cookie.
+           *> Must run before any other output on this response - the
+           *> Set-Cookie header has to precede the blank line that
+           *> ends the CGI header block.
+           display function concatenate(
+               "Set-Cookie: csrf_token=",
+               function trim(csrf-token-expected),
+               "; Path=/login; HttpOnly; SameSite=Strict"
+           ).
+
        extract-login-credentials section.
            *> Extract username and password from POST data
            move spaces to username of auth-request.
-           move spaces to password of auth-request.
+           move spaces to user-password of auth-request.
+           move "N" to remember of auth-request.
+           move spaces to totp-code of auth-request.
 
-           perform varying counter from 1 by 1 until counter > body-param-count of http-request-data
-               if body-param-name(counter) of http-request-data = "username"
-                   move body-param-value(counter) of http-request-data to username of auth-request
+           perform varying counter from 1 by 1
+               until counter > body-param-count of http-request-data
+               if body-param-name(counter) = "username"
+                   move body-param-value(counter)
+                       to username of auth-request
                end-if
-               if body-param-name(counter) of http-request-data = "password"
-                   move body-param-value(counter) of http-request-data to password of auth-request
+               if body-param-name(counter) = "password"
+                   move body-param-value(counter)
+                       to user-password of auth-request
+               end-if
+               if body-param-name(counter) = "remember_me"
+                   move "Y" to remember of auth-request
+               end-if
+               if body-param-name(counter) = "totp_code"
+                   move body-param-value(counter)
+                       to totp-code of auth-request
                end-if
            end-perform.
 
        handle-login-success section.
+           *> Hand the session id auth just minted back to the browser
+           *> as a cookie - router.cbl's check-route-authentication and
+           *> mediaupload.cbl's uploader-identity lookup both read
+           *> session_id out of the Cookie header, the same convention
+           *> set-csrf-cookie already uses for the csrf token.
+           display function concatenate(
+               "Set-Cookie: session_id=",
+               function trim(session-id of auth-response),
+               "; Path=/; HttpOnly; SameSite=Strict"
+           ).
+
            *> Set up success variables
            move 1 to counter.
            move "page_title" to COW-varname(counter).
@@ -141,7 +345,7 @@
 
            add 1 to counter.
            move "error_message" to COW-varname(counter).
-           move message of auth-response to COW-varvalue(counter).
+           move resp-message of auth-response to COW-varvalue(counter).
            move "S" to COW-var-type(counter).
 
            add 1 to counter.
@@ -149,7 +353,58 @@
            move "/login" to COW-varvalue(counter).
            move "S" to COW-var-type(counter).
 
+           *> A fresh token for the retry - the one that was just
+           *> posted has already been used.
+           perform generate-csrf-token.
+           perform set-csrf-cookie.
+           add 1 to counter.
+           move "csrf_token" to COW-varname(counter).
+           move csrf-token-expected to COW-varvalue(counter).
+           move "S" to COW-var-type(counter).
+
            *> Render login form with error
            call 'enhanced-template' using the-vars "login.cow".
 
+       csrf-hash-digest section.
+           *> Same four-round mixing scheme as auth.cbl's
+           *> hash-password, kept local since login.cbl does not call
+           *> into auth.cbl except to perform the login itself.
+           move spaces to csrf-temp-hash.
+           perform varying csrf-hash-round from 1 by 1
+               until csrf-hash-round > 4
+               compute csrf-hash-accum =
+                   5381 + (csrf-hash-round * 104729)
+               perform varying csrf-hash-pos from 1 by 1
+                   until csrf-hash-pos >
+                       function length(
+                           function trim(csrf-digest-source))
+                   move function ord(
+                       csrf-digest-source(csrf-hash-pos:1))
+                       to csrf-hash-char-val
+                   compute csrf-hash-accum = function mod(
+                       (csrf-hash-accum * 33 + csrf-hash-char-val
+                           + csrf-hash-round),
+                       18446744073)
+               end-perform
+               perform csrf-hash-accum-to-hex
+               compute csrf-hash-start =
+                   (csrf-hash-round - 1) * 16 + 1
+               move csrf-hash-chunk
+                   to csrf-temp-hash(csrf-hash-start:16)
+           end-perform.
+
+       csrf-hash-accum-to-hex section.
+           move csrf-hash-accum to csrf-hex-work.
+           move spaces to csrf-hash-chunk.
+           move 16 to csrf-hex-pos.
+           perform 16 times
+               compute csrf-hex-rem =
+                   function mod(csrf-hex-work, 16)
+               compute csrf-hex-work =
+                   function integer(csrf-hex-work / 16)
+               move csrf-hex-alphabet(csrf-hex-rem + 1:1)
+                   to csrf-hash-chunk(csrf-hex-pos:1)
+               subtract 1 from csrf-hex-pos
+           end-perform.
+
        end program login. 
\ No newline at end of file
