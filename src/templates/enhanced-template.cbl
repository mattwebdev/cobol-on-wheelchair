@@ -1,169 +1,267 @@
-       identification division.
-       program-id. enhanced-template.
-
-       environment division.
-       input-output section.
-       file-control.
-
-           select readfile
-               assign to readfile-name
-               file status is readfile-status
-               organization is line sequential.
-
-       data division.
-       file section.
-       fd  readfile.
-       01  readline pic x(1024).
-
-       working-storage section.
-
-       01  readfile-name pic x(255).
-       01  readfile-status pic x(2).
-
-       01  templine pic x(1024).
-       01  processed-line pic x(1024).
-
-       01  the-var           pic x(100).
-       01  what-we-change    pic x(100).
-       01  replacement-value pic x(500).
-
-       01 counter    PIC 9(4).
-
-       01 layout-data.
-           03 layout-name     pic x(100).
-           03 content-block   pic x(2000).
-           03 has-layout      pic x(1) value "N".
-
-       linkage section.
-
-       01 the-vars.
-           03  COW-vars OCCURS 99 times.
-               05 COW-varname       pic x(99).
-               05 COW-varvalue      pic x(99).
-               05 COW-var-type      pic x(1).
-
-       01 template-filename     pic x(255).
-
-       procedure division using the-vars template-filename.
-
-       *> Initialize template processing
-       perform initialize-template.
-
-       *> Process the template
-       perform process-template.
-
-       goback.
-
-       initialize-template section.
-           move spaces to layout-name.
-           move spaces to content-block.
-           move "N" to has-layout.
-
-       process-template section.
-           move function concatenate("views/", function trim(template-filename))
-               to readfile-name.
-
-           open input readfile.
-           call 'checkfilestatus' using readfile-name readfile-status.
-
-           read readfile.
-
-           perform until readfile-status = '10'
-               move function trim(readline) to templine
-               
-               *> Check for layout directive
-               if templine(1:8) = "{{layout"
-                   perform handle-layout-directive
-               else
-                   *> Process regular line
-                   perform process-line
-               end-if
-
-               read readfile
-           end-perform.
-
-           close readfile.
-
-           *> If we have a layout, render it
-           if has-layout = "Y"
-               perform render-layout
-           end-if.
-
-       handle-layout-directive section.
-           *> Extract layout name from {{layout "layout-name"}}
-           move templine to processed-line.
-           move "Y" to has-layout.
-           move "default" to layout-name.
-
-       process-line section.
-           move templine to processed-line.
-
-           *> Process variable substitutions
-           perform varying counter from 1 by 1 until counter > 99
-               if COW-varname(counter) not = spaces
-                   move function concatenate(
-                       '{{' function trim(COW-varname(counter)) '}}'
-                   ) to what-we-change.
-
-                   move COW-varvalue(counter) to replacement-value.
-
-                   move function SUBSTITUTE(
-                       processed-line,
-                       function trim(what-we-change),
-                       function trim(replacement-value)
-                   ) to processed-line.
-               end-if
-           end-perform.
-
-           *> If we have a layout, collect content
-           if has-layout = "Y"
-               string content-block delimited by size
-                      processed-line delimited by size
-                      x'0a' delimited by size
-                      into content-block
-           else
-               display function trim(processed-line)
-           end-if.
-
-       render-layout section.
-           *> Load and render the layout template
-           move function concatenate("views/layouts/", function trim(layout-name), ".cow")
-               to readfile-name.
-
-           open input readfile.
-           call 'checkfilestatus' using readfile-name readfile-status.
-
-           read readfile.
-
-           perform until readfile-status = '10'
-               move function trim(readline) to templine
-               
-               *> Replace {{content}} with collected content
-               move function SUBSTITUTE(
-                   templine,
-                   "{{content}}",
-                   function trim(content-block)
-               ) to templine.
-
-               *> Process other variables
-               perform varying counter from 1 by 1 until counter > 99
-                   if COW-varname(counter) not = spaces
-                       move function concatenate(
-                           '{{' function trim(COW-varname(counter)) '}}'
-                       ) to what-we-change.
-
-                       move function SUBSTITUTE(
-                           templine,
-                           function trim(what-we-change),
-                           function trim(COW-varvalue(counter))
-                       ) to templine.
-                   end-if
-               end-perform.
-
-               display function trim(templine)
-               read readfile
-           end-perform.
-
-           close readfile.
-
-       end program enhanced-template.
+       identification division.
+       program-id. enhanced-template.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select readfile
+               assign to readfile-name
+               file status is readfile-status
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  readfile.
+       01  readline pic x(1024).
+
+       working-storage section.
+
+       01  readfile-name pic x(255).
+       01  readfile-status pic x(2).
+
+       01  templine pic x(1024).
+       01  processed-line pic x(1024).
+
+       01  the-var           pic x(100).
+       01  what-we-change    pic x(100).
+       01  replacement-value pic x(500).
+       01  escaped-value     pic x(600).
+
+       01 counter    pic 9(4).
+
+       01 layout-data.
+           03 layout-name       pic x(100).
+           03 content-block     pic x(2000).
+           03 content-block-ptr pic 9(4).
+           03 has-layout        pic x(1) value "N".
+
+       *> per-process template cache - same purpose as
+       *> cowtemplateplus.cbl's: a layout is typically read once per
+       *> render anyway, but this keeps the two engines consistent
+       *> and avoids a second disk read if a template is re-rendered
+       *> within the same request
+       01  cache-slot-count pic 9(2) value 4.
+       01  cache-next-slot pic 9(2) value 1.
+       01  tpl-cache.
+           05 tpl-cache-slot occurs 4 times.
+              10 tpl-cache-name pic x(255).
+              10 tpl-cache-count pic 9(4).
+              10 tpl-cache-body.
+                 15 tpl-cache-lines occurs 100 times pic x(1024).
+       01  ltl-slot pic 9(2).
+       01  ltl-found pic x(1).
+       01  ltl-line-count pic 9(4).
+       01  ltl-index pic 9(4).
+
+       *> HTML escaping - its own index variables so it never
+       *> clobbers the caller's own counter, same fix applied to
+       *> cowtemplateplus.cbl's escape-html-value
+       01  esc-out-idx pic 9(4).
+       01  esc-src-idx pic 9(4).
+       01  esc-cur-char pic x(1).
+
+       linkage section.
+
+       01 the-vars.
+           03  COW-vars OCCURS 99 times.
+               05 COW-varname       pic x(99).
+               05 COW-varvalue      pic x(99).
+               05 COW-var-type      pic x(1).
+
+       01 template-filename     pic x(255).
+
+       procedure division using the-vars template-filename.
+       main-section.
+           perform initialize-template
+           perform process-template
+           goback.
+
+       initialize-template section.
+           move spaces to layout-name
+           move spaces to content-block
+           move 1 to content-block-ptr
+           move "N" to has-layout.
+
+       process-template section.
+           move function concatenate(
+               "views/", function trim(template-filename)
+           ) to readfile-name
+
+           perform load-into-cache-or-disk
+
+           perform varying ltl-index from 1 by 1
+               until ltl-index > ltl-line-count
+               move function trim(tpl-cache-lines(ltl-slot, ltl-index))
+                   to templine
+
+               if templine(1:8) = "{{layout"
+                   perform handle-layout-directive
+               else
+                   perform process-line
+               end-if
+           end-perform
+
+           if has-layout = "Y"
+               perform render-layout
+           end-if.
+
+      *> ----------------------------------------------------------
+      *> template cache - identical strategy to cowtemplateplus.cbl:
+      *> check the cache by filename first, otherwise read the file
+      *> off disk once and remember it under readfile-name
+      *> ----------------------------------------------------------
+       load-into-cache-or-disk section.
+           move "N" to ltl-found
+           move 1 to ltl-slot
+           perform until ltl-slot > cache-slot-count or ltl-found = "Y"
+               if function trim(tpl-cache-name(ltl-slot))
+                   = function trim(readfile-name)
+                   move tpl-cache-count(ltl-slot) to ltl-line-count
+                   move "Y" to ltl-found
+               else
+                   add 1 to ltl-slot
+               end-if
+           end-perform
+
+           if ltl-found = "N"
+               move cache-next-slot to ltl-slot
+               perform read-file-into-cache-slot
+               move readfile-name to tpl-cache-name(ltl-slot)
+               move ltl-line-count to tpl-cache-count(ltl-slot)
+               add 1 to cache-next-slot
+               if cache-next-slot > cache-slot-count
+                   move 1 to cache-next-slot
+               end-if
+           end-if.
+
+       read-file-into-cache-slot section.
+           move 0 to ltl-line-count
+           open input readfile
+           call 'checkfilestatus' using readfile-name readfile-status
+
+           if readfile-status = "00"
+               read readfile
+               perform until readfile-status = "10"
+                   if ltl-line-count < 100
+                       add 1 to ltl-line-count
+                       move readline
+                           to tpl-cache-lines(ltl-slot, ltl-line-count)
+                   end-if
+                   read readfile
+               end-perform
+               close readfile
+           end-if.
+
+       handle-layout-directive section.
+           *> Extract layout name from {{layout "layout-name"}}
+           move templine to processed-line
+           move "Y" to has-layout
+           move "default" to layout-name.
+
+       process-line section.
+           move templine to processed-line
+
+           perform varying counter from 1 by 1 until counter > 99
+               if COW-varname(counter) not = spaces
+                   move function concatenate(
+                       '{{' function trim(COW-varname(counter)) '}}'
+                   ) to what-we-change
+
+                   move COW-varvalue(counter) to replacement-value
+                   perform escape-replacement-value
+
+                   move function substitute(
+                       processed-line,
+                       function trim(what-we-change),
+                       function trim(escaped-value)
+                   ) to processed-line
+               end-if
+           end-perform
+
+           if has-layout = "Y"
+               string function trim(processed-line) delimited by size
+                      x'0a' delimited by size
+                      into content-block
+                      with pointer content-block-ptr
+               end-string
+           else
+               display function trim(processed-line)
+           end-if.
+
+       render-layout section.
+           *> Load and render the layout template
+           move function concatenate(
+               "views/layouts/", function trim(layout-name), ".cow"
+           ) to readfile-name
+
+           perform load-into-cache-or-disk
+
+           perform varying ltl-index from 1 by 1
+               until ltl-index > ltl-line-count
+               move function trim(tpl-cache-lines(ltl-slot, ltl-index))
+                   to templine
+
+               move function substitute(
+                   templine,
+                   "{{content}}",
+                   function trim(content-block)
+               ) to templine
+
+               perform varying counter from 1 by 1 until counter > 99
+                   if COW-varname(counter) not = spaces
+                       move function concatenate(
+                           '{{' function trim(COW-varname(counter)) '}}'
+                       ) to what-we-change
+
+                       move COW-varvalue(counter) to replacement-value
+                       perform escape-replacement-value
+
+                       move function substitute(
+                           templine,
+                           function trim(what-we-change),
+                           function trim(escaped-value)
+                       ) to templine
+                   end-if
+               end-perform
+
+               display function trim(templine)
+           end-perform.
+
+      *> ----------------------------------------------------------
+      *> HTML escaping - matches cowtemplateplus.cbl's
+      *> escape-html-value, but keeps its own src/out indexes so it
+      *> never collides with the counter driving the substitution
+      *> loop that calls it
+      *> ----------------------------------------------------------
+       escape-replacement-value section.
+           move spaces to escaped-value
+           move 1 to esc-out-idx
+           move 1 to esc-src-idx
+           perform until esc-src-idx >
+               function length(function trim(replacement-value))
+               move replacement-value(esc-src-idx:1) to esc-cur-char
+               evaluate esc-cur-char
+                   when "<"
+                       move "&lt;" to escaped-value(esc-out-idx:4)
+                       add 4 to esc-out-idx
+                   when ">"
+                       move "&gt;" to escaped-value(esc-out-idx:4)
+                       add 4 to esc-out-idx
+                   when "&"
+                       move "&amp;" to escaped-value(esc-out-idx:5)
+                       add 5 to esc-out-idx
+                   when """"
+                       move "&quot;" to escaped-value(esc-out-idx:6)
+                       add 6 to esc-out-idx
+                   when "'"
+                       move "&#39;" to escaped-value(esc-out-idx:5)
+                       add 5 to esc-out-idx
+                   when other
+                       move esc-cur-char to escaped-value(esc-out-idx:1)
+                       add 1 to esc-out-idx
+               end-evaluate
+               add 1 to esc-src-idx
+           end-perform.
+
+       end program enhanced-template.
