@@ -19,27 +19,125 @@
        01  readfile-status pic x(2).
        01  templine pic x(1024).
        01  processed-line pic x(1024).
+       01  new-processed-line pic x(1024).
        01  the-var pic x(100).
        01  what-we-change pic x(100).
        01  counter pic 9(4).
        01  nested-level pic 9(2) value 0.
-       01  in-conditional pic x(1) value "N".
-       01  in-loop pic x(1) value "N".
-       01  condition-true pic x(1) value "N".
-       01  skip-line pic x(1) value "N".
-       
-       *> HTML escaping
-       01  char-idx pic 9(4).
-       01  escaped-value pic x(1024).
-       01  current-char pic x(1).
-
-       *> Loop handling
-       01  loop-vars.
-           05 loop-table occurs 10 times.
-              10 loop-var-name pic x(99).
-              10 loop-current-idx pic 9(4).
-              10 loop-start-idx pic 9(4).
-              10 loop-end-idx pic 9(4).
+       01  current-emit pic x(1).
+
+       *> template line storage - the whole template (and any spliced
+       *> in partials) is read into this table before rendering, so
+       *> #each/#if/#else bodies can be re-walked or skipped without
+       *> re-reading the file.
+       01  tpl-line-count pic 9(4) value 0.
+       01  tpl-lines.
+           05 tpl-line occurs 200 times pic x(300).
+
+       *> per-process template cache - avoids re-reading the same
+       *> template or partial off disk more than once per render,
+       *> which matters once partials (031) can be included several
+       *> times from one page.
+       01  cache-slot-count pic 9(2) value 6.
+       01  cache-next-slot pic 9(2) value 1.
+       01  tpl-cache.
+           05 tpl-cache-slot occurs 6 times.
+              10 tpl-cache-name pic x(255).
+              10 tpl-cache-count pic 9(4).
+              10 tpl-cache-body.
+                 15 tpl-cache-lines occurs 200 times pic x(300).
+       01  ltl-name pic x(255).
+       01  ltl-slot pic 9(2).
+       01  ltl-found pic x(1).
+       01  ltl-out-count pic 9(4).
+       01  ltl-out-lines.
+           05 ltl-out-line occurs 200 times pic x(300).
+
+       *> partial expansion scratch
+       01  partial-found pic x(1).
+       01  partial-pass-count pic 9(2).
+       01  partial-line-idx pic 9(4).
+       01  partial-line-count pic 9(4).
+       01  partial-lines.
+           05 partial-line occurs 200 times pic x(300).
+       01  pe-idx pic 9(4).
+       01  splice-shift pic 9(4).
+       01  spl-i pic 9(4).
+       01  spl-src pic 9(4).
+       01  spl-dst pic 9(4).
+
+       *> directive argument extraction ({{#if x}}, {{#each x}},
+       *> {{> x}} all share this - the text between the opening
+       *> keyword and the closing "}}")
+       01  dir-start-col pic 9(4).
+       01  dir-scan-idx pic 9(4).
+       01  dir-arg-len pic 9(4).
+       01  dir-arg pic x(100).
+
+       *> forward scan for a block's matching close (and, for an
+       *> {{#if}}, its {{else}} at the same nesting depth)
+       01  scan-open-line pic 9(4).
+       01  scan-i pic 9(4).
+       01  scan-depth pic 9(3).
+       01  scan-line-text pic x(300).
+       01  found-end-line pic 9(4).
+       01  found-else-line pic 9(4).
+
+       *> block (if/each) nesting stack - one entry per open level,
+       *> up to 10 deep, the same depth this file's loop handling
+       *> has always allowed
+       01  block-stack.
+           05 blk occurs 10 times.
+              10 blk-type pic x(1).
+              10 blk-emit pic x(1).
+              10 blk-branch-emit pic x(1).
+              10 blk-cond-true pic x(1).
+              10 blk-end-line pic 9(4).
+              10 blk-else-line pic 9(4).
+              10 blk-start-line pic 9(4).
+              10 blk-array-name pic x(99).
+              10 blk-idx pic 9(4).
+              10 blk-end-idx pic 9(4).
+       01  rcl-parent pic x(1).
+       01  lkp-row pic 9(4).
+
+       *> variable lookup - checks the innermost active {{#each}}'s
+       *> current row first (so plain {{field}} references inside a
+       *> loop body bind to that row), then falls back to a top level
+       *> scalar of the same name
+       01  lkp-name pic x(100).
+       01  lkp-value pic x(99).
+       01  lkp-found pic x(1).
+       01  lkp-lvl pic 9(2).
+       01  lkp-idx-edit pic z(3)9.
+       01  lkp-candidate pic x(150).
+
+       *> token scan/replace - a content line is walked for each
+       *> {{...}} token it contains (plain var, {{currency x}} or
+       *> {{date x}}) and the token is spliced out in place
+       01  tok-start pic 9(4).
+       01  tok-end pic 9(4).
+       01  tok-len pic 9(4).
+       01  tok-body pic x(100).
+       01  tok-replacement pic x(600).
+       01  scan-start pic 9(4).
+       01  fnt-i pic 9(4).
+       01  rep-len pic 9(4).
+       01  np-pos pic 9(4).
+       01  tail-len pic 9(4).
+
+       *> currency/date formatting helpers
+       01  fmt-in pic x(99).
+       01  fmt-out pic x(99).
+       01  fmt-num pic s9(9)v99.
+       01  fmt-currency-edit pic $$,$$$,$$9.99.
+
+       *> HTML escaping - kept as its own section with its own index
+       *> variables so it never clobbers the caller's loop counters
+       01  esc-out-idx pic 9(4).
+       01  esc-src-idx pic 9(4).
+       01  esc-cur-char pic x(1).
+       01  escaped-out pic x(600).
 
        linkage section.
        01 the-vars.
@@ -55,150 +153,511 @@
 
        procedure division using the-vars template-filename.
        main-section.
-           move function concatenate(
-               "views/",
-               function trim(template-filename)
-           ) to readfile-name
+           move function trim(template-filename) to ltl-name
+           perform load-file-into-cache
+           move ltl-out-lines to tpl-lines
+           move ltl-out-count to tpl-line-count
+
+           perform expand-all-partials
+           perform render-template
 
-           perform process-template
            goback.
 
-       process-template.
+      *> ----------------------------------------------------------
+      *> template cache / file loading
+      *> ----------------------------------------------------------
+       load-file-into-cache.
+           move "N" to ltl-found
+           move 1 to ltl-slot
+           perform until ltl-slot > cache-slot-count or ltl-found = "Y"
+               if function trim(tpl-cache-name(ltl-slot))
+                   = function trim(ltl-name)
+                   move tpl-cache-body(ltl-slot) to ltl-out-lines
+                   move tpl-cache-count(ltl-slot) to ltl-out-count
+                   move "Y" to ltl-found
+               end-if
+               add 1 to ltl-slot
+           end-perform
+
+           if ltl-found = "N"
+               perform read-template-file-from-disk
+               perform store-in-cache
+           end-if.
+
+       read-template-file-from-disk.
+           move spaces to ltl-out-lines
+           move 0 to ltl-out-count
+           move function concatenate(
+               "views/", function trim(ltl-name)
+           ) to readfile-name
+
            open input readfile
-           call 'checkfilestatus' using readfile-name readfile-status
-           read readfile
-
-           perform until readfile-status = '10'
-               move function trim(readline) to templine
-               move "N" to skip-line
-
-               *> Check for control structures
-               if templine(1:6) = "{{#if "
-                   perform process-if
-               else if templine(1:9) = "{{#each "
-                   perform process-each
-               else if templine(1:7) = "{{/if}}"
-                   subtract 1 from nested-level
-                   move "N" to in-conditional
-               else if templine(1:8) = "{{/each}}"
-                   subtract 1 from nested-level
-                   move "N" to in-loop
-                   perform end-loop
-               else
-                   if skip-line = "N"
-                       perform process-line
+           if readfile-status = "00"
+               read readfile
+               perform until readfile-status = "10"
+                   if ltl-out-count < 200
+                       add 1 to ltl-out-count
+                       move readline(1:300)
+                           to ltl-out-line(ltl-out-count)
                    end-if
+                   read readfile
+               end-perform
+               close readfile
+           end-if.
+
+       store-in-cache.
+           move ltl-name to tpl-cache-name(cache-next-slot)
+           move ltl-out-count to tpl-cache-count(cache-next-slot)
+           move ltl-out-lines to tpl-cache-body(cache-next-slot)
+           add 1 to cache-next-slot
+           if cache-next-slot > cache-slot-count
+               move 1 to cache-next-slot
+           end-if.
+
+      *> ----------------------------------------------------------
+      *> partials - {{> name}} is replaced in place by the partial
+      *> file's own lines before rendering starts, so the renderer
+      *> never has to special-case where a line came from
+      *> ----------------------------------------------------------
+       expand-all-partials.
+           move "Y" to partial-found
+           move 0 to partial-pass-count
+           perform until partial-found = "N" or partial-pass-count > 20
+               move "N" to partial-found
+               move 1 to pe-idx
+               perform until pe-idx > tpl-line-count
+                   or partial-found = "Y"
+                   move function trim(tpl-line(pe-idx)) to templine
+                   if templine(1:4) = "{{> "
+                       move "Y" to partial-found
+                       move pe-idx to partial-line-idx
+                   else
+                       add 1 to pe-idx
+                   end-if
+               end-perform
+
+               if partial-found = "Y"
+                   move 5 to dir-start-col
+                   perform extract-directive-arg
+                   move function concatenate(
+                       "partials/", function trim(dir-arg)
+                   ) to ltl-name
+                   perform load-file-into-cache
+                   move ltl-out-lines to partial-lines
+                   move ltl-out-count to partial-line-count
+                   perform splice-partial-into-template
+               end-if
+               add 1 to partial-pass-count
+           end-perform.
+
+       splice-partial-into-template.
+           if partial-line-count = 0
+               perform remove-partial-tag-line
+           else
+               compute splice-shift = partial-line-count - 1
+               if splice-shift > 0
+                   perform make-room-for-partial
+               end-if
+               perform varying spl-i from 1 by 1
+                   until spl-i > partial-line-count
+                   move partial-line(spl-i)
+                       to tpl-line(partial-line-idx + spl-i - 1)
+               end-perform
+               compute tpl-line-count = tpl-line-count + splice-shift
+               if tpl-line-count > 200
+                   move 200 to tpl-line-count
                end-if
+           end-if.
 
-               read readfile
+       make-room-for-partial.
+           move tpl-line-count to spl-src
+           perform until spl-src <= partial-line-idx
+               compute spl-dst = spl-src + splice-shift
+               if spl-dst <= 200
+                   move tpl-line(spl-src) to tpl-line(spl-dst)
+               end-if
+               subtract 1 from spl-src
+           end-perform.
+
+       remove-partial-tag-line.
+           perform varying spl-i from partial-line-idx by 1
+               until spl-i >= tpl-line-count
+               move tpl-line(spl-i + 1) to tpl-line(spl-i)
+           end-perform
+           if tpl-line-count > 0
+               subtract 1 from tpl-line-count
+           end-if.
+
+      *> ----------------------------------------------------------
+      *> render pass - walks tpl-lines with an explicit block stack
+      *> so nested {{#if}}/{{#each}} (034) and {{else}} (030) don't
+      *> need real recursion
+      *> ----------------------------------------------------------
+       render-template.
+           move 1 to counter
+           move 0 to nested-level
+           perform until counter > tpl-line-count
+               move function trim(tpl-line(counter)) to templine
+               perform compute-current-emit
+               evaluate true
+                   when templine(1:6) = "{{#if "
+                       move counter to scan-open-line
+                       perform open-if-block
+                       move scan-open-line to counter
+                   when templine(1:8) = "{{#each "
+                       move counter to scan-open-line
+                       perform open-each-block
+                       move scan-open-line to counter
+                   when templine(1:8) = "{{else}}"
+                       perform handle-else
+                       add 1 to counter
+                   when templine(1:7) = "{{/if}}"
+                       subtract 1 from nested-level
+                       add 1 to counter
+                   when templine(1:9) = "{{/each}}"
+                       move counter to scan-open-line
+                       perform close-each-block
+                       move scan-open-line to counter
+                   when other
+                       if current-emit = "Y"
+                           perform process-line
+                       end-if
+                       add 1 to counter
+               end-evaluate
+           end-perform.
+
+       compute-current-emit.
+           if nested-level = 0
+               move "Y" to current-emit
+           else
+               move blk-emit(nested-level) to current-emit
+           end-if.
+
+       recompute-emit-for-level.
+           move "Y" to rcl-parent
+           if nested-level > 1
+               move blk-emit(nested-level - 1) to rcl-parent
+           end-if
+           if rcl-parent = "Y" and blk-branch-emit(nested-level) = "Y"
+               move "Y" to blk-emit(nested-level)
+           else
+               move "N" to blk-emit(nested-level)
+           end-if.
+
+       extract-directive-arg.
+           move dir-start-col to dir-scan-idx
+           perform until templine(dir-scan-idx:2) = "}}"
+               add 1 to dir-scan-idx
            end-perform
+           compute dir-arg-len = dir-scan-idx - dir-start-col
+           move spaces to dir-arg
+           if dir-arg-len > 0
+               move templine(dir-start-col:dir-arg-len) to dir-arg
+           end-if
+           move function trim(dir-arg) to dir-arg.
 
-           close readfile.
+       scan-block-end.
+           move 0 to scan-depth
+           move 0 to found-else-line
+           move 0 to found-end-line
+           compute scan-i = scan-open-line + 1
+           perform until scan-i > tpl-line-count
+               or found-end-line not = 0
+               move function trim(tpl-line(scan-i)) to scan-line-text
+               if scan-line-text(1:6) = "{{#if "
+                   or scan-line-text(1:8) = "{{#each "
+                   add 1 to scan-depth
+               else
+                   if scan-line-text(1:7) = "{{/if}}"
+                       or scan-line-text(1:9) = "{{/each}}"
+                       if scan-depth = 0
+                           move scan-i to found-end-line
+                       else
+                           subtract 1 from scan-depth
+                       end-if
+                   else
+                       if scan-line-text(1:8) = "{{else}}"
+                           and scan-depth = 0
+                           move scan-i to found-else-line
+                       end-if
+                   end-if
+               end-if
+               add 1 to scan-i
+           end-perform.
+
+       open-if-block.
+           if nested-level < 10
+               add 1 to nested-level
+           end-if
+           move "I" to blk-type(nested-level)
+           move 7 to dir-start-col
+           perform extract-directive-arg
+           move dir-arg to lkp-name
+           perform lookup-var-value
+           move "N" to blk-cond-true(nested-level)
+           if lkp-found = "Y" and lkp-value not = spaces
+               and lkp-value not = "0" and lkp-value not = "false"
+               move "Y" to blk-cond-true(nested-level)
+           end-if
+           perform scan-block-end
+           move found-end-line to blk-end-line(nested-level)
+           move found-else-line to blk-else-line(nested-level)
+           move blk-cond-true(nested-level)
+               to blk-branch-emit(nested-level)
+           perform recompute-emit-for-level
+           add 1 to scan-open-line.
 
-       process-if.
-           add 1 to nested-level
-           move "Y" to in-conditional
-           *> Extract condition variable
-           move templine(6:) to the-var
-           perform until the-var(counter:2) = "}}"
-               add 1 to counter
+       handle-else.
+           if blk-type(nested-level) = "I"
+               if blk-cond-true(nested-level) = "Y"
+                   move "N" to blk-branch-emit(nested-level)
+               else
+                   move "Y" to blk-branch-emit(nested-level)
+               end-if
+               perform recompute-emit-for-level
+           end-if.
+
+       open-each-block.
+           if nested-level < 10
+               add 1 to nested-level
+           end-if
+           move "E" to blk-type(nested-level)
+           move 9 to dir-start-col
+           perform extract-directive-arg
+           move dir-arg to blk-array-name(nested-level)
+           move 0 to blk-idx(nested-level)
+           move 0 to blk-end-idx(nested-level)
+           perform varying lkp-row from 1 by 1 until lkp-row > 99
+               if COW-var-type(lkp-row) = "A"
+                   and function trim(COW-varname(lkp-row))
+                       = function trim(dir-arg)
+                   move COW-array-size(lkp-row)
+                       to blk-end-idx(nested-level)
+               end-if
            end-perform
-           move the-var(1:counter) to what-we-change
-           
-           *> Evaluate condition
-           perform check-condition
-           if condition-true = "N"
-               move "Y" to skip-line
+           perform scan-block-end
+           move found-end-line to blk-end-line(nested-level)
+           compute blk-start-line(nested-level) = scan-open-line + 1
+           if blk-end-idx(nested-level) > 0
+               move "Y" to blk-branch-emit(nested-level)
+           else
+               move "N" to blk-branch-emit(nested-level)
+           end-if
+           perform recompute-emit-for-level
+           add 1 to scan-open-line.
+
+       close-each-block.
+           add 1 to blk-idx(nested-level)
+           if blk-idx(nested-level) < blk-end-idx(nested-level)
+               move blk-start-line(nested-level) to scan-open-line
+           else
+               compute scan-open-line = blk-end-line(nested-level) + 1
+               subtract 1 from nested-level
            end-if.
 
-       process-each.
-           add 1 to nested-level
-           move "Y" to in-loop
-           *> Setup loop variables
-           perform setup-loop
-           if loop-current-idx > loop-end-idx
-               move "Y" to skip-line
+      *> ----------------------------------------------------------
+      *> variable lookup - innermost active loop row first, then a
+      *> top level scalar of the same name
+      *> ----------------------------------------------------------
+       lookup-var-value.
+           move "N" to lkp-found
+           move spaces to lkp-value
+           move nested-level to lkp-lvl
+           perform until lkp-lvl = 0 or lkp-found = "Y"
+               if blk-type(lkp-lvl) = "E"
+                   move blk-idx(lkp-lvl) to lkp-idx-edit
+                   move function concatenate(
+                       function trim(blk-array-name(lkp-lvl)), "[",
+                       function trim(lkp-idx-edit), "].",
+                       function trim(lkp-name)
+                   ) to lkp-candidate
+                   perform varying lkp-row from 1 by 1
+                       until lkp-row > 99 or lkp-found = "Y"
+                       if function trim(COW-varname(lkp-row))
+                           = function trim(lkp-candidate)
+                           move COW-varvalue(lkp-row) to lkp-value
+                           move "Y" to lkp-found
+                       end-if
+                   end-perform
+               end-if
+               subtract 1 from lkp-lvl
+           end-perform
+
+           if lkp-found = "N"
+               perform varying lkp-row from 1 by 1
+                   until lkp-row > 99 or lkp-found = "Y"
+                   if COW-var-type(lkp-row) = "S"
+                       and function trim(COW-varname(lkp-row))
+                           = function trim(lkp-name)
+                       move COW-varvalue(lkp-row) to lkp-value
+                       move "Y" to lkp-found
+                   end-if
+               end-perform
            end-if.
 
+      *> ----------------------------------------------------------
+      *> content line rendering - scans for {{...}} tokens one at a
+      *> time and splices in the resolved value
+      *> ----------------------------------------------------------
        process-line.
            move templine to processed-line
-           perform varying counter from 1 by 1 until counter > 99
-               if COW-var-type(counter) = "S"
-                   move function concatenate(
-                       '{{' function trim(COW-varname(counter)) '}}'
-                   ) to what-we-change
-                   
-                   *> Escape HTML special characters
-                   perform escape-html-value
-                   
-                   move function substitute(
-                       processed-line,
-                       function trim(what-we-change),
-                       function trim(escaped-value)
-                   ) to processed-line
+           move 1 to scan-start
+           perform until scan-start = 0
+               perform find-next-token
+               if tok-start = 0
+                   move 0 to scan-start
+               else
+                   perform resolve-token
+                   compute rep-len =
+                       function length(function trim(tok-replacement))
+                   perform splice-token
+                   compute scan-start = tok-start + rep-len
                end-if
            end-perform
-           
+
            display function trim(processed-line).
 
-       escape-html-value.
-           move spaces to escaped-value
-           move 1 to char-idx
-           
-           perform varying counter from 1 by 1 
-               until counter > function length(COW-varvalue(counter))
-               
-               move COW-varvalue(counter)(counter:1) to current-char
-               evaluate current-char
+       find-next-token.
+           move 0 to tok-start
+           move 0 to tok-end
+           move scan-start to fnt-i
+           perform until fnt-i > (length of processed-line - 1)
+               or tok-start not = 0
+               if processed-line(fnt-i:2) = "{{"
+                   move fnt-i to tok-start
+               end-if
+               add 1 to fnt-i
+           end-perform
+
+           if tok-start not = 0
+               move tok-start to fnt-i
+               perform until fnt-i > (length of processed-line - 1)
+                   or tok-end not = 0
+                   if processed-line(fnt-i:2) = "}}"
+                       compute tok-end = fnt-i + 1
+                   end-if
+                   add 1 to fnt-i
+               end-perform
+               if tok-end not = 0
+                   compute tok-len = tok-end - tok-start + 1
+                   move spaces to tok-body
+                   move processed-line(tok-start + 2:tok-len - 4)
+                       to tok-body
+               else
+                   move 0 to tok-start
+               end-if
+           end-if.
+
+       resolve-token.
+           move spaces to tok-replacement
+           if tok-body(1:9) = "currency "
+               move function trim(tok-body(10:)) to lkp-name
+               perform lookup-var-value
+               move lkp-value to fmt-in
+               perform format-currency
+               move fmt-out to fmt-in
+               perform escape-html-value-simple
+               move escaped-out to tok-replacement
+           else
+               if tok-body(1:5) = "date "
+                   move function trim(tok-body(6:)) to lkp-name
+                   perform lookup-var-value
+                   move lkp-value to fmt-in
+                   perform format-date
+                   move fmt-out to fmt-in
+                   perform escape-html-value-simple
+                   move escaped-out to tok-replacement
+               else
+                   move function trim(tok-body) to lkp-name
+                   perform lookup-var-value
+                   if lkp-found = "Y"
+                       move lkp-value to fmt-in
+                       perform escape-html-value-simple
+                       move escaped-out to tok-replacement
+                   end-if
+               end-if
+           end-if.
+
+       splice-token.
+           move spaces to new-processed-line
+           move 1 to np-pos
+           if tok-start > 1
+               move processed-line(1:tok-start - 1)
+                   to new-processed-line(1:tok-start - 1)
+               move tok-start to np-pos
+           end-if
+           if rep-len > 0 and (np-pos + rep-len - 1) <= length of
+               new-processed-line
+               move tok-replacement(1:rep-len)
+                   to new-processed-line(np-pos:rep-len)
+               compute np-pos = np-pos + rep-len
+           end-if
+           compute tail-len = (length of processed-line) - tok-end
+           if (np-pos + tail-len - 1) > length of new-processed-line
+               compute tail-len = (length of new-processed-line)
+                   - np-pos + 1
+           end-if
+           if tail-len > 0
+               move processed-line(tok-end + 1:tail-len)
+                   to new-processed-line(np-pos:tail-len)
+           end-if
+           move new-processed-line to processed-line.
+
+      *> ----------------------------------------------------------
+      *> {{currency x}} / {{date x}} formatting helpers
+      *> ----------------------------------------------------------
+       format-currency.
+           move spaces to fmt-out
+           if function trim(fmt-in) not = spaces
+               compute fmt-num = function numval(function trim(fmt-in))
+               move fmt-num to fmt-currency-edit
+               move function trim(fmt-currency-edit) to fmt-out
+           end-if.
+
+       format-date.
+           move spaces to fmt-out
+           if function length(function trim(fmt-in)) = 10
+               move function concatenate(
+                   fmt-in(6:2), "/", fmt-in(9:2), "/", fmt-in(1:4)
+               ) to fmt-out
+           else
+               move fmt-in to fmt-out
+           end-if.
+
+      *> ----------------------------------------------------------
+      *> HTML escaping - a value's own row/column index never
+      *> drives the character scan, so this can be called from
+      *> anywhere without clobbering the caller's own counters
+      *> ----------------------------------------------------------
+       escape-html-value-simple.
+           move spaces to escaped-out
+           move 1 to esc-out-idx
+           move 1 to esc-src-idx
+           perform until esc-src-idx >
+               function length(function trim(fmt-in))
+               or function trim(fmt-in) = spaces
+               move fmt-in(esc-src-idx:1) to esc-cur-char
+               evaluate esc-cur-char
                    when "<"
-                       move "&lt;" to escaped-value(char-idx:4)
-                       add 4 to char-idx
+                       move "&lt;" to escaped-out(esc-out-idx:4)
+                       add 4 to esc-out-idx
                    when ">"
-                       move "&gt;" to escaped-value(char-idx:4)
-                       add 4 to char-idx
+                       move "&gt;" to escaped-out(esc-out-idx:4)
+                       add 4 to esc-out-idx
                    when "&"
-                       move "&amp;" to escaped-value(char-idx:5)
-                       add 5 to char-idx
+                       move "&amp;" to escaped-out(esc-out-idx:5)
+                       add 5 to esc-out-idx
                    when """"
-                       move "&quot;" to escaped-value(char-idx:6)
-                       add 6 to char-idx
+                       move "&quot;" to escaped-out(esc-out-idx:6)
+                       add 6 to esc-out-idx
                    when "'"
-                       move "&#39;" to escaped-value(char-idx:5)
-                       add 5 to char-idx
+                       move "&#39;" to escaped-out(esc-out-idx:5)
+                       add 5 to esc-out-idx
                    when other
-                       move current-char to escaped-value(char-idx:1)
-                       add 1 to char-idx
+                       move esc-cur-char to escaped-out(esc-out-idx:1)
+                       add 1 to esc-out-idx
                end-evaluate
+               add 1 to esc-src-idx
            end-perform.
 
-       check-condition.
-           move "N" to condition-true
-           perform varying counter from 1 by 1 until counter > 99
-               if COW-varname(counter) = what-we-change
-                   if COW-varvalue(counter) not = spaces and
-                      COW-varvalue(counter) not = "0" and
-                      COW-varvalue(counter) not = "false"
-                       move "Y" to condition-true
-                   end-if
-               end-if
-           end-perform.
-
-       setup-loop.
-           *> Initialize loop variables for array iteration
-           perform varying counter from 1 by 1 until counter > 99
-               if COW-var-type(counter) = "A"
-                   move COW-varname(counter) to loop-var-name(nested-level)
-                   move 1 to loop-current-idx(nested-level)
-                   move 1 to loop-start-idx(nested-level)
-                   move COW-array-size(counter) to loop-end-idx(nested-level)
-               end-if
-           end-perform.
-
-       end-loop.
-           add 1 to loop-current-idx(nested-level)
-           if loop-current-idx(nested-level) <= loop-end-idx(nested-level)
-               *> Continue loop
-               subtract 1 from nested-level
-           end-if.
-
-       end program cowtemplateplus. 
\ No newline at end of file
+       end program cowtemplateplus.
