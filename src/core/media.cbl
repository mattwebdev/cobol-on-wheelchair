@@ -1,233 +1,666 @@
-       identification division.
-       program-id. media.
-
-       environment division.
-
-       data division.
-
-       working-storage section.
-       01 media-database.
-           03 media-count        pic 99 usage comp-5 value 0.
-           03 media-items occurs 1000 times.
-               05 media-id       pic 9(10).
-               05 filename       pic x(255).
-               05 original-name  pic x(255).
-               05 file-path      pic x(500).
-               05 file-size      pic 9(10).
-               05 mime-type      pic x(100).
-               05 upload-date    pic x(20).
-               05 uploaded-by    pic x(50).
-               05 alt-text       pic x(255).
-               05 description    pic x(500).
-               05 status         pic x(10).
-
-       01 current-media-index   pic 99 usage comp-5.
-       01 temp-file-info.
-           03 temp-filename     pic x(255).
-           03 temp-size         pic 9(10).
-           03 temp-mime         pic x(100).
-
-       01 supported-mime-types.
-           03 mime-count        pic 99 usage comp-5 value 8.
-           03 mime-types occurs 20 times pic x(100).
-           03 mime-extensions occurs 20 times pic x(10).
-
-       linkage section.
-       01 media-request.
-           03 action           pic x(20).
-           03 media-id         pic 9(10).
-           03 filename         pic x(255).
-           03 original-name    pic x(255).
-           03 file-size        pic 9(10).
-           03 mime-type        pic x(100).
-           03 uploaded-by      pic x(50).
-           03 alt-text         pic x(255).
-           03 description      pic x(500).
-
-       01 media-response.
-           03 success          pic x(1).
-           03 message          pic x(200).
-           03 media-data.
-               05 media-id     pic 9(10).
-               05 filename     pic x(255).
-               05 file-path    pic x(500).
-               05 mime-type    pic x(100).
-               05 file-size    pic 9(10).
-
-       procedure division using media-request media-response.
-
-       *> Initialize supported MIME types
-       perform initialize-mime-types.
-
-       *> Handle media action
-       evaluate action
-           when "upload"
-               perform handle-upload
-           when "get"
-               perform handle-get
-           when "list"
-               perform handle-list
-           when "delete"
-               perform handle-delete
-           when "update"
-               perform handle-update
-           when other
-               move "N" to success
-               move "Invalid action" to message
-       end-evaluate.
-
-       goback.
-
-       initialize-mime-types section.
-           move 1 to current-media-index.
-           move "image/jpeg" to mime-types(current-media-index).
-           move ".jpg" to mime-extensions(current-media-index).
-
-           add 1 to current-media-index.
-           move "image/png" to mime-types(current-media-index).
-           move ".png" to mime-extensions(current-media-index).
-
-           add 1 to current-media-index.
-           move "image/gif" to mime-types(current-media-index).
-           move ".gif" to mime-extensions(current-media-index).
-
-           add 1 to current-media-index.
-           move "image/webp" to mime-types(current-media-index).
-           move ".webp" to mime-extensions(current-media-index).
-
-           add 1 to current-media-index.
-           move "application/pdf" to mime-types(current-media-index).
-           move ".pdf" to mime-extensions(current-media-index).
-
-           add 1 to current-media-index.
-           move "text/plain" to mime-types(current-media-index).
-           move ".txt" to mime-extensions(current-media-index).
-
-           add 1 to current-media-index.
-           move "application/msword" to mime-types(current-media-index).
-           move ".doc" to mime-extensions(current-media-index).
-
-           add 1 to current-media-index.
-           move "application/vnd.openxmlformats-officedocument.wordprocessingml.document" to mime-types(current-media-index).
-           move ".docx" to mime-extensions(current-media-index).
-
-       handle-upload section.
-           move "N" to success.
-           
-           *> Validate MIME type
-           perform validate-mime-type.
-           
-           if success = "Y"
-               *> Generate unique filename
-               perform generate-filename.
-               
-               *> Add to database
-               add 1 to media-count.
-               move media-count to current-media-index.
-               move media-count to media-id(current-media-index).
-               move filename of media-request to filename(current-media-index).
-               move original-name of media-request to original-name(current-media-index).
-               move file-size of media-request to file-size(current-media-index).
-               move mime-type of media-request to mime-type(current-media-index).
-               move uploaded-by of media-request to uploaded-by(current-media-index).
-               move alt-text of media-request to alt-text(current-media-index).
-               move description of media-request to description(current-media-index).
-               move "active" to status(current-media-index).
-               move "2024-01-01 00:00:00" to upload-date(current-media-index).
-               
-               *> Set file path
-               string "uploads/" delimited by size
-                      filename(current-media-index) delimited by space
-                      into file-path(current-media-index).
-               
-               move "Y" to success.
-               move "File uploaded successfully" to message.
-               move media-id(current-media-index) to media-id of media-data.
-               move filename(current-media-index) to filename of media-data.
-               move file-path(current-media-index) to file-path of media-data.
-               move mime-type(current-media-index) to mime-type of media-data.
-               move file-size(current-media-index) to file-size of media-data.
-           end-if.
-
-       handle-get section.
-           move "N" to success.
-           perform varying current-media-index from 1 by 1
-               until current-media-index > media-count
-               if media-id(current-media-index) = media-id of media-request
-                   if status(current-media-index) = "active"
-                       move "Y" to success.
-                       move "Media found" to message.
-                       move media-id(current-media-index) to media-id of media-data.
-                       move filename(current-media-index) to filename of media-data.
-                       move file-path(current-media-index) to file-path of media-data.
-                       move mime-type(current-media-index) to mime-type of media-data.
-                       move file-size(current-media-index) to file-size of media-data.
-                       exit perform
-                   end-if
-               end-if
-           end-perform.
-
-           if success = "N"
-               move "Media not found" to message
-           end-if.
-
-       handle-list section.
-           move "Y" to success.
-           move "Media list retrieved" to message.
-           *> In a real implementation, this would return a list of media items
-
-       handle-delete section.
-           move "N" to success.
-           perform varying current-media-index from 1 by 1
-               until current-media-index > media-count
-               if media-id(current-media-index) = media-id of media-request
-                   move "deleted" to status(current-media-index).
-                   move "Y" to success.
-                   move "Media deleted successfully" to message.
-                   exit perform
-               end-if
-           end-perform.
-
-           if success = "N"
-               move "Media not found" to message
-           end-if.
-
-       handle-update section.
-           move "N" to success.
-           perform varying current-media-index from 1 by 1
-               until current-media-index > media-count
-               if media-id(current-media-index) = media-id of media-request
-                   if status(current-media-index) = "active"
-                       move alt-text of media-request to alt-text(current-media-index).
-                       move description of media-request to description(current-media-index).
-                       move "Y" to success.
-                       move "Media updated successfully" to message.
-                       exit perform
-                   end-if
-               end-if
-           end-perform.
-
-           if success = "N"
-               move "Media not found" to message
-           end-if.
-
-       validate-mime-type section.
-           move "N" to success.
-           perform varying current-media-index from 1 by 1
-               until current-media-index > mime-count
-               if mime-types(current-media-index) = mime-type of media-request
-                   move "Y" to success.
-                   exit perform
-               end-if
-           end-perform.
-
-           if success = "N"
-               move "Unsupported file type" to message
-           end-if.
-
-       generate-filename section.
-           *> Generate a unique filename based on timestamp and original name
-           *> This is a simplified version - in production, use proper UUID generation
-           move filename of media-request to temp-filename.
-
-       end program media.
+       identification division.
+       program-id. media.
+
+       environment division.
+       input-output section.
+       file-control.
+           select upload-file
+               assign to upload-file-path
+               organization is sequential
+               file status is upload-file-status.
+
+           select media-seq-file
+               assign to "data/media-seq.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is seq-key
+               file status is media-seq-file-status.
+
+           select media-master
+               assign to "data/media.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is mm-id
+               file status is media-master-status.
+
+       data division.
+       file section.
+       fd  upload-file
+           record is varying in size from 1 to 2097152
+               depending on upload-write-size.
+       01  upload-record pic x(2097152).
+
+      *> A one-record counter that outlives any single CGI invocation -
+      *> media-items below is rebuilt empty on every call, so it alone
+      *> can't give each upload a filename suffix that stays unique
+      *> across invocations the way the working-storage media-id used
+      *> to assume it did.
+       fd  media-seq-file.
+       01  media-seq-record.
+           03 seq-key            pic x(10).
+           03 seq-next           pic 9(10).
+
+      *> The real, persistent home for media-items - this CMS is a
+      *> one-shot CGI process per request, so without a file behind it
+      *> media-items (working-storage, rebuilt empty every call) never
+      *> survived past the upload that created it. Same shared-file
+      *> shape as database-interface.cbl's content-master, and that
+      *> program opens this same file to serve the generic media
+      *> collection (get-all/get-by-id/update/delete) against the
+      *> actual uploads instead of a canned row.
+       fd  media-master.
+       01  media-master-record.
+           03 mm-id              pic 9(10).
+           03 mm-filename         pic x(255).
+           03 mm-original-name    pic x(255).
+           03 mm-file-path        pic x(500).
+           03 mm-file-size        pic 9(10).
+           03 mm-mime-type        pic x(100).
+           03 mm-upload-date      pic x(20).
+           03 mm-uploaded-by      pic x(50).
+           03 mm-alt-text         pic x(255).
+           03 mm-description      pic x(500).
+           03 mm-status           pic x(10).
+           03 mm-thumbnail-path   pic x(500).
+           03 mm-deleted-date     pic x(20).
+
+       working-storage section.
+       01 media-master-status   pic xx.
+       01 media-database.
+           03 media-count        pic 99 usage comp-5 value 0.
+           03 media-items occurs 1000 times.
+               05 media-id       pic 9(10).
+               05 filename       pic x(255).
+               05 original-name  pic x(255).
+               05 file-path      pic x(500).
+               05 file-size      pic 9(10).
+               05 mime-type      pic x(100).
+               05 upload-date    pic x(20).
+               05 uploaded-by    pic x(50).
+               05 alt-text       pic x(255).
+               05 description    pic x(500).
+               05 rec-status         pic x(10).
+               05 thumbnail-path pic x(500).
+               05 deleted-date   pic x(20).
+
+       01 current-media-index   pic 99 usage comp-5.
+       01 temp-file-info.
+           03 temp-filename     pic x(255).
+           03 temp-size         pic 9(10).
+           03 temp-mime         pic x(100).
+
+       01 supported-mime-types.
+           03 mime-count        pic 99 usage comp-5 value 8.
+           03 mime-types occurs 20 times pic x(100).
+           03 mime-extensions occurs 20 times pic x(10).
+
+       *> The four browser-renderable image types get a thumbnail
+       *> derivative at upload time; everything else does not.
+       01 image-mime-types.
+           03 image-mime-count  pic 9 usage comp-5 value 4.
+           03 image-mime-list occurs 4 times pic x(100).
+
+       01 upload-file-path      pic x(500).
+       01 upload-file-status    pic xx.
+       01 upload-write-size     pic 9(8) usage comp-5.
+       01 media-seq-file-status pic xx.
+
+       *> Largest upload handle-upload will accept.
+       01 max-upload-size       pic 9(10) value 1048576.
+
+       01 unique-suffix         pic 9(10).
+       01 suffix-display        pic z(9)9.
+       01 extension-index       pic 99 usage comp-5.
+       01 file-extension        pic x(10).
+
+       *> Soft-delete purge / retention report
+       01 purge-removed-count   pic 9(6) value 0.
+       01 purge-age-days        pic s9(8) usage comp-5.
+       01 media-retention-days  pic 9(4) value 30.
+
+       linkage section.
+       01 media-request.
+           03 action           pic x(20).
+           03 media-id         pic 9(10).
+           03 filename         pic x(255).
+           03 original-name    pic x(255).
+           03 file-size        pic 9(10).
+           03 mime-type        pic x(100).
+           03 uploaded-by      pic x(50).
+           03 alt-text         pic x(255).
+           03 description      pic x(500).
+           03 file-content     pic x(2097152).
+
+       01 media-response.
+           03 success          pic x(1).
+           03 resp-message          pic x(200).
+           03 media-data.
+               05 media-id        pic 9(10).
+               05 filename        pic x(255).
+               05 file-path       pic x(500).
+               05 mime-type       pic x(100).
+               05 file-size       pic 9(10).
+               05 thumbnail-path  pic x(500).
+
+       procedure division using media-request media-response.
+
+       *> Initialize supported MIME types
+       perform initialize-mime-types.
+
+       *> Load whatever media already exists before acting on it -
+       *> media-items is in-memory only, media-master is the file
+       *> that actually outlives this process.
+       perform initialize-media-store.
+
+       *> Handle media action
+       evaluate action
+           when "upload"
+               perform handle-upload
+           when "get"
+               perform handle-get
+           when "list"
+               perform handle-list
+           when "delete"
+               perform handle-delete
+           when "update"
+               perform handle-update
+           when "purge"
+               perform handle-purge
+           when other
+               move "N" to success
+               move "Invalid action" to resp-message
+       end-evaluate.
+
+       close media-master.
+
+       goback.
+
+       initialize-media-store section.
+           *> Open the media master, creating it on first-ever run, and
+           *> pull it into media-items the same way database-interface
+           *> .cbl's initialize-content-store loads content-master into
+           *> tbl-content.
+           open i-o media-master.
+           if media-master-status = "35"
+               open output media-master
+               close media-master
+               open i-o media-master
+           end-if.
+           move 0 to media-count.
+           move spaces to media-master-status.
+           move low-values to mm-id.
+           start media-master key is greater than mm-id
+               invalid key move "10" to media-master-status
+           end-start.
+           perform until media-master-status = "10"
+               read media-master next record
+                   at end move "10" to media-master-status
+                   not at end
+                       add 1 to media-count
+                       move mm-id
+                           to media-id of media-items(media-count)
+                       move mm-filename
+                           to filename of media-items(media-count)
+                       move mm-original-name
+                           to original-name of media-items(media-count)
+                       move mm-file-path
+                           to file-path of media-items(media-count)
+                       move mm-file-size
+                           to file-size of media-items(media-count)
+                       move mm-mime-type
+                           to mime-type of media-items(media-count)
+                       move mm-upload-date
+                           to upload-date(media-count)
+                       move mm-uploaded-by
+                           to uploaded-by of media-items(media-count)
+                       move mm-alt-text
+                           to alt-text of media-items(media-count)
+                       move mm-description
+                           to description of media-items(media-count)
+                       move mm-status to rec-status(media-count)
+                       move mm-thumbnail-path
+                           to thumbnail-path of media-items(media-count)
+                       move mm-deleted-date
+                           to deleted-date(media-count)
+               end-read
+           end-perform
+           move spaces to media-master-status.
+
+       persist-current-media section.
+           *> Writes media-items(current-media-index) through to
+           *> media-master, inserting on first write and falling back
+           *> to rewrite for anything already on file - same pattern
+           *> as database-interface.cbl's persist-current-content.
+           move media-id of media-items(current-media-index) to mm-id.
+           move filename of media-items(current-media-index)
+               to mm-filename.
+           move original-name of media-items(current-media-index)
+               to mm-original-name.
+           move file-path of media-items(current-media-index)
+               to mm-file-path.
+           move file-size of media-items(current-media-index)
+               to mm-file-size.
+           move mime-type of media-items(current-media-index)
+               to mm-mime-type.
+           move upload-date(current-media-index) to mm-upload-date.
+           move uploaded-by of media-items(current-media-index)
+               to mm-uploaded-by.
+           move alt-text of media-items(current-media-index)
+               to mm-alt-text.
+           move description of media-items(current-media-index)
+               to mm-description.
+           move rec-status(current-media-index) to mm-status.
+           move thumbnail-path of media-items(current-media-index)
+               to mm-thumbnail-path.
+           move deleted-date(current-media-index) to mm-deleted-date.
+           write media-master-record
+               invalid key
+                   rewrite media-master-record
+           end-write.
+
+       initialize-mime-types section.
+           move 1 to current-media-index.
+           move "image/jpeg" to mime-types(current-media-index).
+           move ".jpg" to mime-extensions(current-media-index).
+           move "image/jpeg" to image-mime-list(1).
+           move "image/png" to image-mime-list(2).
+           move "image/gif" to image-mime-list(3).
+           move "image/webp" to image-mime-list(4).
+
+           add 1 to current-media-index.
+           move "image/png" to mime-types(current-media-index).
+           move ".png" to mime-extensions(current-media-index).
+
+           add 1 to current-media-index.
+           move "image/gif" to mime-types(current-media-index).
+           move ".gif" to mime-extensions(current-media-index).
+
+           add 1 to current-media-index.
+           move "image/webp" to mime-types(current-media-index).
+           move ".webp" to mime-extensions(current-media-index).
+
+           add 1 to current-media-index.
+           move "application/pdf" to mime-types(current-media-index).
+           move ".pdf" to mime-extensions(current-media-index).
+
+           add 1 to current-media-index.
+           move "text/plain" to mime-types(current-media-index).
+           move ".txt" to mime-extensions(current-media-index).
+
+           add 1 to current-media-index.
+           move "application/msword"
+               to mime-types(current-media-index).
+           move ".doc" to mime-extensions(current-media-index).
+
+           add 1 to current-media-index.
+           move function concatenate(
+               "application/vnd.openxmlformats-officedocument.",
+               "wordprocessingml.document"
+           ) to mime-types(current-media-index).
+           move ".docx" to mime-extensions(current-media-index).
+
+       handle-upload section.
+           move "N" to success.
+
+           *> Validate MIME type and size before touching media-items
+           perform validate-mime-type.
+
+           if success = "Y"
+               perform validate-file-size
+           end-if.
+
+           if success = "Y"
+               *> Generate a collision-proof filename
+               add 1 to media-count
+               move media-count to current-media-index
+               perform generate-filename
+
+               *> Add to database
+               move media-count
+                   to media-id of media-items (current-media-index)
+               move temp-filename
+                   to filename of media-items (current-media-index)
+               move original-name of media-request
+                   to original-name of media-items
+                       (current-media-index)
+               move file-size of media-request
+                   to file-size of media-items (current-media-index)
+               move mime-type of media-request
+                   to mime-type of media-items (current-media-index)
+               move uploaded-by of media-request
+                   to uploaded-by of media-items
+                       (current-media-index)
+               move alt-text of media-request
+                   to alt-text of media-items (current-media-index)
+               move description of media-request
+                   to description of media-items
+                       (current-media-index)
+               move "active" to rec-status(current-media-index)
+               move spaces
+                   to thumbnail-path of media-items
+                       (current-media-index)
+               move function current-date
+                   to upload-date(current-media-index)
+
+               *> Set file path and persist the actual bytes there
+               string "uploads/" delimited by size
+                      filename of media-items (current-media-index)
+                          delimited by space
+                      into file-path of media-items
+                          (current-media-index)
+               perform write-upload-bytes
+
+               perform check-is-image-mime
+               if success = "Y"
+                   perform generate-thumbnail
+               end-if
+
+               perform persist-current-media
+
+               move "Y" to success
+               move "File uploaded successfully" to resp-message
+               move media-id of media-items (current-media-index)
+                   to media-id of media-data
+               move filename of media-items (current-media-index)
+                   to filename of media-data
+               move file-path of media-items (current-media-index)
+                   to file-path of media-data
+               move mime-type of media-items (current-media-index)
+                   to mime-type of media-data
+               move file-size of media-items (current-media-index)
+                   to file-size of media-data
+               move thumbnail-path of media-items (current-media-index)
+                   to thumbnail-path of media-data
+           end-if.
+
+       handle-get section.
+           move "N" to success
+           perform varying current-media-index from 1 by 1
+               until current-media-index > media-count
+               if media-id of media-items (current-media-index)
+                   = media-id of media-request
+                   if rec-status(current-media-index) = "active"
+                       move "Y" to success
+                       move "Media found" to resp-message
+                       move media-id of media-items
+                               (current-media-index)
+                           to media-id of media-data
+                       move filename of media-items
+                               (current-media-index)
+                           to filename of media-data
+                       move file-path of media-items
+                               (current-media-index)
+                           to file-path of media-data
+                       move mime-type of media-items
+                               (current-media-index)
+                           to mime-type of media-data
+                       move file-size of media-items
+                               (current-media-index)
+                           to file-size of media-data
+                       move thumbnail-path of media-items
+                               (current-media-index)
+                           to thumbnail-path of media-data
+                       exit perform
+                   end-if
+               end-if
+           end-perform.
+
+           if success = "N"
+               move "Media not found" to resp-message
+           end-if.
+
+       handle-list section.
+           move "Y" to success.
+           move "Media list retrieved" to resp-message.
+           *> In a real implementation, this would return a list of
+           *> media items.
+
+       handle-delete section.
+           move "N" to success
+           perform varying current-media-index from 1 by 1
+               until current-media-index > media-count
+               if media-id of media-items (current-media-index)
+                   = media-id of media-request
+                   move "deleted" to rec-status(current-media-index)
+                   move function current-date
+                       to deleted-date(current-media-index)
+                   perform persist-current-media
+                   move "Y" to success
+                   move "Media deleted successfully" to resp-message
+                   exit perform
+               end-if
+           end-perform.
+
+           if success = "N"
+               move "Media not found" to resp-message
+           end-if.
+
+       handle-update section.
+           move "N" to success
+           perform varying current-media-index from 1 by 1
+               until current-media-index > media-count
+               if media-id of media-items (current-media-index)
+                   = media-id of media-request
+                   if rec-status(current-media-index) = "active"
+                       move alt-text of media-request
+                           to alt-text of media-items
+                               (current-media-index)
+                       move description of media-request
+                           to description of media-items
+                               (current-media-index)
+                       perform persist-current-media
+                       move "Y" to success
+                       move "Media updated successfully"
+                           to resp-message
+                       exit perform
+                   end-if
+               end-if
+           end-perform.
+
+           if success = "N"
+               move "Media not found" to resp-message
+           end-if.
+
+       *> Removes media rows that have been soft-deleted for longer
+       *> than the retention window, deleting their underlying file
+       *> and compacting the table so 1000 dead slots don't pile up.
+       handle-purge section.
+           move 0 to purge-removed-count
+
+           perform varying current-media-index from media-count by -1
+               until current-media-index < 1
+               if rec-status(current-media-index) = "deleted"
+                   perform check-purge-retention
+                   if success = "Y"
+                       perform purge-one-media-row
+                   end-if
+               end-if
+           end-perform
+
+           move "Y" to success
+           move function concatenate(
+               "Purge complete: ",
+               function trim(purge-removed-count), " record(s) removed"
+           ) to resp-message.
+
+       check-purge-retention section.
+           *> A blank deleted-date means the row was soft-deleted
+           *> before this field existed - treat it as eligible.
+           move "Y" to success
+           if deleted-date(current-media-index) not = spaces
+               compute purge-age-days =
+                   function integer-of-date(
+                       function numval(
+                           function current-date(1:8)))
+                   - function integer-of-date(
+                       function numval(
+                           deleted-date(current-media-index)(1:8)))
+               if purge-age-days < media-retention-days
+                   move "N" to success
+               end-if
+           end-if.
+
+       purge-one-media-row section.
+           move media-id of media-items (current-media-index) to mm-id
+           delete media-master record
+               invalid key
+                   continue
+           end-delete
+
+           move file-path of media-items (current-media-index)
+               to upload-file-path
+           call "CBL_DELETE_FILE" using upload-file-path
+           display function concatenate(
+               "PURGE: removing media id ",
+               function trim(media-id of media-items
+                   (current-media-index)),
+               " (", function trim(filename of media-items
+                   (current-media-index)), ")"
+           )
+
+           perform varying extension-index from current-media-index
+               by 1 until extension-index >= media-count
+               move media-items(extension-index + 1)
+                   to media-items(extension-index)
+           end-perform
+
+           subtract 1 from media-count
+           add 1 to purge-removed-count.
+
+       validate-mime-type section.
+           move "N" to success
+           perform varying current-media-index from 1 by 1
+               until current-media-index > mime-count
+               if mime-types(current-media-index)
+                   = mime-type of media-request
+                   move "Y" to success
+                   exit perform
+               end-if
+           end-perform.
+
+           if success = "N"
+               move "Unsupported file type" to resp-message
+           end-if.
+
+       validate-file-size section.
+           *> handle-upload calls this only after MIME type passes, so
+           *> success still reads "Y" here unless the size is rejected.
+           if file-size of media-request > max-upload-size
+               move "N" to success
+               move "File exceeds the maximum upload size"
+                   to resp-message
+           end-if.
+
+       check-is-image-mime section.
+           move "N" to success
+           perform varying extension-index from 1 by 1
+               until extension-index > image-mime-count
+               if image-mime-list(extension-index)
+                   = mime-type of media-request
+                   move "Y" to success
+                   exit perform
+               end-if
+           end-perform.
+
+       generate-filename section.
+           *> A name built from a counter that persists in its own
+           *> file across invocations, plus the current clock time,
+           *> can't collide with an earlier or later upload - media-id
+           *> alone isn't enough for that, since media-items is
+           *> rebuilt empty on every CGI call and so always hands out
+           *> the same low id.
+           perform allocate-unique-suffix
+           move function current-date(9:6) to suffix-display
+           perform extract-file-extension
+
+           move function concatenate(
+               function trim(unique-suffix), "-",
+               function trim(suffix-display),
+               function trim(file-extension)
+           ) to temp-filename.
+
+       allocate-unique-suffix section.
+           open i-o media-seq-file.
+           if media-seq-file-status = "35"
+               open output media-seq-file
+               close media-seq-file
+               open i-o media-seq-file
+           end-if.
+
+           move "SEQ" to seq-key.
+           read media-seq-file
+               invalid key
+                   move 0 to seq-next
+           end-read.
+
+           add 1 to seq-next.
+           move seq-next to unique-suffix.
+
+           write media-seq-record
+               invalid key
+                   rewrite media-seq-record
+           end-write.
+
+           close media-seq-file.
+
+       extract-file-extension section.
+           *> Pull ".ext" off the end of original-name, defaulting to
+           *> the extension this MIME type is registered under if the
+           *> original name doesn't carry one.
+           move spaces to file-extension
+           perform varying extension-index from length of
+               function trim(original-name of media-request) by -1
+               until extension-index < 1
+               if original-name of media-request(extension-index:1)
+                   = "."
+                   move original-name of media-request(
+                       extension-index:) to file-extension
+                   exit perform
+               end-if
+           end-perform
+
+           if file-extension = spaces
+               perform varying extension-index from 1 by 1
+                   until extension-index > mime-count
+                   if mime-types(extension-index)
+                       = mime-type of media-request
+                       move mime-extensions(extension-index)
+                           to file-extension
+                       exit perform
+                   end-if
+               end-perform
+           end-if.
+
+       write-upload-bytes section.
+           move file-path of media-items (current-media-index)
+               to upload-file-path
+           move file-size of media-request to upload-write-size
+           if upload-write-size > 0
+               open output upload-file
+               move file-content of media-request(1:upload-write-size)
+                   to upload-record
+               write upload-record
+               close upload-file
+           end-if.
+
+       generate-thumbnail section.
+           *> A real implementation would decode and resize the image;
+           *> this CMS has no image codec available, so the "thumbnail"
+           *> is a second copy of the bytes under a derived filename,
+           *> which is enough for admin-list <img> tags to point at.
+           move function concatenate(
+               "uploads/thumb-", function trim(temp-filename)
+           ) to thumbnail-path of media-items (current-media-index)
+
+           move thumbnail-path of media-items (current-media-index)
+               to upload-file-path
+           move file-size of media-request to upload-write-size
+           if upload-write-size > 0
+               open output upload-file
+               move file-content of media-request(1:upload-write-size)
+                   to upload-record
+               write upload-record
+               close upload-file
+           end-if.
+
+       end program media.
