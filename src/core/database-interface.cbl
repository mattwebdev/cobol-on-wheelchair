@@ -2,8 +2,89 @@
        program-id. database-interface.
 
        environment division.
+       input-output section.
+       file-control.
+           select content-master
+               assign to "data/content.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is cm-id
+               file status is content-file-status.
+
+           select content-type-master
+               assign to "data/content-types.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ctm-name
+               file status is content-type-file-status.
+
+           select content-type-log
+               assign to "data/content-type-changes.log"
+               organization is line sequential
+               file status is content-type-log-status.
+
+           select export-file
+               assign to export-file-name
+               organization is line sequential
+               file status is export-file-status.
+
+           select media-master
+               assign to "data/media.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is mm-id
+               file status is media-master-status.
 
        data division.
+       file section.
+       fd  content-master.
+       01  content-master-record.
+           03 cm-id             pic 9(10).
+           03 cm-type           pic x(20).
+           03 cm-status         pic x(20).
+           03 cm-author         pic x(50).
+           03 cm-title          pic x(200).
+           03 cm-body           pic x(2000).
+           03 cm-publish-date   pic x(20).
+           03 cm-created-date   pic x(20).
+
+       fd  content-type-master.
+       01  content-type-master-record.
+           03 ctm-name           pic x(50).
+           03 ctm-label          pic x(100).
+           03 ctm-created-date   pic x(8).
+           03 ctm-modified-date  pic x(8).
+           03 ctm-field-count    pic 99.
+           03 ctm-fields occurs 20 times.
+               05 ctm-field-name     pic x(50).
+               05 ctm-field-label    pic x(100).
+               05 ctm-field-type     pic x(20).
+               05 ctm-field-required pic x(1).
+
+       fd  content-type-log.
+       01  content-type-log-line  pic x(300).
+
+       fd  export-file.
+       01  export-line          pic x(2000).
+
+      *> Shared with media.cbl, the real upload handler - same file,
+      *> same record layout, so a media row created there shows up
+      *> here and vice versa.
+       fd  media-master.
+       01  media-master-record.
+           03 mm-id              pic 9(10).
+           03 mm-filename         pic x(255).
+           03 mm-original-name    pic x(255).
+           03 mm-file-path        pic x(500).
+           03 mm-file-size        pic 9(10).
+           03 mm-mime-type        pic x(100).
+           03 mm-upload-date      pic x(20).
+           03 mm-uploaded-by      pic x(50).
+           03 mm-alt-text         pic x(255).
+           03 mm-description      pic x(500).
+           03 mm-status           pic x(10).
+           03 mm-thumbnail-path   pic x(500).
+           03 mm-deleted-date     pic x(20).
 
        working-storage section.
        01 database-request.
@@ -12,21 +93,267 @@
            03 operation        pic x(20).
            03 data-json        pic x(2000).
            03 filters          pic x(500).
+           03 changed-by       pic x(50).
 
        01 database-response.
            03 success          pic x(1).
-           03 message          pic x(200).
+           03 resp-message          pic x(200).
            03 data-json        pic x(2000).
-           03 count            pic 9(10).
+           03 item-count            pic 9(10).
 
        01 http-client-data.
-           03 method           pic x(10) value "POST".
-           03 url              pic x(100) value "http://localhost:3001/api/db".
+           03 http-method      pic x(10) value "POST".
+           03 url              pic x(100)
+               value "http://localhost:3001/api/db".
            03 headers          pic x(500).
            03 body             pic x(2000).
 
        01 counter             pic 99 usage comp-5.
 
+       01 content-file-status pic xx.
+       01 content-type-file-status pic xx.
+       01 content-type-log-status  pic xx.
+       01 change-timestamp         pic x(8).
+       01 change-action            pic x(20).
+       01 change-by-display        pic x(50).
+       01 export-file-name    pic x(100).
+       01 export-file-status  pic xx.
+       01 export-row          pic x(2000).
+
+       *> Media usage cross-reference - media has no real store yet
+       *> (see create-media and friends below), so this walks the
+       *> one canned media record against every content item's
+       *> title/body the same way filter-search's check-text-contains
+       *> already does, rather than inventing a real media table this
+       *> request never asked for.
+       01 media-usage-any-hit  pic x(1).
+
+       01 content-database.
+           03 content-count       pic 999 usage comp-5 value 0.
+           03 tbl-content occurs 200 times.
+               05 tbl-cm-id           pic 9(10).
+               05 tbl-cm-type         pic x(20).
+               05 tbl-cm-status       pic x(20).
+               05 tbl-cm-author       pic x(50).
+               05 tbl-cm-title        pic x(200).
+               05 tbl-cm-body         pic x(2000).
+               05 tbl-cm-publish-date pic x(20).
+               05 tbl-cm-created-date pic x(20).
+
+       01 content-index        pic 999 usage comp-5.
+       01 next-content-id      pic 9(10).
+
+       01 media-master-status  pic xx.
+
+       *> Media store, loaded from media-master the same way
+       *> content-database is loaded from content-master - the file
+       *> media.cbl's uploads actually live in, rather than a canned
+       *> sample.jpg row.
+       01 media-database.
+           03 media-count         pic 9(4) usage comp-5 value 0.
+           03 tbl-media occurs 1000 times.
+               05 tbl-mm-id            pic 9(10).
+               05 tbl-mm-filename      pic x(255).
+               05 tbl-mm-original-name pic x(255).
+               05 tbl-mm-file-path     pic x(500).
+               05 tbl-mm-file-size     pic 9(10).
+               05 tbl-mm-mime-type     pic x(100).
+               05 tbl-mm-upload-date   pic x(20).
+               05 tbl-mm-uploaded-by   pic x(50).
+               05 tbl-mm-alt-text      pic x(255).
+               05 tbl-mm-description   pic x(500).
+               05 tbl-mm-status        pic x(10).
+               05 tbl-mm-thumbnail-path pic x(500).
+               05 tbl-mm-deleted-date  pic x(20).
+
+       01 media-index           pic 9(4) usage comp-5.
+       01 media-filter-id       pic x(20).
+       01 media-size-display    pic z(9)9.
+       01 media-esc-original-name pic x(255).
+       01 media-esc-alt-text      pic x(255).
+       01 media-esc-description   pic x(500).
+
+       *> Content-type store, loaded from content-type-master the same
+       *> way content-database is loaded from content-master. Seeded
+       *> with the three built-in types on first-ever run.
+       01 content-type-database.
+           03 content-type-count   pic 99 usage comp-5 value 0.
+           03 tbl-content-types occurs 20 times.
+               05 tbl-ctm-name        pic x(50).
+               05 tbl-ctm-label       pic x(100).
+               05 tbl-ctm-created-date  pic x(8).
+               05 tbl-ctm-modified-date pic x(8).
+               05 tbl-ctm-field-count pic 99.
+               05 tbl-ctm-fields occurs 20 times.
+                   10 tbl-ctm-field-name     pic x(50).
+                   10 tbl-ctm-field-label    pic x(100).
+                   10 tbl-ctm-field-type     pic x(20).
+                   10 tbl-ctm-field-required pic x(1).
+
+       01 content-type-index    pic 99 usage comp-5.
+       01 field-index           pic 99 usage comp-5.
+
+       *> Scratch fields for parsing the "fields" mini-format carried
+       *> in create/update-content-type's data-json, e.g.
+       *> "headline:Headline:text:Y|body:Body:textarea:Y" - this CMS's
+       *> JSON extractor only pulls flat string values, so a nested
+       *> array of field objects is flattened to this delimited form
+       *> rather than attempting real JSON array parsing.
+       01 new-type-name          pic x(50).
+       01 new-type-label         pic x(100).
+       01 search-type-name       pic x(50).
+       01 fields-spec            pic x(2000).
+       01 fields-spec-len        pic 9(4) usage comp-5.
+       01 fields-spec-pos        pic 9(4) usage comp-5.
+       01 one-field-spec         pic x(200).
+       01 one-field-spec-len     pic 9(4) usage comp-5.
+       01 one-field-spec-pos     pic 9(4) usage comp-5.
+       01 spec-part              pic x(100).
+       01 spec-part-num          pic 99 usage comp-5.
+       01 spec-part-len          pic 9(4) usage comp-5.
+       01 split-part-1           pic x(50).
+       01 split-part-2           pic x(100).
+       01 split-part-3           pic x(20).
+       01 split-part-4           pic x(1).
+       01 scan-char              pic x(1).
+
+       *> Minimal JSON field extraction - this CMS has no general JSON
+       *> parser, so create/update/filter operations pull the handful
+       *> of string fields they need straight out of the request's
+       *> data-json/filters buffers.
+       01 json-field-name      pic x(30).
+       01 json-source          pic x(2000).
+       01 json-extracted       pic x(500).
+       01 json-found           pic x(1).
+       01 json-search-key      pic x(40).
+       01 json-key-len         pic 9(4) usage comp-5.
+       01 json-source-len      pic 9(4) usage comp-5.
+       01 json-scan-pos        pic 9(4) usage comp-5.
+       01 json-value-start     pic 9(4) usage comp-5.
+       01 json-value-end       pic 9(4) usage comp-5.
+
+       *> Escaping for values written into our own hand-built JSON
+       *> (build-content-item-json) and un-escaping for values pulled
+       *> back out of it (extract-json-field) - a title or body
+       *> containing a '"' or '\' would otherwise corrupt the object
+       *> it sits in.
+       01 json-esc-source      pic x(2000).
+       01 json-esc-result      pic x(2000).
+       01 json-esc-len         pic 9(4) usage comp-5.
+       01 json-esc-in-pos      pic 9(4) usage comp-5.
+       01 json-esc-out-pos     pic 9(4) usage comp-5.
+       01 json-esc-char        pic x(1).
+       01 json-esc-title       pic x(200).
+       01 json-esc-body        pic x(2000).
+
+       01 content-timestamp    pic x(21).
+       01 id-display           pic z(9)9.
+       01 response-list-json   pic x(2000).
+       01 response-item-json   pic x(2100).
+
+       *> Scratch fields for applying db-request's filters JSON
+       *> (e.g. {"status":"published","author":"jdoe"}) against
+       *> the in-memory content table.
+       01 filter-status        pic x(20).
+       01 filter-author        pic x(50).
+       01 filter-type          pic x(20).
+       01 filter-search        pic x(200).
+       01 filter-effective-only pic x(1).
+       01 filter-match         pic x(1).
+
+      *> Scratch fields for applying db-request's filters JSON
+      *> against the in-memory media table - same idea as
+      *> filter-status/filter-author/filter-search above, just
+      *> against media's own field names (uploadedBy rather than
+      *> author, mimeType rather than type).
+       01 filter-media-status     pic x(10).
+       01 filter-media-uploaded-by pic x(50).
+       01 filter-media-mime-type  pic x(100).
+
+       *> Scheduled publishing - content can carry a publishDate in
+       *> the future while its status is already "published" (the
+       *> status workflow above governs how it GOT to "published",
+       *> not when it actually goes live). filter-effective-only,
+       *> set by callers that want only content the public should
+       *> actually see right now, holds a "published" status item
+       *> back from the result set until tbl-cm-publish-date arrives,
+       *> the same way an explicit status filter narrows the set.
+       01 effective-now-date   pic x(10).
+
+       *> Full-text search support for filter-search - GnuCOBOL has no
+       *> intrinsic substring-search function, so a case-insensitive
+       *> "does haystack contain needle" check is rolled by hand the
+       *> same way extract-json-field below hand-scans for a JSON key.
+       01 search-haystack       pic x(2300).
+       01 search-needle         pic x(200).
+       01 search-haystack-upper pic x(2300).
+       01 search-needle-upper   pic x(200).
+       01 search-haystack-len   pic 9(4) usage comp-5.
+       01 search-needle-len     pic 9(4) usage comp-5.
+       01 search-scan-pos       pic 9(4) usage comp-5.
+       01 search-scan-limit     pic 9(4) usage comp-5.
+       01 search-match          pic x(1).
+
+       *> Required-field validation against content-type-definitions,
+       *> applied by create-content and update-content.
+       01 validation-failed    pic x(1).
+       01 missing-field-message pic x(200).
+
+       *> Formal content status workflow - update-content only allows
+       *> moving between adjacent states in draft -> in-review ->
+       *> published -> archived (with in-review able to bounce back
+       *> to draft), checked by validate-status-transition below.
+       01 wf-current-status    pic x(20).
+       01 wf-requested-status  pic x(20).
+       01 wf-transition-valid  pic x(1).
+
+       *> Pagination, also driven off db-request's filters JSON
+       *> (e.g. {"page":"2","pageSize":"10"}); defaults to page 1
+       *> of 20 when either key is absent.
+       01 filter-page          pic 9(4) usage comp-5.
+       01 filter-page-size     pic 9(4) usage comp-5.
+       01 page-start-ordinal   pic 9(8) usage comp-5.
+       01 page-end-ordinal     pic 9(8) usage comp-5.
+       01 match-ordinal        pic 9(8) usage comp-5.
+
+      *> The key each caller sends is validated by CALLing auth's
+      *> issue/validate/revoke API-key actions rather than comparing
+      *> against a literal of our own - same LINKAGE shape as auth.cbl's
+      *> own auth-request/auth-response, just with local field names
+      *> (CALL passes by position, not by name), the same pattern
+      *> router.cbl already uses to CALL auth for session checks.
+       01 auth-request.
+           03 auth-action       pic x(20).
+           03 auth-username     pic x(50).
+           03 auth-password     pic x(50).
+           03 auth-email        pic x(100).
+           03 auth-role         pic x(20).
+           03 auth-session-id   pic x(32).
+           03 auth-reset-token  pic x(32).
+           03 auth-remember     pic x(1).
+           03 auth-totp-code    pic x(6).
+           03 auth-api-key      pic x(64).
+           03 auth-api-key-scope pic x(20).
+
+       01 auth-response.
+           03 auth-success      pic x(1).
+           03 auth-resp-message pic x(200).
+           03 auth-resp-session pic x(32).
+           03 auth-resp-reset   pic x(32).
+           03 auth-totp-required pic x(1).
+           03 auth-totp-secret  pic x(32).
+           03 auth-resp-api-key pic x(64).
+           03 auth-resp-key-owner pic x(50).
+           03 auth-resp-key-scope pic x(20).
+           03 auth-user-data.
+               05 auth-user-id      pic 9(10).
+               05 auth-username-out pic x(50).
+               05 auth-email-out    pic x(100).
+               05 auth-role-out     pic x(20).
+
+       01 api-key-rejected      pic x(1).
+       01 api-key-reject-reason pic x(200).
+
        linkage section.
        01 db-request.
            03 action           pic x(20).
@@ -34,44 +361,722 @@
            03 operation        pic x(20).
            03 data-json        pic x(2000).
            03 filters          pic x(500).
+           03 changed-by       pic x(50).
+           03 api-key          pic x(64).
+           03 caller-role      pic x(20).
 
        01 db-response.
            03 success          pic x(1).
-           03 message          pic x(200).
+           03 resp-message          pic x(200).
            03 data-json        pic x(2000).
-           03 count            pic 9(10).
+           03 item-count            pic 9(10).
 
        procedure division using db-request db-response.
 
        *> Initialize database connection
        perform initialize-database.
+       perform initialize-content-store.
+       perform initialize-content-type-store.
+       perform initialize-media-store.
 
-       *> Handle database operation
-       evaluate action
-           when "user"
-               perform handle-user-operation
-           when "content"
-               perform handle-content-operation
-           when "media"
-               perform handle-media-operation
-           when "content-type"
-               perform handle-content-type-operation
-           when "statistics"
-               perform handle-statistics-operation
-           when other
-               move "N" to success of db-response
-               move "Invalid action" to message of db-response
-       end-evaluate.
+       *> Handle database operation - but only for a caller that
+       *> holds a valid, unrevoked key, checked before any file is
+       *> touched; a key scoped "read-only" is good for lookups but
+       *> not for anything that changes stored data.
+       perform validate-api-key-and-scope.
+       if api-key-rejected = "Y"
+           move "N" to success of db-response
+           move api-key-reject-reason to resp-message of db-response
+       else
+           evaluate action of db-request
+               when "user"
+                   perform handle-user-operation
+               when "content"
+                   perform handle-content-operation
+               when "media"
+                   perform handle-media-operation
+               when "content-type"
+                   perform handle-content-type-operation
+               when "statistics"
+                   perform handle-statistics-operation
+               when "export"
+                   perform handle-export-operation
+               when other
+                   move "N" to success of db-response
+                   move "Invalid action" to resp-message of db-response
+           end-evaluate
+       end-if.
+
+       close content-master.
+       close content-type-master.
+       close media-master.
 
        goback.
 
+       validate-api-key-and-scope section.
+           move "N" to api-key-rejected
+           move spaces to api-key-reject-reason
+           move "validate-api-key" to auth-action
+           move function trim(api-key of db-request) to auth-api-key
+           call "auth" using auth-request auth-response
+
+           if auth-success not = "Y"
+               move "Y" to api-key-rejected
+               move function trim(auth-resp-message)
+                   to api-key-reject-reason
+           else
+               if operation of db-request = "create"
+                   or operation of db-request = "update"
+                   or operation of db-request = "delete"
+                   if auth-resp-key-scope not = "read-write"
+                       move "Y" to api-key-rejected
+                       move "API key is not authorized to modify data"
+                           to api-key-reject-reason
+                   end-if
+               end-if
+           end-if.
+
        initialize-database section.
            *> This would initialize connection to Node.js database API
            *> For now, we'll use in-memory fallback
            move "Y" to success of db-response.
 
+       initialize-content-store section.
+           *> Open the content master, creating it on first-ever run,
+           *> and pull it into the in-memory table the way auth.cbl
+           *> does for users.
+           open i-o content-master.
+           if content-file-status = "35"
+               open output content-master
+               close content-master
+               open i-o content-master
+           end-if.
+           move 0 to content-count.
+           move spaces to content-file-status.
+           move low-values to cm-id.
+           start content-master key is greater than cm-id
+               invalid key move "10" to content-file-status
+           end-start.
+           perform until content-file-status = "10"
+               read content-master next record
+                   at end move "10" to content-file-status
+                   not at end
+                       add 1 to content-count
+                       move cm-id to tbl-cm-id(content-count)
+                       move cm-type to tbl-cm-type(content-count)
+                       move cm-status to tbl-cm-status(content-count)
+                       move cm-author to tbl-cm-author(content-count)
+                       move cm-title to tbl-cm-title(content-count)
+                       move cm-body to tbl-cm-body(content-count)
+                       move cm-publish-date
+                           to tbl-cm-publish-date(content-count)
+                       move cm-created-date
+                           to tbl-cm-created-date(content-count)
+               end-read
+           end-perform.
+           move spaces to content-file-status.
+           move 0 to next-content-id.
+           perform varying content-index from 1 by 1
+               until content-index > content-count
+               if tbl-cm-id(content-index) > next-content-id
+                   move tbl-cm-id(content-index) to next-content-id
+               end-if
+           end-perform.
+
+       initialize-media-store section.
+           *> Open the media master, creating it on first-ever run, and
+           *> pull it into tbl-media the same way initialize-content-
+           *> store does for content - media.cbl writes this same file
+           *> on upload/update/delete, so this is real data, not the
+           *> old canned sample.jpg row.
+           open i-o media-master.
+           if media-master-status = "35"
+               open output media-master
+               close media-master
+               open i-o media-master
+           end-if.
+           move 0 to media-count.
+           move spaces to media-master-status.
+           move low-values to mm-id.
+           start media-master key is greater than mm-id
+               invalid key move "10" to media-master-status
+           end-start.
+           perform until media-master-status = "10"
+               read media-master next record
+                   at end move "10" to media-master-status
+                   not at end
+                       add 1 to media-count
+                       move mm-id to tbl-mm-id(media-count)
+                       move mm-filename to tbl-mm-filename(media-count)
+                       move mm-original-name
+                           to tbl-mm-original-name(media-count)
+                       move mm-file-path
+                           to tbl-mm-file-path(media-count)
+                       move mm-file-size
+                           to tbl-mm-file-size(media-count)
+                       move mm-mime-type
+                           to tbl-mm-mime-type(media-count)
+                       move mm-upload-date
+                           to tbl-mm-upload-date(media-count)
+                       move mm-uploaded-by
+                           to tbl-mm-uploaded-by(media-count)
+                       move mm-alt-text to tbl-mm-alt-text(media-count)
+                       move mm-description
+                           to tbl-mm-description(media-count)
+                       move mm-status to tbl-mm-status(media-count)
+                       move mm-thumbnail-path
+                           to tbl-mm-thumbnail-path(media-count)
+                       move mm-deleted-date
+                           to tbl-mm-deleted-date(media-count)
+               end-read
+           end-perform.
+           move spaces to media-master-status.
+
+       initialize-content-type-store section.
+           *> Open the content-type master, creating it on first-ever
+           *> run, and pull it into the in-memory table the same way
+           *> initialize-content-store does for content. If the file
+           *> is brand new, seed it with the three built-in types so
+           *> existing callers keep seeing blog_post/page/user.
+           open i-o content-type-master.
+           if content-type-file-status = "35"
+               open output content-type-master
+               close content-type-master
+               open i-o content-type-master
+           end-if.
+           move 0 to content-type-count.
+           move spaces to content-type-file-status.
+           move low-values to ctm-name.
+           start content-type-master key is greater than ctm-name
+               invalid key move "10" to content-type-file-status
+           end-start.
+           perform until content-type-file-status = "10"
+               read content-type-master next record
+                   at end move "10" to content-type-file-status
+                   not at end
+                       perform load-content-type-into-table
+               end-read
+           end-perform.
+           move spaces to content-type-file-status.
+           if content-type-count = 0
+               perform seed-default-content-types
+           end-if.
+
+       load-content-type-into-table section.
+           add 1 to content-type-count.
+           move ctm-name to tbl-ctm-name(content-type-count)
+           move ctm-label to tbl-ctm-label(content-type-count)
+           move ctm-created-date
+               to tbl-ctm-created-date(content-type-count)
+           move ctm-modified-date
+               to tbl-ctm-modified-date(content-type-count)
+           move ctm-field-count
+               to tbl-ctm-field-count(content-type-count)
+           perform varying field-index from 1 by 1
+               until field-index > ctm-field-count
+               move ctm-field-name(field-index)
+                   to tbl-ctm-field-name
+                       (content-type-count, field-index)
+               move ctm-field-label(field-index)
+                   to tbl-ctm-field-label
+                       (content-type-count, field-index)
+               move ctm-field-type(field-index)
+                   to tbl-ctm-field-type
+                       (content-type-count, field-index)
+               move ctm-field-required(field-index)
+                   to tbl-ctm-field-required
+                       (content-type-count, field-index)
+           end-perform.
+
+       seed-default-content-types section.
+           move "blog_post" to new-type-name
+           move "Blog Post" to new-type-label
+           move function concatenate(
+               "title:Title:text:Y|content:Content:textarea:Y|",
+               "excerpt:Excerpt:textarea:N|author:Author:text:Y|",
+               "publish_date:Publish Date:date:N|",
+               "status:Status:select:Y"
+           ) to fields-spec
+           perform store-new-content-type
+
+           move "page" to new-type-name
+           move "Page" to new-type-label
+           move function concatenate(
+               "title:Title:text:Y|content:Content:textarea:Y|",
+               "slug:URL Slug:text:Y|status:Status:select:Y"
+           ) to fields-spec
+           perform store-new-content-type
+
+           move "user" to new-type-name
+           move "User" to new-type-label
+           move function concatenate(
+               "username:Username:text:Y|email:Email:email:Y|",
+               "password:Password:password:Y|role:Role:select:Y|",
+               "status:Status:select:Y"
+           ) to fields-spec
+           perform store-new-content-type.
+
+       find-content-type-by-name section.
+           *> Leaves the matching row's index (by search-type-name) in
+           *> content-type-index, or content-type-count + 1 if no
+           *> match - same convention as find-content-by-filter-id.
+           perform varying content-type-index from 1 by 1
+               until content-type-index > content-type-count
+               if function trim(tbl-ctm-name(content-type-index))
+                   = function trim(search-type-name)
+                   exit perform
+               end-if
+           end-perform.
+
+       validate-required-fields section.
+           *> Looks up search-type-name in content-type-definitions and
+           *> confirms every field-required = "Y" field is present in
+           *> json-source. Leaves validation-failed = "Y" and a reason
+           *> in missing-field-message on the first problem found.
+           move "N" to validation-failed
+           move spaces to missing-field-message
+           perform find-content-type-by-name
+           if content-type-index > content-type-count
+               move "Y" to validation-failed
+               move function concatenate(
+                   "Unknown content type: ",
+                   function trim(search-type-name)
+               ) to missing-field-message
+           else
+               perform varying field-index from 1 by 1
+                   until field-index
+                       > tbl-ctm-field-count(content-type-index)
+                       or validation-failed = "Y"
+                   if tbl-ctm-field-required
+                       (content-type-index, field-index) = "Y"
+                       and tbl-ctm-field-name
+                           (content-type-index, field-index)
+                           not = "status"
+                       move tbl-ctm-field-name
+                           (content-type-index, field-index)
+                           to json-field-name
+                       perform extract-json-field
+                       if json-extracted = spaces
+                           move "Y" to validation-failed
+                           move function concatenate(
+                               "Missing required field: ",
+                               function trim(tbl-ctm-field-name
+                                   (content-type-index, field-index))
+                           ) to missing-field-message
+                       end-if
+                   end-if
+               end-perform
+           end-if.
+
+      *> status is excluded above - create-content always sets a new
+      *> item's status to "draft" itself regardless of what (if
+      *> anything) was submitted, so requiring it here would only
+      *> force every caller to send a value this section immediately
+      *> discards.
+       validate-required-fields-for-update section.
+           *> Same as validate-required-fields, but a required field
+           *> missing from the submitted (possibly partial) data-json
+           *> is only a problem if the stored row doesn't already have
+           *> a value for it - this store only tracks
+           *> title/content/author/status as real columns, so any
+           *> other required field name has nowhere to already be
+           *> satisfied from and fails validation.
+           move "N" to validation-failed
+           move spaces to missing-field-message
+           perform find-content-type-by-name
+           if content-type-index > content-type-count
+               move "Y" to validation-failed
+               move function concatenate(
+                   "Unknown content type: ",
+                   function trim(search-type-name)
+               ) to missing-field-message
+           else
+               perform varying field-index from 1 by 1
+                   until field-index
+                       > tbl-ctm-field-count(content-type-index)
+                       or validation-failed = "Y"
+                   if tbl-ctm-field-required
+                       (content-type-index, field-index) = "Y"
+                       move tbl-ctm-field-name
+                           (content-type-index, field-index)
+                           to json-field-name
+                       perform extract-json-field
+                       if json-extracted = spaces
+                           perform check-field-already-on-file
+                       end-if
+                   end-if
+               end-perform
+           end-if
+
+           if validation-failed = "N"
+               move "status" to json-field-name
+               perform extract-json-field
+               if json-extracted not = spaces
+                   move tbl-cm-status(content-index)
+                       to wf-current-status
+                   move json-extracted to wf-requested-status
+                   perform validate-status-transition
+                   if wf-transition-valid = "N"
+                       move "Y" to validation-failed
+                       move function concatenate(
+                           "Cannot change status from ",
+                           function trim(wf-current-status), " to ",
+                           function trim(wf-requested-status)
+                       ) to missing-field-message
+                   end-if
+
+                   *> Publishing is gated by role regardless of which
+                   *> controller is calling - admin.cbl's own
+                   *> can-publish flag only decides what that one UI
+                   *> offers, it is not a substitute for this check.
+                   if validation-failed = "N"
+                       and function trim(wf-requested-status)
+                           = "published"
+                       and caller-role of db-request not = "admin"
+                       and caller-role of db-request not = "editor"
+                       move "Y" to validation-failed
+                       move function concatenate(
+                           "Insufficient permissions to ",
+                           "publish content"
+                       ) to missing-field-message
+                   end-if
+               end-if
+           end-if.
+
+       validate-status-transition section.
+           *> Valid states: draft, in-review, published, archived.
+           *> No change at all is always fine; otherwise a move is
+           *> only allowed to the next state in the workflow (or back
+           *> from in-review to draft, or from archived to draft to
+           *> bring something back for rework).
+           move "Y" to wf-transition-valid
+           if function trim(wf-requested-status) not = "draft"
+               and function trim(wf-requested-status) not = "in-review"
+               and function trim(wf-requested-status) not = "published"
+               and function trim(wf-requested-status) not = "archived"
+               move "N" to wf-transition-valid
+           else
+               if function trim(wf-requested-status)
+                   not = function trim(wf-current-status)
+                   evaluate function trim(wf-current-status)
+                       when "draft"
+                           if function trim(wf-requested-status)
+                               not = "in-review"
+                               move "N" to wf-transition-valid
+                           end-if
+                       when "in-review"
+                           if function trim(wf-requested-status)
+                               not = "draft"
+                               and function trim(wf-requested-status)
+                                   not = "published"
+                               move "N" to wf-transition-valid
+                           end-if
+                       when "published"
+                           if function trim(wf-requested-status)
+                               not = "archived"
+                               move "N" to wf-transition-valid
+                           end-if
+                       when "archived"
+                           if function trim(wf-requested-status)
+                               not = "draft"
+                               move "N" to wf-transition-valid
+                           end-if
+                       when other
+                           move "N" to wf-transition-valid
+                   end-evaluate
+               end-if
+           end-if.
+
+       check-field-already-on-file section.
+           evaluate json-field-name
+               when "title"
+                   if tbl-cm-title(content-index) = spaces
+                       perform flag-update-field-missing
+                   end-if
+               when "content"
+                   if tbl-cm-body(content-index) = spaces
+                       perform flag-update-field-missing
+                   end-if
+               when "author"
+                   if tbl-cm-author(content-index) = spaces
+                       perform flag-update-field-missing
+                   end-if
+               when "status"
+                   if tbl-cm-status(content-index) = spaces
+                       perform flag-update-field-missing
+                   end-if
+               when other
+                   *> content-master has no column of its own for a
+                   *> custom content-type field, so there is nowhere
+                   *> on the stored row it could already be satisfied
+                   *> from - treat it the same as missing.
+                   perform flag-update-field-missing
+           end-evaluate.
+
+       flag-update-field-missing section.
+           move "Y" to validation-failed.
+           move function concatenate(
+               "Missing required field: ",
+               function trim(json-field-name)
+           ) to missing-field-message.
+
+       store-new-content-type section.
+           add 1 to content-type-count.
+           move content-type-count to content-type-index
+           move new-type-name to tbl-ctm-name(content-type-index)
+           move new-type-label to tbl-ctm-label(content-type-index)
+           move function current-date to content-timestamp
+           move content-timestamp(1:8) to change-timestamp
+           move change-timestamp
+               to tbl-ctm-created-date(content-type-index)
+           move change-timestamp
+               to tbl-ctm-modified-date(content-type-index)
+           perform split-fields-spec
+           perform persist-content-type
+           move "created" to change-action
+           perform log-content-type-change.
+
+       split-fields-spec section.
+           *> Splits fields-spec (pipe-delimited field specs) into
+           *> tbl-ctm-fields(content-type-index, *).
+           move 0 to tbl-ctm-field-count(content-type-index)
+           move 1 to fields-spec-pos
+           move function length(function trim(fields-spec))
+               to fields-spec-len
+           perform until fields-spec-pos > fields-spec-len
+               move spaces to one-field-spec
+               move 0 to one-field-spec-len
+               perform until fields-spec-pos > fields-spec-len
+                   move fields-spec(fields-spec-pos:1) to scan-char
+                   add 1 to fields-spec-pos
+                   if scan-char = "|"
+                       exit perform
+                   end-if
+                   add 1 to one-field-spec-len
+                   move scan-char
+                       to one-field-spec(one-field-spec-len:1)
+               end-perform
+               if one-field-spec-len > 0
+                   and tbl-ctm-field-count(content-type-index) < 20
+                   add 1 to tbl-ctm-field-count(content-type-index)
+                   move tbl-ctm-field-count(content-type-index)
+                       to field-index
+                   perform split-one-field-spec
+               end-if
+           end-perform.
+
+       split-one-field-spec section.
+           *> Splits one-field-spec(1:one-field-spec-len), a single
+           *> "name:label:type:required" spec, into split-part-1..4.
+           move spaces to split-part-1 split-part-2
+           move spaces to split-part-3 split-part-4
+           move 0 to spec-part-num
+           move spaces to spec-part
+           move 0 to spec-part-len
+           perform varying one-field-spec-pos from 1 by 1
+               until one-field-spec-pos > one-field-spec-len
+               move one-field-spec(one-field-spec-pos:1) to scan-char
+               if scan-char = ":"
+                   perform assign-split-part
+                   move spaces to spec-part
+                   move 0 to spec-part-len
+               else
+                   add 1 to spec-part-len
+                   move scan-char to spec-part(spec-part-len:1)
+               end-if
+           end-perform
+           perform assign-split-part
+           move split-part-1
+               to tbl-ctm-field-name(content-type-index, field-index)
+           move split-part-2
+               to tbl-ctm-field-label(content-type-index, field-index)
+           move split-part-3
+               to tbl-ctm-field-type(content-type-index, field-index)
+           move split-part-4
+               to tbl-ctm-field-required
+                   (content-type-index, field-index).
+
+       assign-split-part section.
+           add 1 to spec-part-num
+           evaluate spec-part-num
+               when 1 move spec-part(1:50) to split-part-1
+               when 2 move spec-part(1:100) to split-part-2
+               when 3 move spec-part(1:20) to split-part-3
+               when 4 move spec-part(1:1) to split-part-4
+           end-evaluate.
+
+       persist-content-type section.
+           move tbl-ctm-name(content-type-index) to ctm-name.
+           move tbl-ctm-label(content-type-index) to ctm-label.
+           move tbl-ctm-created-date(content-type-index)
+               to ctm-created-date.
+           move tbl-ctm-modified-date(content-type-index)
+               to ctm-modified-date.
+           move tbl-ctm-field-count(content-type-index)
+               to ctm-field-count.
+           perform varying field-index from 1 by 1
+               until field-index > ctm-field-count
+               move tbl-ctm-field-name(content-type-index, field-index)
+                   to ctm-field-name(field-index)
+               move tbl-ctm-field-label(content-type-index, field-index)
+                   to ctm-field-label(field-index)
+               move tbl-ctm-field-type(content-type-index, field-index)
+                   to ctm-field-type(field-index)
+               move tbl-ctm-field-required
+                   (content-type-index, field-index)
+                   to ctm-field-required(field-index)
+           end-perform
+           write content-type-master-record
+               invalid key
+                   rewrite content-type-master-record
+           end-write.
+
+       log-content-type-change section.
+           *> Appends one line to data/content-type-changes.log for
+           *> every create/update of a content type - who, what
+           *> type-name, and when - so a dropped or renamed field can
+           *> be traced back to its change.
+           if changed-by of db-request = spaces
+               move "system" to change-by-display
+           else
+               move changed-by of db-request to change-by-display
+           end-if
+
+           move function concatenate(
+               function trim(change-timestamp), "|",
+               function trim(change-by-display), "|",
+               function trim(change-action), "|",
+               function trim(tbl-ctm-name(content-type-index)), "|",
+               function trim(fields-spec)
+           ) to content-type-log-line
+
+           open extend content-type-log
+           if content-type-log-status = "35"
+               open output content-type-log
+               close content-type-log
+               open extend content-type-log
+           end-if
+           write content-type-log-line
+           close content-type-log.
+
+       build-content-type-item-json section.
+           move function concatenate(
+               '{"name":"',
+               function trim(tbl-ctm-name(content-type-index)),
+               '","label":"',
+               function trim(tbl-ctm-label(content-type-index)),
+               '","fields":['
+           ) to response-item-json
+           perform varying field-index from 1 by 1
+               until field-index
+                   > tbl-ctm-field-count(content-type-index)
+               if field-index > 1
+                   move function concatenate(
+                       function trim(response-item-json), ","
+                   ) to response-item-json
+               end-if
+               move function concatenate(
+                   function trim(response-item-json),
+                   '{"name":"',
+                   function trim(tbl-ctm-field-name
+                       (content-type-index, field-index)),
+                   '","label":"',
+                   function trim(tbl-ctm-field-label
+                       (content-type-index, field-index))
+               ) to response-item-json
+               move function concatenate(
+                   function trim(response-item-json),
+                   '","type":"',
+                   function trim(tbl-ctm-field-type
+                       (content-type-index, field-index)),
+                   '","required":"',
+                   function trim(tbl-ctm-field-required
+                       (content-type-index, field-index)),
+                   '"}'
+               ) to response-item-json
+           end-perform
+           move function concatenate(
+               function trim(response-item-json), "]}"
+           ) to response-item-json.
+
+       create-content-type section.
+           move data-json of db-request to json-source
+           move "name" to json-field-name
+           perform extract-json-field
+           move json-extracted to new-type-name
+           move json-extracted to search-type-name
+
+           move "label" to json-field-name
+           perform extract-json-field
+           move json-extracted to new-type-label
+
+           move "fields" to json-field-name
+           perform extract-json-field
+           move json-extracted to fields-spec
+
+           perform find-content-type-by-name
+           if search-type-name = spaces
+               move "N" to success of db-response
+               move "Content type name is required"
+                   to resp-message of db-response
+           else
+               if content-type-index <= content-type-count
+                   move "N" to success of db-response
+                   move "Content type already exists"
+                       to resp-message of db-response
+               else
+                   perform store-new-content-type
+                   move "Y" to success of db-response
+                   move "Content type created successfully"
+                       to resp-message of db-response
+               end-if
+           end-if.
+
+       update-content-type section.
+           move data-json of db-request to json-source
+           move "name" to json-field-name
+           perform extract-json-field
+           move json-extracted to search-type-name
+           perform find-content-type-by-name
+
+           if content-type-index > content-type-count
+               move "N" to success of db-response
+               move "Content type not found"
+                   to resp-message of db-response
+           else
+               move "label" to json-field-name
+               perform extract-json-field
+               if json-extracted not = spaces
+                   move json-extracted
+                       to tbl-ctm-label(content-type-index)
+               end-if
+
+               move "fields" to json-field-name
+               perform extract-json-field
+               if json-extracted not = spaces
+                   move json-extracted to fields-spec
+                   perform split-fields-spec
+               else
+                   move "(label only)" to fields-spec
+               end-if
+
+               move function current-date to content-timestamp
+               move content-timestamp(1:8) to change-timestamp
+               move change-timestamp
+                   to tbl-ctm-modified-date(content-type-index)
+
+               perform persist-content-type
+
+               move "updated" to change-action
+               perform log-content-type-change
+
+               move "Y" to success of db-response
+               move "Content type updated successfully"
+                   to resp-message of db-response
+           end-if.
+
        handle-user-operation section.
-           evaluate operation
+           evaluate operation of db-request
                when "create"
                    perform create-user
                when "authenticate"
@@ -86,11 +1091,12 @@
                    perform delete-user
                when other
                    move "N" to success of db-response
-                   move "Invalid user operation" to message of db-response
+                   move "Invalid user operation"
+                       to resp-message of db-response
            end-evaluate.
 
        handle-content-operation section.
-           evaluate operation
+           evaluate operation of db-request
                when "create"
                    perform create-content
                when "get-all"
@@ -105,11 +1111,12 @@
                    perform delete-content
                when other
                    move "N" to success of db-response
-                   move "Invalid content operation" to message of db-response
+                   move "Invalid content operation"
+                       to resp-message of db-response
            end-evaluate.
 
        handle-media-operation section.
-           evaluate operation
+           evaluate operation of db-request
                when "create"
                    perform create-media
                when "get-all"
@@ -122,139 +1129,1209 @@
                    perform delete-media
                when other
                    move "N" to success of db-response
-                   move "Invalid media operation" to message of db-response
+                   move "Invalid media operation"
+                       to resp-message of db-response
            end-evaluate.
 
        handle-content-type-operation section.
-           evaluate operation
+           evaluate operation of db-request
                when "get-all"
                    perform get-all-content-types
                when "get-by-name"
                    perform get-content-type-by-name
+               when "create"
+                   perform create-content-type
+               when "update"
+                   perform update-content-type
                when other
                    move "N" to success of db-response
-                   move "Invalid content type operation" to message of db-response
+                   move "Invalid content type operation"
+                       to resp-message of db-response
            end-evaluate.
 
        handle-statistics-operation section.
            perform get-statistics.
 
+       handle-export-operation section.
+           evaluate collection of db-request
+               when "content"
+                   perform export-content
+               when "media"
+                   perform export-media
+               when "user"
+                   perform export-user
+               when "media-usage"
+                   perform export-media-usage
+               when other
+                   move "N" to success of db-response
+                   move "Invalid export collection"
+                       to resp-message of db-response
+           end-evaluate.
+
+       export-content section.
+           move "data/export-content.csv" to export-file-name
+           open output export-file
+
+           move function concatenate(
+               "id,type,status,author,title,content,",
+               "publishDate,createdDate"
+           ) to export-line
+           write export-line
+
+           perform varying content-index from 1 by 1
+               until content-index > content-count
+               perform build-content-csv-row
+               move export-row to export-line
+               write export-line
+           end-perform
+
+           close export-file
+
+           move "Y" to success of db-response
+           move "Content exported to data/export-content.csv"
+               to resp-message of db-response
+           move content-count to item-count of db-response.
+
+       build-content-csv-row section.
+           move tbl-cm-id(content-index) to id-display
+           move function concatenate(
+               function trim(id-display), ",",
+               function trim(tbl-cm-type(content-index)), ",",
+               function trim(tbl-cm-status(content-index)), ",",
+               function trim(tbl-cm-author(content-index)), ','
+           ) to export-row
+           move function concatenate(
+               function trim(export-row),
+               '"', function trim(tbl-cm-title(content-index)), '",',
+               '"', function trim(tbl-cm-body(content-index)), '",'
+           ) to export-row
+           move function concatenate(
+               function trim(export-row),
+               function trim(tbl-cm-publish-date(content-index)), ",",
+               function trim(tbl-cm-created-date(content-index))
+           ) to export-row.
+
+       export-media section.
+           *> One row per real media row in tbl-media/media-master,
+           *> rather than the old canned sample.jpg row.
+           move "data/export-media.csv" to export-file-name
+           open output export-file
+
+           move "id,filename,type,size" to export-line
+           write export-line
+
+           move 0 to item-count of db-response
+           perform varying media-index from 1 by 1
+               until media-index > media-count
+               if tbl-mm-status(media-index) not = "deleted"
+                   move tbl-mm-id(media-index) to id-display
+                   move tbl-mm-file-size(media-index)
+                       to media-size-display
+                   move function concatenate(
+                       function trim(id-display), ',',
+                       function trim(tbl-mm-filename(media-index)), ',',
+                       function trim(tbl-mm-mime-type(media-index)),
+                       ',', function trim(media-size-display)
+                   ) to export-line
+                   write export-line
+                   add 1 to item-count of db-response
+               end-if
+           end-perform
+
+           close export-file
+
+           move "Y" to success of db-response
+           move "Media exported to data/export-media.csv"
+               to resp-message of db-response.
+
+       export-media-usage section.
+           *> One row per content item that actually references a
+           *> media row's filename, plus a trailing "(unreferenced)"
+           *> row for any media row no content item references - now
+           *> walked against every real row in tbl-media rather than
+           *> the single mock record media used to have.
+           move "data/export-media-usage.csv" to export-file-name
+           open output export-file
+
+           move function concatenate(
+               "mediaId,filename,usedInContentId,usedInContentTitle"
+           ) to export-line
+           write export-line
+
+           move 0 to item-count of db-response
+
+           perform varying media-index from 1 by 1
+               until media-index > media-count
+               if tbl-mm-status(media-index) not = "deleted"
+                   perform check-media-usage-for-one-row
+               end-if
+           end-perform
+
+           close export-file
+
+           move "Y" to success of db-response
+           move function concatenate(
+               "Media usage report exported to ",
+               "data/export-media-usage.csv"
+           ) to resp-message of db-response.
+
+       check-media-usage-for-one-row section.
+           *> Writes one usage row per content item referencing
+           *> tbl-media(media-index)'s filename, or a single
+           *> "(unreferenced)" row if none do.
+           move "N" to media-usage-any-hit
+           move tbl-mm-id(media-index) to id-display
+           move id-display to media-filter-id
+
+           perform varying content-index from 1 by 1
+               until content-index > content-count
+               move function concatenate(
+                   function trim(tbl-cm-title(content-index)), " ",
+                   function trim(tbl-cm-body(content-index))
+               ) to search-haystack
+               move tbl-mm-filename(media-index) to search-needle
+               perform check-text-contains
+               if search-match = "Y"
+                   move "Y" to media-usage-any-hit
+                   add 1 to item-count of db-response
+                   move tbl-cm-id(content-index) to id-display
+                   move function concatenate(
+                       function trim(media-filter-id), ',',
+                       function trim(tbl-mm-filename(media-index)), ',',
+                       function trim(id-display), ',',
+                       '"', function trim(tbl-cm-title(content-index)),
+                       '"'
+                   ) to export-line
+                   write export-line
+               end-if
+           end-perform
+
+           if media-usage-any-hit = "N"
+               move function concatenate(
+                   function trim(media-filter-id), ',',
+                   function trim(tbl-mm-filename(media-index)),
+                   ',,"(unreferenced)"'
+               ) to export-line
+               write export-line
+           end-if.
+
+       export-user section.
+           *> User accounts live in auth.cbl's own indexed file, which
+           *> this program has no access to, so export covers the same
+           *> canned row the mock user operations below return.
+           move "data/export-user.csv" to export-file-name
+           open output export-file
+
+           move "id,username,email,role" to export-line
+           write export-line
+
+           move '1,admin,admin@nodebol-cms.com,admin' to export-line
+           write export-line
+
+           close export-file
+
+           move "Y" to success of db-response
+           move "User data exported to data/export-user.csv"
+               to resp-message of db-response
+           move 1 to item-count of db-response.
+
+       extract-json-field section.
+           *> Looks up "json-field-name" inside json-source, leaving the
+           *> string value (without surrounding quotes) in
+           *> json-extracted, or spaces if the key isn't present.
+           move spaces to json-extracted
+           move "N" to json-found
+           move function concatenate(
+               '"', function trim(json-field-name), '":"'
+           ) to json-search-key
+           move function length(function trim(json-search-key))
+               to json-key-len
+           move function length(function trim(json-source))
+               to json-source-len
+
+           perform varying json-scan-pos from 1 by 1
+               until json-scan-pos > json-source-len - json-key-len + 1
+               if json-source(json-scan-pos:json-key-len)
+                   = json-search-key(1:json-key-len)
+                   move "Y" to json-found
+                   compute json-value-start
+                       = json-scan-pos + json-key-len
+                   exit perform
+               end-if
+           end-perform
+
+           if json-found = "Y"
+               move json-value-start to json-value-end
+               perform until json-value-end > json-source-len
+                   or json-source(json-value-end:1) = '"'
+                   if json-source(json-value-end:1) = "\"
+                       add 1 to json-value-end
+                   end-if
+                   add 1 to json-value-end
+               end-perform
+               if json-value-end > json-value-start
+                   move json-source(json-value-start:
+                       json-value-end - json-value-start)
+                       to json-esc-result
+                   compute json-esc-len
+                       = json-value-end - json-value-start
+                   perform unescape-json-value
+               end-if
+           end-if.
+
+       unescape-json-value section.
+           *> Reverses escape-json-value's backslash-escaping of '"'
+           *> and '\' - json-esc-result/json-esc-len come in holding
+           *> the raw (still-escaped) slice, json-extracted comes out
+           *> holding the real value.
+           move spaces to json-extracted
+           move 1 to json-esc-in-pos
+           move 1 to json-esc-out-pos
+           perform until json-esc-in-pos > json-esc-len
+               move json-esc-result(json-esc-in-pos:1) to json-esc-char
+               if json-esc-char = "\" and json-esc-in-pos < json-esc-len
+                   add 1 to json-esc-in-pos
+                   move json-esc-result(json-esc-in-pos:1)
+                       to json-esc-char
+               end-if
+               move json-esc-char to json-extracted(json-esc-out-pos:1)
+               add 1 to json-esc-in-pos
+               add 1 to json-esc-out-pos
+           end-perform.
+
+       escape-json-value section.
+           *> Backslash-escapes '"' and '\' in json-esc-source before
+           *> it goes into a hand-built JSON literal - the matching
+           *> unescape-json-value reverses this on the read side.
+           move spaces to json-esc-result
+           move function length(function trim(json-esc-source))
+               to json-esc-len
+           move 1 to json-esc-in-pos
+           move 1 to json-esc-out-pos
+           perform until json-esc-in-pos > json-esc-len
+               move json-esc-source(json-esc-in-pos:1) to json-esc-char
+               if json-esc-char = '"' or json-esc-char = "\"
+                   move "\" to json-esc-result(json-esc-out-pos:1)
+                   add 1 to json-esc-out-pos
+               end-if
+               move json-esc-char to json-esc-result(json-esc-out-pos:1)
+               add 1 to json-esc-in-pos
+               add 1 to json-esc-out-pos
+           end-perform.
+
+       build-content-item-json section.
+           *> Renders tbl-content(content-index) as a JSON object into
+           *> response-item-json. Title/body are escaped first since
+           *> either can contain '"' or '\'.
+           move tbl-cm-title(content-index) to json-esc-source
+           perform escape-json-value
+           move json-esc-result to json-esc-title
+           move tbl-cm-body(content-index) to json-esc-source
+           perform escape-json-value
+           move json-esc-result to json-esc-body
+
+           move tbl-cm-id(content-index) to id-display
+           move function concatenate(
+               '{"id":"', function trim(id-display),
+               '","title":"', function trim(json-esc-title)
+           ) to response-item-json
+           move function concatenate(
+               function trim(response-item-json),
+               '","content":"',
+               function trim(json-esc-body)
+           ) to response-item-json
+           move function concatenate(
+               function trim(response-item-json),
+               '","type":"',
+               function trim(tbl-cm-type(content-index)),
+               '","status":"',
+               function trim(tbl-cm-status(content-index))
+           ) to response-item-json
+           move function concatenate(
+               function trim(response-item-json),
+               '","author":"',
+               function trim(tbl-cm-author(content-index)),
+               '","publishDate":"',
+               function trim(tbl-cm-publish-date(content-index)),
+               '"}'
+           ) to response-item-json.
+
        *> User Operations
        create-user section.
            *> In a real implementation, this would call the Node.js API
            move "Y" to success of db-response.
-           move "User created successfully" to message of db-response.
-           move "1" to count of db-response.
+           move "User created successfully"
+               to resp-message of db-response
+           move "1" to item-count of db-response.
 
        authenticate-user section.
-           *> Simple authentication logic (in production, call Node.js API)
-           if data-json of db-request contains "admin"
-               if data-json of db-request contains "password"
-                   move "Y" to success of db-response.
-                   move "Authentication successful" to message of db-response.
-                   move '{"id":"1","username":"admin","role":"admin"}' to data-json of db-response.
+           *> Simple authentication logic (production calls the API)
+           move 0 to counter
+           inspect data-json of db-request
+               tallying counter for all "admin"
+           if counter > 0
+               move 0 to counter
+               inspect data-json of db-request
+                   tallying counter for all "password"
+               if counter > 0
+                   move "Y" to success of db-response
+                   move "Authentication successful"
+                       to resp-message of db-response
+                   move function concatenate(
+                       '{"id":"1","username":"admin",',
+                       '"role":"admin"}'
+                   ) to data-json of db-response
                else
-                   move "N" to success of db-response.
-                   move "Invalid password" to message of db-response.
+                   move "N" to success of db-response
+                   move "Invalid password"
+                       to resp-message of db-response
                end-if
            else
-               move "N" to success of db-response.
-               move "User not found" to message of db-response.
+               move "N" to success of db-response
+               move "User not found" to resp-message of db-response
            end-if.
 
        get-all-users section.
            *> Return mock user data
            move "Y" to success of db-response.
-           move "Users retrieved successfully" to message of db-response.
-           move '[{"id":"1","username":"admin","email":"admin@nodebol-cms.com","role":"admin"}]' to data-json of db-response.
-           move 1 to count of db-response.
+           move "Users retrieved successfully"
+               to resp-message of db-response
+           move function concatenate(
+               '[{"id":"1","username":"admin",',
+               '"email":"admin@nodebol-cms.com","role":"admin"}]'
+           ) to data-json of db-response.
+           move 1 to item-count of db-response.
 
        get-user-by-id section.
            move "Y" to success of db-response.
-           move "User retrieved successfully" to message of db-response.
-           move '{"id":"1","username":"admin","email":"admin@nodebol-cms.com","role":"admin"}' to data-json of db-response.
+           move "User retrieved successfully"
+               to resp-message of db-response
+           move function concatenate(
+               '{"id":"1","username":"admin",',
+               '"email":"admin@nodebol-cms.com","role":"admin"}'
+           ) to data-json of db-response.
 
        update-user section.
            move "Y" to success of db-response.
-           move "User updated successfully" to message of db-response.
+           move "User updated successfully"
+               to resp-message of db-response
 
        delete-user section.
            move "Y" to success of db-response.
-           move "User deleted successfully" to message of db-response.
+           move "User deleted successfully"
+               to resp-message of db-response
 
        *> Content Operations
        create-content section.
-           move "Y" to success of db-response.
-           move "Content created successfully" to message of db-response.
-           move "1" to count of db-response.
+           move data-json of db-request to json-source.
+
+           move "type" to json-field-name
+           perform extract-json-field
+           move json-extracted to search-type-name
+
+           perform validate-required-fields
+
+           if validation-failed = "Y"
+               move "N" to success of db-response
+               move missing-field-message to resp-message of db-response
+           else
+               add 1 to content-count
+               add 1 to next-content-id
+               move next-content-id to tbl-cm-id(content-count)
+               move search-type-name to tbl-cm-type(content-count)
+
+               *> New content always enters the workflow as a draft -
+               *> the formal draft/in-review/published/archived
+               *> lifecycle (enforced on update below) only means
+               *> something if every item starts at the same place.
+               move "draft" to tbl-cm-status(content-count)
+
+               move "author" to json-field-name
+               perform extract-json-field
+               move json-extracted to tbl-cm-author(content-count)
+
+               move "title" to json-field-name
+               perform extract-json-field
+               move json-extracted to tbl-cm-title(content-count)
+
+               move "content" to json-field-name
+               perform extract-json-field
+               move json-extracted to tbl-cm-body(content-count)
+
+               move "publishDate" to json-field-name
+               perform extract-json-field
+               move json-extracted
+                   to tbl-cm-publish-date(content-count)
+
+               move function current-date to content-timestamp
+               move content-timestamp(1:8)
+                   to tbl-cm-created-date(content-count)
+
+               move content-count to content-index
+               perform persist-current-content
+
+               move "Y" to success of db-response
+               move "Content created successfully"
+                   to resp-message of db-response
+               perform build-content-item-json
+               move function trim(response-item-json)
+                   to data-json of db-response
+               move 1 to item-count of db-response
+           end-if.
 
        get-all-content section.
-           *> Return mock content data
-           move "Y" to success of db-response.
-           move "Content retrieved successfully" to message of db-response.
-           move '[{"id":"1","title":"Sample Blog Post","content":"This is a sample blog post","type":"blog_post"}]' to data-json of db-response.
-           move 1 to count of db-response.
+           perform load-content-filters
+
+           move spaces to response-list-json
+           move "[" to response-list-json
+           move 0 to item-count of db-response
+           move 0 to match-ordinal
+
+           perform varying content-index from 1 by 1
+               until content-index > content-count
+               perform check-content-filter-match
+               if filter-match = "Y"
+                   add 1 to match-ordinal
+                   if match-ordinal >= page-start-ordinal
+                       and match-ordinal <= page-end-ordinal
+                       perform build-content-item-json
+                       if item-count of db-response > 0
+                           move function concatenate(
+                               function trim(response-list-json), ","
+                           ) to response-list-json
+                       end-if
+                       move function concatenate(
+                           function trim(response-list-json),
+                           function trim(response-item-json)
+                       ) to response-list-json
+                       add 1 to item-count of db-response
+                   end-if
+               end-if
+           end-perform
+
+           move function concatenate(
+               function trim(response-list-json), "]"
+           ) to response-list-json
+
+           move "Y" to success of db-response
+           move "Content retrieved successfully"
+               to resp-message of db-response
+           move function trim(response-list-json)
+               to data-json of db-response.
+
+       load-content-filters section.
+           *> Pulls the optional status/author/type keys out of
+           *> db-request's filters JSON for get-all-content to match
+           *> against. A blank filter means "no constraint".
+           move filters of db-request to json-source
+
+           move "status" to json-field-name
+           perform extract-json-field
+           move json-extracted to filter-status
+
+           move "author" to json-field-name
+           perform extract-json-field
+           move json-extracted to filter-author
+
+           move "type" to json-field-name
+           perform extract-json-field
+           move json-extracted to filter-type
+
+           move "search" to json-field-name
+           perform extract-json-field
+           move json-extracted to filter-search
+
+           *> Effective-date filtering defaults ON for a "normal"
+           *> get-all-content call - a caller only sees the unfiltered
+           *> set (including "published" rows still waiting on a
+           *> future publishDate) by explicitly passing
+           *> "effectiveOnly":"N", the way admin.cbl's own content
+           *> list does so editors can see what's scheduled.
+           move "effectiveOnly" to json-field-name
+           perform extract-json-field
+           if function trim(json-extracted) = spaces
+               move "Y" to filter-effective-only
+           else
+               move json-extracted to filter-effective-only
+           end-if
+
+           *> Pagination keys default to page 1 of 20 when absent
+           *> or not numeric.
+           move 1 to filter-page
+           move 20 to filter-page-size
+
+           move "page" to json-field-name
+           perform extract-json-field
+           if function trim(json-extracted) not = spaces
+               and function trim(json-extracted) is numeric
+               move function numval(json-extracted) to filter-page
+           end-if
+
+           move "pageSize" to json-field-name
+           perform extract-json-field
+           if function trim(json-extracted) not = spaces
+               and function trim(json-extracted) is numeric
+               move function numval(json-extracted)
+                   to filter-page-size
+           end-if
+
+           compute page-start-ordinal =
+               (filter-page - 1) * filter-page-size + 1
+           compute page-end-ordinal =
+               filter-page * filter-page-size.
+
+       check-content-filter-match section.
+           move "Y" to filter-match
+           if function trim(filter-status) not = spaces
+               and function trim(filter-status)
+                   not = function trim(tbl-cm-status(content-index))
+               move "N" to filter-match
+           end-if
+           if function trim(filter-author) not = spaces
+               and function trim(filter-author)
+                   not = function trim(tbl-cm-author(content-index))
+               move "N" to filter-match
+           end-if
+           if function trim(filter-type) not = spaces
+               and function trim(filter-type)
+                   not = function trim(tbl-cm-type(content-index))
+               move "N" to filter-match
+           end-if
+           if function trim(filter-search) not = spaces
+               move function concatenate(
+                   function trim(tbl-cm-title(content-index)), " ",
+                   function trim(tbl-cm-body(content-index))
+               ) to search-haystack
+               move filter-search to search-needle
+               perform check-text-contains
+               if search-match = "N"
+                   move "N" to filter-match
+               end-if
+           end-if
+           if filter-match = "Y"
+               and function trim(filter-effective-only) = "Y"
+               and function trim(tbl-cm-status(content-index))
+                   = "published"
+               and function trim(tbl-cm-publish-date(content-index))
+                   not = spaces
+               move function current-date(1:4) to effective-now-date
+               move "-" to effective-now-date(5:1)
+               move function current-date(5:2)
+                   to effective-now-date(6:2)
+               move "-" to effective-now-date(8:1)
+               move function current-date(7:2)
+                   to effective-now-date(9:2)
+               if tbl-cm-publish-date(content-index)(1:10)
+                   > effective-now-date
+                   move "N" to filter-match
+               end-if
+           end-if.
+
+       check-text-contains section.
+           *> Case-insensitive "does search-haystack contain
+           *> search-needle" - leaves the answer in search-match.
+           move "N" to search-match
+           move function upper-case(function trim(search-haystack))
+               to search-haystack-upper
+           move function upper-case(function trim(search-needle))
+               to search-needle-upper
+           move function length(function trim(search-needle-upper))
+               to search-needle-len
+           move function length(function trim(search-haystack-upper))
+               to search-haystack-len
+
+           if search-needle-len > 0
+               and search-needle-len <= search-haystack-len
+               compute search-scan-limit =
+                   search-haystack-len - search-needle-len + 1
+               perform varying search-scan-pos from 1 by 1
+                   until search-scan-pos > search-scan-limit
+                       or search-match = "Y"
+                   if search-haystack-upper
+                       (search-scan-pos:search-needle-len)
+                       = search-needle-upper(1:search-needle-len)
+                       move "Y" to search-match
+                   end-if
+               end-perform
+           end-if.
+
+       find-content-by-filter-id section.
+           *> Looks up the id carried in db-request's filters
+           *> (e.g. {"id":"3"}) and leaves the matching table row's
+           *> index in content-index, or content-count + 1 if no match.
+           move filters of db-request to json-source
+           move "id" to json-field-name
+           perform extract-json-field
+
+           perform varying content-index from 1 by 1
+               until content-index > content-count
+               move tbl-cm-id(content-index) to id-display
+               if function trim(id-display)
+                   = function trim(json-extracted)
+                   exit perform
+               end-if
+           end-perform.
 
        get-content-by-id section.
-           move "Y" to success of db-response.
-           move "Content retrieved successfully" to message of db-response.
-           move '{"id":"1","title":"Sample Blog Post","content":"This is a sample blog post","type":"blog_post"}' to data-json of db-response.
+           perform find-content-by-filter-id
+           if content-index > content-count
+               move "N" to success of db-response
+               move "Content not found" to resp-message of db-response
+           else
+               perform build-content-item-json
+               move "Y" to success of db-response
+               move "Content retrieved successfully"
+                   to resp-message of db-response
+               move function trim(response-item-json)
+                   to data-json of db-response
+           end-if.
 
        get-content-by-type section.
-           move "Y" to success of db-response.
-           move "Content by type retrieved successfully" to message of db-response.
-           move '[{"id":"1","title":"Sample Blog Post","content":"This is a sample blog post","type":"blog_post"}]' to data-json of db-response.
-           move 1 to count of db-response.
+           *> load-content-filters already pulls "type" out of
+           *> db-request's filters the same way it pulls
+           *> status/author/search/effectiveOnly/page/pageSize, so
+           *> this shares check-content-filter-match and pagination
+           *> with get-all-content rather than matching type on its
+           *> own and skipping every other filter and the page limit.
+           perform load-content-filters
+
+           move spaces to response-list-json
+           move "[" to response-list-json
+           move 0 to item-count of db-response
+           move 0 to match-ordinal
+
+           perform varying content-index from 1 by 1
+               until content-index > content-count
+               perform check-content-filter-match
+               if filter-match = "Y"
+                   add 1 to match-ordinal
+                   if match-ordinal >= page-start-ordinal
+                       and match-ordinal <= page-end-ordinal
+                       perform build-content-item-json
+                       if item-count of db-response > 0
+                           move function concatenate(
+                               function trim(response-list-json), ","
+                           ) to response-list-json
+                       end-if
+                       move function concatenate(
+                           function trim(response-list-json),
+                           function trim(response-item-json)
+                       ) to response-list-json
+                       add 1 to item-count of db-response
+                   end-if
+               end-if
+           end-perform
+
+           move function concatenate(
+               function trim(response-list-json), "]"
+           ) to response-list-json
+
+           move "Y" to success of db-response
+           move "Content by type retrieved successfully"
+               to resp-message of db-response
+           move function trim(response-list-json)
+               to data-json of db-response.
 
        update-content section.
-           move "Y" to success of db-response.
-           move "Content updated successfully" to message of db-response.
+           perform find-content-by-filter-id
+           if content-index > content-count
+               move "N" to success of db-response
+               move "Content not found" to resp-message of db-response
+           else
+               move data-json of db-request to json-source
+
+               move "type" to json-field-name
+               perform extract-json-field
+               if json-extracted not = spaces
+                   move json-extracted to search-type-name
+               else
+                   move tbl-cm-type(content-index) to search-type-name
+               end-if
+
+               perform validate-required-fields-for-update
+
+               if validation-failed = "Y"
+                   move "N" to success of db-response
+                   move missing-field-message
+                       to resp-message of db-response
+               else
+                   move search-type-name to tbl-cm-type(content-index)
+
+                   move "status" to json-field-name
+                   perform extract-json-field
+                   if json-extracted not = spaces
+                       move json-extracted
+                           to tbl-cm-status(content-index)
+                   end-if
+
+                   move "author" to json-field-name
+                   perform extract-json-field
+                   if json-extracted not = spaces
+                       move json-extracted
+                           to tbl-cm-author(content-index)
+                   end-if
+
+                   move "title" to json-field-name
+                   perform extract-json-field
+                   if json-extracted not = spaces
+                       move json-extracted
+                           to tbl-cm-title(content-index)
+                   end-if
+
+                   move "content" to json-field-name
+                   perform extract-json-field
+                   if json-extracted not = spaces
+                       move json-extracted
+                           to tbl-cm-body(content-index)
+                   end-if
+
+                   move "publishDate" to json-field-name
+                   perform extract-json-field
+                   if json-extracted not = spaces
+                       move json-extracted
+                           to tbl-cm-publish-date(content-index)
+                   end-if
+
+                   perform persist-current-content
+
+                   move "Y" to success of db-response
+                   move "Content updated successfully"
+                       to resp-message of db-response
+               end-if
+           end-if.
 
        delete-content section.
-           move "Y" to success of db-response.
-           move "Content deleted successfully" to message of db-response.
+           perform find-content-by-filter-id
+           if content-index > content-count
+               move "N" to success of db-response
+               move "Content not found" to resp-message of db-response
+           else
+               move tbl-cm-id(content-index) to cm-id
+               delete content-master record
+                   invalid key
+                       continue
+               end-delete
+
+               perform varying content-index from content-index by 1
+                   until content-index >= content-count
+                   move tbl-content(content-index + 1)
+                       to tbl-content(content-index)
+               end-perform
+               if content-count > 0
+                   subtract 1 from content-count
+               end-if
+
+               move "Y" to success of db-response
+               move "Content deleted successfully"
+                   to resp-message of db-response
+           end-if.
+
+       persist-current-content section.
+           move tbl-cm-id(content-index) to cm-id.
+           move tbl-cm-type(content-index) to cm-type.
+           move tbl-cm-status(content-index) to cm-status.
+           move tbl-cm-author(content-index) to cm-author.
+           move tbl-cm-title(content-index) to cm-title.
+           move tbl-cm-body(content-index) to cm-body.
+           move tbl-cm-publish-date(content-index) to cm-publish-date.
+           move tbl-cm-created-date(content-index) to cm-created-date.
+           write content-master-record
+               invalid key
+                   rewrite content-master-record
+           end-write.
 
-       *> Media Operations
+       *> Media Operations - real rows in tbl-media/media-master, the
+       *> same shared file media.cbl's upload/delete/update actions
+       *> write, rather than a canned sample.jpg row.
        create-media section.
-           move "Y" to success of db-response.
-           move "Media created successfully" to message of db-response.
-           move "1" to count of db-response.
+           move data-json of db-request to json-source.
+
+           add 1 to media-count
+           move 0 to counter
+           perform varying media-index from 1 by 1
+               until media-index > media-count - 1
+               if tbl-mm-id(media-index) > counter
+                   move tbl-mm-id(media-index) to counter
+               end-if
+           end-perform
+           add 1 to counter
+           move counter to tbl-mm-id(media-count)
+
+           move "filename" to json-field-name
+           perform extract-json-field
+           move json-extracted to tbl-mm-filename(media-count)
+
+           move "originalName" to json-field-name
+           perform extract-json-field
+           move json-extracted to tbl-mm-original-name(media-count)
+
+           move "type" to json-field-name
+           perform extract-json-field
+           move json-extracted to tbl-mm-mime-type(media-count)
+
+           move "size" to json-field-name
+           perform extract-json-field
+           if function trim(json-extracted) is numeric
+               move function numval(json-extracted)
+                   to tbl-mm-file-size(media-count)
+           end-if
+
+           move "uploadedBy" to json-field-name
+           perform extract-json-field
+           move json-extracted to tbl-mm-uploaded-by(media-count)
+
+           move "altText" to json-field-name
+           perform extract-json-field
+           move json-extracted to tbl-mm-alt-text(media-count)
+
+           move "description" to json-field-name
+           perform extract-json-field
+           move json-extracted to tbl-mm-description(media-count)
+
+           move "active" to tbl-mm-status(media-count)
+           move function current-date to tbl-mm-upload-date(media-count)
+
+           move media-count to media-index
+           perform persist-current-media
+
+           move "Y" to success of db-response
+           move "Media created successfully"
+               to resp-message of db-response
+           perform build-media-item-json
+           move function trim(response-item-json)
+               to data-json of db-response
+           move 1 to item-count of db-response.
 
        get-all-media section.
-           move "Y" to success of db-response.
-           move "Media retrieved successfully" to message of db-response.
-           move '[{"id":"1","filename":"sample.jpg","type":"image/jpeg","size":1024}]' to data-json of db-response.
-           move 1 to count of db-response.
+           perform load-media-filters
+
+           move spaces to response-list-json
+           move "[" to response-list-json
+           move 0 to item-count of db-response
+           move 0 to match-ordinal
+
+           perform varying media-index from 1 by 1
+               until media-index > media-count
+               perform check-media-filter-match
+               if filter-match = "Y"
+                   add 1 to match-ordinal
+                   if match-ordinal >= page-start-ordinal
+                       and match-ordinal <= page-end-ordinal
+                       perform build-media-item-json
+                       if item-count of db-response > 0
+                           move function concatenate(
+                               function trim(response-list-json), ","
+                           ) to response-list-json
+                       end-if
+                       move function concatenate(
+                           function trim(response-list-json),
+                           function trim(response-item-json)
+                       ) to response-list-json
+                       add 1 to item-count of db-response
+                   end-if
+               end-if
+           end-perform
+
+           move function concatenate(
+               function trim(response-list-json), "]"
+           ) to response-list-json
+
+           move "Y" to success of db-response
+           move "Media retrieved successfully"
+               to resp-message of db-response
+           move function trim(response-list-json)
+               to data-json of db-response.
+
+       load-media-filters section.
+           *> Pulls the optional status/uploadedBy/mimeType/search keys
+           *> out of db-request's filters JSON for get-all-media to
+           *> match against - same shape as load-content-filters,
+           *> against media's own field names. A blank status filter
+           *> still excludes "deleted" rows, matching get-all-media's
+           *> old unconditional behavior before filtering existed.
+           move filters of db-request to json-source
+
+           move "status" to json-field-name
+           perform extract-json-field
+           move json-extracted to filter-media-status
+
+           move "uploadedBy" to json-field-name
+           perform extract-json-field
+           move json-extracted to filter-media-uploaded-by
+
+           move "mimeType" to json-field-name
+           perform extract-json-field
+           move json-extracted to filter-media-mime-type
+
+           move "search" to json-field-name
+           perform extract-json-field
+           move json-extracted to filter-search
+
+           move 1 to filter-page
+           move 20 to filter-page-size
+
+           move "page" to json-field-name
+           perform extract-json-field
+           if function trim(json-extracted) not = spaces
+               and function trim(json-extracted) is numeric
+               move function numval(json-extracted) to filter-page
+           end-if
+
+           move "pageSize" to json-field-name
+           perform extract-json-field
+           if function trim(json-extracted) not = spaces
+               and function trim(json-extracted) is numeric
+               move function numval(json-extracted)
+                   to filter-page-size
+           end-if
+
+           compute page-start-ordinal =
+               (filter-page - 1) * filter-page-size + 1
+           compute page-end-ordinal =
+               filter-page * filter-page-size.
+
+       check-media-filter-match section.
+           move "Y" to filter-match
+           if function trim(filter-media-status) = spaces
+               if tbl-mm-status(media-index) = "deleted"
+                   move "N" to filter-match
+               end-if
+           else
+               if function trim(filter-media-status)
+                   not = function trim(tbl-mm-status(media-index))
+                   move "N" to filter-match
+               end-if
+           end-if
+           if filter-match = "Y"
+               and function trim(filter-media-uploaded-by) not = spaces
+               and function trim(filter-media-uploaded-by)
+                   not = function trim(tbl-mm-uploaded-by(media-index))
+               move "N" to filter-match
+           end-if
+           if filter-match = "Y"
+               and function trim(filter-media-mime-type) not = spaces
+               and function trim(filter-media-mime-type)
+                   not = function trim(tbl-mm-mime-type(media-index))
+               move "N" to filter-match
+           end-if
+           if filter-match = "Y"
+               and function trim(filter-search) not = spaces
+               move function concatenate(
+                   function trim(tbl-mm-original-name(media-index)),
+                   " ", function trim(tbl-mm-alt-text(media-index)),
+                   " ", function trim(tbl-mm-description(media-index))
+               ) to search-haystack
+               move filter-search to search-needle
+               perform check-text-contains
+               if search-match = "N"
+                   move "N" to filter-match
+               end-if
+           end-if.
 
        get-media-by-id section.
-           move "Y" to success of db-response.
-           move "Media retrieved successfully" to message of db-response.
-           move '{"id":"1","filename":"sample.jpg","type":"image/jpeg","size":1024}' to data-json of db-response.
+           perform find-media-by-filter-id
+           if media-index > media-count
+               move "N" to success of db-response
+               move "Media not found" to resp-message of db-response
+           else
+               perform build-media-item-json
+               move "Y" to success of db-response
+               move "Media retrieved successfully"
+                   to resp-message of db-response
+               move function trim(response-item-json)
+                   to data-json of db-response
+           end-if.
 
        update-media section.
-           move "Y" to success of db-response.
-           move "Media updated successfully" to message of db-response.
+           perform find-media-by-filter-id
+           if media-index > media-count
+               move "N" to success of db-response
+               move "Media not found" to resp-message of db-response
+           else
+               move data-json of db-request to json-source
+
+               move "altText" to json-field-name
+               perform extract-json-field
+               if json-extracted not = spaces
+                   move json-extracted to tbl-mm-alt-text(media-index)
+               end-if
+
+               move "description" to json-field-name
+               perform extract-json-field
+               if json-extracted not = spaces
+                   move json-extracted
+                       to tbl-mm-description(media-index)
+               end-if
+
+               perform persist-current-media
+
+               move "Y" to success of db-response
+               move "Media updated successfully"
+                   to resp-message of db-response
+           end-if.
 
        delete-media section.
-           move "Y" to success of db-response.
-           move "Media deleted successfully" to message of db-response.
+           perform find-media-by-filter-id
+           if media-index > media-count
+               move "N" to success of db-response
+               move "Media not found" to resp-message of db-response
+           else
+               move "deleted" to tbl-mm-status(media-index)
+               move function current-date
+                   to tbl-mm-deleted-date(media-index)
+               perform persist-current-media
+
+               move "Y" to success of db-response
+               move "Media deleted successfully"
+                   to resp-message of db-response
+           end-if.
+
+       find-media-by-filter-id section.
+           *> Looks up the id carried in db-request's filters
+           *> (e.g. {"id":"3"}) and leaves the matching table row's
+           *> index in media-index, or media-count + 1 if no match.
+           move filters of db-request to json-source
+           move "id" to json-field-name
+           perform extract-json-field
+           move json-extracted to media-filter-id
+
+           perform varying media-index from 1 by 1
+               until media-index > media-count
+               move tbl-mm-id(media-index) to id-display
+               if function trim(id-display)
+                   = function trim(media-filter-id)
+                   exit perform
+               end-if
+           end-perform.
+
+       persist-current-media section.
+           move tbl-mm-id(media-index) to mm-id.
+           move tbl-mm-filename(media-index) to mm-filename.
+           move tbl-mm-original-name(media-index) to mm-original-name.
+           move tbl-mm-file-path(media-index) to mm-file-path.
+           move tbl-mm-file-size(media-index) to mm-file-size.
+           move tbl-mm-mime-type(media-index) to mm-mime-type.
+           move tbl-mm-upload-date(media-index) to mm-upload-date.
+           move tbl-mm-uploaded-by(media-index) to mm-uploaded-by.
+           move tbl-mm-alt-text(media-index) to mm-alt-text.
+           move tbl-mm-description(media-index) to mm-description.
+           move tbl-mm-status(media-index) to mm-status.
+           move tbl-mm-thumbnail-path(media-index) to mm-thumbnail-path.
+           move tbl-mm-deleted-date(media-index) to mm-deleted-date.
+           write media-master-record
+               invalid key
+                   rewrite media-master-record
+           end-write.
+
+       build-media-item-json section.
+           *> Renders tbl-media(media-index) as a JSON object into
+           *> response-item-json. originalName/altText/description are
+           *> free text an uploader supplied, so they go through the
+           *> same escaping as content title/body before being spliced
+           *> into the literal.
+           move tbl-mm-original-name(media-index) to json-esc-source
+           perform escape-json-value
+           move json-esc-result to media-esc-original-name
+           move tbl-mm-alt-text(media-index) to json-esc-source
+           perform escape-json-value
+           move json-esc-result to media-esc-alt-text
+           move tbl-mm-description(media-index) to json-esc-source
+           perform escape-json-value
+           move json-esc-result to media-esc-description
+
+           move tbl-mm-id(media-index) to id-display
+           move tbl-mm-file-size(media-index) to media-size-display
+           move function concatenate(
+               '{"id":"', function trim(id-display),
+               '","filename":"', function trim(tbl-mm-filename(
+                   media-index)),
+               '","originalName":"',
+               function trim(media-esc-original-name)
+           ) to response-item-json
+           move function concatenate(
+               function trim(response-item-json),
+               '","type":"',
+               function trim(tbl-mm-mime-type(media-index)),
+               '","size":"',
+               function trim(media-size-display)
+           ) to response-item-json
+           move function concatenate(
+               function trim(response-item-json),
+               '","uploadedBy":"',
+               function trim(tbl-mm-uploaded-by(media-index)),
+               '","altText":"',
+               function trim(media-esc-alt-text)
+           ) to response-item-json
+           move function concatenate(
+               function trim(response-item-json),
+               '","description":"',
+               function trim(media-esc-description),
+               '","status":"',
+               function trim(tbl-mm-status(media-index)),
+               '","uploadDate":"',
+               function trim(tbl-mm-upload-date(media-index)),
+               '"}'
+           ) to response-item-json.
 
        *> Content Type Operations
        get-all-content-types section.
-           move "Y" to success of db-response.
-           move "Content types retrieved successfully" to message of db-response.
-           move '[{"name":"blog_post","label":"Blog Post","fields":[]},{"name":"page","label":"Page","fields":[]}]' to data-json of db-response.
-           move 2 to count of db-response.
+           move spaces to response-list-json
+           move "[" to response-list-json
+           move 0 to item-count of db-response
+
+           perform varying content-type-index from 1 by 1
+               until content-type-index > content-type-count
+               perform build-content-type-item-json
+               if item-count of db-response > 0
+                   move function concatenate(
+                       function trim(response-list-json), ","
+                   ) to response-list-json
+               end-if
+               move function concatenate(
+                   function trim(response-list-json),
+                   function trim(response-item-json)
+               ) to response-list-json
+               add 1 to item-count of db-response
+           end-perform
+
+           move function concatenate(
+               function trim(response-list-json), "]"
+           ) to response-list-json
+
+           move "Y" to success of db-response
+           move "Content types retrieved successfully"
+               to resp-message of db-response
+           move function trim(response-list-json)
+               to data-json of db-response.
 
        get-content-type-by-name section.
-           move "Y" to success of db-response.
-           move "Content type retrieved successfully" to message of db-response.
-           move '{"name":"blog_post","label":"Blog Post","fields":[]}' to data-json of db-response.
+           move filters of db-request to json-source
+           move "name" to json-field-name
+           perform extract-json-field
+           move json-extracted to search-type-name
+           perform find-content-type-by-name
+
+           if content-type-index > content-type-count
+               move "N" to success of db-response
+               move "Content type not found"
+                   to resp-message of db-response
+           else
+               perform build-content-type-item-json
+               move "Y" to success of db-response
+               move "Content type retrieved successfully"
+                   to resp-message of db-response
+               move function trim(response-item-json)
+                   to data-json of db-response
+           end-if.
 
        *> Statistics Operations
        get-statistics section.
            move "Y" to success of db-response.
-           move "Statistics retrieved successfully" to message of db-response.
-           move '{"blogCount":5,"pageCount":3,"userCount":2,"mediaCount":12}' to data-json of db-response.
+           move "Statistics retrieved successfully"
+               to resp-message of db-response
+           move function concatenate(
+               '{"blogCount":5,"pageCount":3,',
+               '"userCount":2,"mediaCount":12}'
+           ) to data-json of db-response.
 
        end program database-interface. 
\ No newline at end of file
