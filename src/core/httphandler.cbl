@@ -12,61 +12,115 @@
        data division.
        file section.
        fd stdin.
-           01 stdin-record pic x(1024).
+           01 stdin-record pic x(4096).
 
        working-storage section.
        01 stdin-status pic xx.
        01 content-length pic 9(8).
-       01 query-string pic x(1024).
+       01 query-string pic x(4096).
        01 request-method pic x(10).
-       01 request-body pic x(4096).
+       01 content-type-env pic x(200).
+      *> Sized to cover media.cbl's own max-upload-size ceiling
+      *> (1048576 bytes) plus multipart headers/boundaries, so a
+      *> request at that ceiling doesn't get rejected here before it
+      *> ever reaches the upload handler.
+       01 request-body pic x(2097152).
+       01 body-length pic 9(8) value 0.
        01 temp-var pic x(1024).
        01 char pic x.
-       01 i pic 9(4).
-       01 j pic 9(4).
-       01 k pic 9(4).
+       01 i pic 9(8).
+       01 j pic 9(8).
+       01 k pic 9(8).
        01 pair-count pic 9(4) value 0.
        01 pair-name pic x(100).
-       01 pair-value pic x(1024).
+       01 pair-value pic x(4096).
        01 hex-digit pic x.
        01 hex-value pic 99.
        01 decoded-char pic x.
+       01 body-overflow-flag pic x(1).
+       01 max-request-body-size pic 9(8) value 1148576.
+
+       *> Multipart parsing - boundary extracted from the
+       *> Content-Type header, then the body is walked boundary line
+       *> by boundary line. Stdin is read one line-sequential record at
+       *> a time and reassembled with an inserted LF between records,
+       *> since this is a plain-text reassembly rather than a true
+       *> binary byte stream (line sequential strips record delims) -
+       *> fine for the text fields and small text-ish uploads this CMS
+       *> exercises, not a byte-exact transport for arbitrary binary.
+       01 mp-boundary          pic x(100).
+       01 mp-boundary-marker   pic x(104).
+       01 mp-boundary-end      pic x(106).
+       01 mp-line              pic x(4096).
+       01 mp-line-start        pic 9(8).
+       01 mp-line-end          pic 9(8).
+       01 mp-state             pic x(10).
+       01 mp-part-index        pic 9(4) value 0.
+       01 mp-header-line       pic x(4096).
+       01 mp-disposition-pos   pic 9(8).
+       01 mp-name-pos          pic 9(8).
+       01 mp-filename-pos      pic 9(8).
+       01 mp-body-start        pic 9(8).
+       01 mp-body-len          pic 9(8).
 
        linkage section.
        01 http-request-data.
-           05 method pic x(10).
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
            05 query-params.
                10 param-count pic 9(4).
-               10 params occurs 50 times.
+               10 params occurs 200 times.
                    15 param-name pic x(100).
-                   15 param-value pic x(1024).
+                   15 param-value pic x(4096).
            05 body-params.
                10 body-param-count pic 9(4).
-               10 body-params occurs 50 times.
+               10 body-params occurs 200 times.
                    15 body-param-name pic x(100).
-                   15 body-param-value pic x(1024).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
 
        procedure division using http-request-data.
 
        main-paragraph.
            perform get-request-method
+           perform get-content-type-header
            perform get-query-string
-           if request-method = "POST" or request-method = "PUT" 
+           if request-method = "POST" or request-method = "PUT"
                or request-method = "PATCH"
                perform get-request-body
            end-if
+           perform get-cookies
            perform process-data
            goback.
 
        get-request-method.
            accept request-method from environment "REQUEST_METHOD"
-           move request-method to method.
+           move request-method to http-method.
+
+       get-content-type-header.
+           accept content-type-env from environment "CONTENT_TYPE"
+           move content-type-env to content-type-header.
 
        get-query-string.
            accept query-string from environment "QUERY_STRING"
            move 0 to pair-count
            if query-string not = spaces
-               perform process-query-string.
+               perform process-query-string
+           end-if
            move pair-count to param-count.
 
        process-query-string.
@@ -75,14 +129,16 @@
                move spaces to pair-name
                move spaces to pair-value
                move 1 to j
-               perform until query-string(i:1) = "=" or i > length of query-string
+               perform until query-string(i:1) = "="
+                   or i > length of query-string
                    move query-string(i:1) to pair-name(j:1)
                    add 1 to i
                    add 1 to j
                end-perform
                add 1 to i
                move 1 to j
-               perform until query-string(i:1) = "&" or i > length of query-string
+               perform until query-string(i:1) = "&"
+                   or i > length of query-string
                    move query-string(i:1) to pair-value(j:1)
                    add 1 to i
                    add 1 to j
@@ -90,8 +146,10 @@
                add 1 to i
                add 1 to pair-count
                perform url-decode-value
-               move pair-name to param-name(pair-count)
-               move pair-value to param-value(pair-count)
+               if pair-count <= 200
+                   move pair-name to param-name(pair-count)
+                   move pair-value to param-value(pair-count)
+               end-if
            end-perform.
 
        get-request-body.
@@ -101,31 +159,85 @@
            else
                move 0 to content-length
            end-if
-           if content-length > 0
-               open input stdin
-               move spaces to request-body
-               read stdin into request-body
-               close stdin
-               move 0 to pair-count
-               perform process-request-body
-               move pair-count to body-param-count
+           move "N" to body-overflow-flag
+           move "N" to request-too-large
+           if content-length > max-request-body-size
+               *> Reject outright rather than silently
+               *> truncating the body to whatever fits in the buffer -
+               *> the caller sees request-too-large and can respond
+               *> with a 413, instead of parsing a partial payload.
+               move "Y" to request-too-large
+               move 0 to body-param-count
+           else
+               if content-length > 0
+                   perform read-raw-request-body
+                   move 0 to pair-count
+                   if content-type-header(1:19) = "multipart/form-data"
+                       perform parse-multipart-body
+                   else
+                       if content-type-header(1:16) = "application/json"
+                           perform parse-json-body
+                       else
+                           perform process-request-body
+                       end-if
+                   end-if
+                   move pair-count to body-param-count
+               end-if
+           end-if.
+
+       read-raw-request-body.
+           *> Reassembles the body from stdin, one line-sequential
+           *> record at a time, inserting a LF between records so
+           *> multipart boundary lines stay on their own line.
+           move spaces to request-body
+           move 0 to body-length
+           open input stdin
+           move "00" to stdin-status
+           perform until stdin-status = "10"
+               read stdin into stdin-record
+                   at end move "10" to stdin-status
+                   not at end
+                       perform append-stdin-record-to-body
+               end-read
+           end-perform
+           close stdin.
+
+       append-stdin-record-to-body.
+           if body-length > 0
+               if body-length < length of request-body
+                   add 1 to body-length
+                   move x"0A" to request-body(body-length:1)
+               end-if
+           end-if
+           move function length(function trim(stdin-record, trailing))
+               to k
+           if k = 0
+               move 1 to k
+           end-if
+           if body-length + k > length of request-body
+               move "Y" to body-overflow-flag
+               move "Y" to request-too-large
+           else
+               move stdin-record(1:k) to request-body(body-length + 1:k)
+               add k to body-length
            end-if.
 
        process-request-body.
            move 1 to i
-           perform until i > length of request-body
+           perform until i > body-length
                move spaces to pair-name
                move spaces to pair-value
                move 1 to j
-               perform until request-body(i:1) = "=" or i > length of request-body
+               perform until request-body(i:1) = "="
+                   or i > body-length
                    move request-body(i:1) to pair-name(j:1)
                    add 1 to i
                    add 1 to j
                end-perform
                add 1 to i
                move 1 to j
-               perform until request-body(i:1) = "&" 
-                   or i > length of request-body
+               perform until request-body(i:1) = "&"
+                   or i > body-length
                    move request-body(i:1) to pair-value(j:1)
                    add 1 to i
                    add 1 to j
@@ -133,10 +245,250 @@
                add 1 to i
                add 1 to pair-count
                perform url-decode-value
-               move pair-name to body-param-name(pair-count)
-               move pair-value to body-param-value(pair-count)
+               if pair-count <= 200
+                   move pair-name to body-param-name(pair-count)
+                   move pair-value to body-param-value(pair-count)
+               else
+                   move "Y" to request-too-large
+               end-if
+           end-perform.
+
+       parse-json-body section.
+           *> application/json bodies aren't key=value pairs, so this
+           *> CMS's minimal flat-key extraction is applied per top-level
+           *> "key":"value" pair instead of the & / = split above. The
+           *> whole raw body is also kept in body-param 1 under the key
+           *> "_json" for callers (like database-interface) that want
+           *> to do their own field extraction against the raw text.
+           add 1 to pair-count
+           move "_json" to body-param-name(pair-count)
+           move request-body(1:length of body-param-value)
+               to body-param-value(pair-count)
+           move 1 to i
+           perform until i > body-length
+               move spaces to pair-name
+               move spaces to pair-value
+               perform until request-body(i:1) = '"' or i > body-length
+                   add 1 to i
+               end-perform
+               add 1 to i
+               move 1 to j
+               perform until request-body(i:1) = '"' or i > body-length
+                   move request-body(i:1) to pair-name(j:1)
+                   add 1 to i
+                   add 1 to j
+               end-perform
+               add 1 to i
+               perform until request-body(i:1) = ":" or i > body-length
+                   add 1 to i
+               end-perform
+               add 1 to i
+               perform until request-body(i:1) = '"' or i > body-length
+                   add 1 to i
+               end-perform
+               add 1 to i
+               move 1 to j
+               perform until request-body(i:1) = '"' or i > body-length
+                   move request-body(i:1) to pair-value(j:1)
+                   add 1 to i
+                   add 1 to j
+               end-perform
+               add 1 to i
+               if pair-name not = spaces and pair-count < 200
+                   add 1 to pair-count
+                   move pair-name to body-param-name(pair-count)
+                   move pair-value to body-param-value(pair-count)
+               end-if
+               perform until request-body(i:1) = "," or i > body-length
+                   add 1 to i
+               end-perform
+               add 1 to i
+           end-perform.
+
+       parse-multipart-body section.
+           perform extract-multipart-boundary
+           move 0 to mp-part-index
+           move "seek" to mp-state
+           move 1 to mp-line-start
+           perform until mp-line-start > body-length
+               perform extract-next-mp-line
+               evaluate true
+                   when mp-line(1:length of mp-boundary-marker)
+                       = mp-boundary-marker
+                       or mp-line(1:length of mp-boundary-end)
+                           = mp-boundary-end
+                       if mp-state = "body"
+                           perform finish-multipart-part
+                       end-if
+                       move "headers" to mp-state
+                   when mp-state = "headers" and mp-line = spaces
+                       move "body" to mp-state
+                       move mp-line-start to mp-body-start
+                   when mp-state = "headers"
+                       perform parse-multipart-header-line
+               end-evaluate
+               move mp-line-end to mp-line-start
+               add 1 to mp-line-start
+           end-perform
+           move mp-part-index to multipart-part-count.
+
+       extract-multipart-boundary.
+           move spaces to mp-boundary
+           move 0 to mp-disposition-pos
+           move function length(function trim(content-type-header))
+               to k
+           move 1 to i
+           perform until i > k - 8
+               if content-type-header(i:9) = "boundary="
+                   move i to mp-disposition-pos
+                   exit perform
+               end-if
+               add 1 to i
+           end-perform
+           if mp-disposition-pos > 0
+               move content-type-header
+                   (mp-disposition-pos + 9:k - mp-disposition-pos - 8)
+                   to mp-boundary
+           end-if
+           move function concatenate("--", function trim(mp-boundary))
+               to mp-boundary-marker
+           move function concatenate(
+               "--", function trim(mp-boundary), "--"
+           ) to mp-boundary-end.
+
+       extract-next-mp-line.
+           move spaces to mp-line
+           move mp-line-start to mp-line-end
+           perform until mp-line-end > body-length
+               or request-body(mp-line-end:1) = x"0A"
+               add 1 to mp-line-end
+           end-perform
+           if mp-line-end > mp-line-start
+               move request-body
+                   (mp-line-start:mp-line-end - mp-line-start)
+                   to mp-line
+           end-if.
+
+       parse-multipart-header-line.
+           move mp-line to mp-header-line
+           move 0 to mp-name-pos
+           move 0 to mp-filename-pos
+           move function length(function trim(mp-header-line)) to k
+           if mp-header-line(1:20) = "Content-Disposition:"
+               and mp-part-index < 10
+               if mp-part-index = 0 or mp-state = "headers"
+                   continue
+               end-if
+               perform find-mp-attr-position
+           end-if
+           if mp-header-line(1:13) = "Content-Type:"
+               if mp-part-index < 10
+                   move function trim(mp-header-line(14:k - 13))
+                       to multipart-content-type(mp-part-index + 1)
+               end-if
+           end-if.
+
+       find-mp-attr-position.
+           move 1 to i
+           perform until i > k - 6
+               if mp-header-line(i:6) = 'name="'
+                   move i to mp-name-pos
+               end-if
+               if mp-header-line(i:10) = 'filename="'
+                   move i to mp-filename-pos
+               end-if
+               add 1 to i
+           end-perform
+           if mp-part-index < 10
+               add 1 to mp-part-index
+               move spaces to multipart-field-name(mp-part-index)
+               move spaces to multipart-filename(mp-part-index)
+               move spaces to multipart-content-type(mp-part-index)
+               if mp-name-pos > 0
+                   perform extract-quoted-value
+                   move pair-value
+                       to multipart-field-name(mp-part-index)
+               end-if
+               if mp-filename-pos > 0
+                   move mp-filename-pos to mp-name-pos
+                   add 4 to mp-name-pos
+                   perform extract-quoted-value
+                   move pair-value to multipart-filename(mp-part-index)
+               end-if
+           end-if.
+
+       extract-quoted-value.
+           move spaces to pair-value
+           compute j = mp-name-pos + 6
+           move 1 to i
+           perform until mp-header-line(j:1) = '"' or j > k
+               move mp-header-line(j:1) to pair-value(i:1)
+               add 1 to j
+               add 1 to i
            end-perform.
 
+       finish-multipart-part.
+           move mp-body-start to mp-line-start
+           compute mp-body-len =
+               mp-line-start - mp-body-start
+           if mp-line-start > mp-body-start + 1
+               compute mp-body-len =
+                   mp-line-start - mp-body-start - 1
+           end-if
+           if mp-part-index > 0 and mp-part-index <= 10
+               if mp-body-len > length of multipart-data(1)
+                   move length of multipart-data(1) to mp-body-len
+                   move "Y" to request-too-large
+               end-if
+               if mp-body-len > 0
+                   move request-body(mp-body-start:mp-body-len)
+                       to multipart-data(mp-part-index)
+               end-if
+               move mp-body-len to multipart-data-length(mp-part-index)
+           end-if.
+
+       get-cookies section.
+           move 0 to cookie-count
+           accept temp-var from environment "HTTP_COOKIE"
+           if temp-var not = spaces
+               perform process-cookie-header
+           end-if.
+
+       process-cookie-header.
+           move 1 to i
+           perform until i > length of temp-var or cookie-count >= 50
+               perform until temp-var(i:1) not = " "
+                   or i > length of temp-var
+                   add 1 to i
+               end-perform
+               move spaces to pair-name
+               move spaces to pair-value
+               move 1 to j
+               perform until temp-var(i:1) = "="
+                   or i > length of temp-var
+                   move temp-var(i:1) to pair-name(j:1)
+                   add 1 to i
+                   add 1 to j
+               end-perform
+               add 1 to i
+               move 1 to j
+               perform until temp-var(i:1) = ";"
+                   or i > length of temp-var
+                   move temp-var(i:1) to pair-value(j:1)
+                   add 1 to i
+                   add 1 to j
+               end-perform
+               add 1 to i
+               if pair-name not = spaces
+                   add 1 to cookie-count
+                   move pair-name to cookie-name(cookie-count)
+                   move pair-value(1:1024) to cookie-value(cookie-count)
+               end-if
+           end-perform.
+
+       process-data section.
+           continue.
+
        url-decode-value.
            move spaces to temp-var
            move 1 to j
@@ -177,12 +529,18 @@
                when "7" move 7 to hex-value
                when "8" move 8 to hex-value
                when "9" move 9 to hex-value
-               when "A" or "a" move 10 to hex-value
-               when "B" or "b" move 11 to hex-value
-               when "C" or "c" move 12 to hex-value
-               when "D" or "d" move 13 to hex-value
-               when "E" or "e" move 14 to hex-value
-               when "F" or "f" move 15 to hex-value
+               when "A" move 10 to hex-value
+               when "a" move 10 to hex-value
+               when "B" move 11 to hex-value
+               when "b" move 11 to hex-value
+               when "C" move 12 to hex-value
+               when "c" move 12 to hex-value
+               when "D" move 13 to hex-value
+               when "d" move 13 to hex-value
+               when "E" move 14 to hex-value
+               when "e" move 14 to hex-value
+               when "F" move 15 to hex-value
+               when "f" move 15 to hex-value
            end-evaluate.
 
-       end program httphandler. 
\ No newline at end of file
+       end program httphandler.
