@@ -2,11 +2,126 @@
        program-id. auth.
 
        environment division.
+       input-output section.
+       file-control.
+           select user-master
+               assign to "data/users.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is mf-user-id
+               file status is user-file-status.
+
+           select session-master
+               assign to "data/sessions.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is se-session-id
+               file status is session-file-status.
+
+           select reset-master
+               assign to "data/reset-tokens.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is rt-token
+               file status is reset-file-status.
+
+           select api-key-master
+               assign to "data/api-keys.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ak-key-value
+               file status is api-key-file-status.
+
+           select audit-log
+               assign to "data/login-audit.log"
+               organization is line sequential
+               file status is audit-file-status.
+
+           select email-notification-log
+               assign to "data/email-notifications.log"
+               organization is line sequential
+               file status is email-file-status.
 
        data division.
+       file section.
+       fd  user-master.
+       01  user-master-record.
+           03 mf-user-id        pic 9(10).
+           03 mf-username       pic x(50).
+           03 mf-email          pic x(100).
+           03 mf-password-hash  pic x(64).
+           03 mf-role           pic x(20).
+           03 mf-acct-status    pic x(10).
+           03 mf-created-date   pic x(20).
+           03 mf-failed-logins  pic 9(3).
+           03 mf-totp-enabled   pic x(1).
+           03 mf-totp-secret    pic x(32).
+
+       fd  session-master.
+       01  session-master-record.
+           03 se-session-id     pic x(32).
+           03 se-user-id        pic 9(10).
+           03 se-username       pic x(50).
+           03 se-user-role      pic x(20).
+           03 se-remember       pic x(1).
+           03 se-expires        pic x(20).
+
+       fd  reset-master.
+       01  reset-master-record.
+           03 rt-token          pic x(32).
+           03 rt-user-id        pic 9(10).
+           03 rt-expires        pic x(20).
+           03 rt-used           pic x(1).
+
+       fd  api-key-master.
+       01  api-key-master-record.
+           03 ak-key-value      pic x(64).
+           03 ak-owner          pic x(50).
+           03 ak-scope          pic x(20).
+           03 ak-revoked        pic x(1).
+           03 ak-created-date   pic x(20).
+
+       fd  audit-log.
+       01  audit-record         pic x(200).
+
+       fd  email-notification-log.
+       01  email-notification-line pic x(300).
 
        working-storage section.
-       01 user-session.
+       01 user-file-status      pic xx.
+       01 session-file-status   pic xx.
+       01 reset-file-status     pic xx.
+       01 api-key-file-status   pic xx.
+       01 audit-file-status     pic xx.
+       01 email-file-status     pic xx.
+
+       *> Per-caller database-interface credentials - replaces the old
+       *> single shared-secret literal with real per-owner, per-scope
+       *> keys issued/validated/revoked the same way sessions and
+       *> reset tokens are, below. Seeded on first-ever run with one
+       *> key per existing internal caller so the CGI programs that
+       *> already carry a literal key value keep working without a
+       *> separate provisioning step.
+       01 api-key-seq           pic 9(8) usage comp-5 value 0.
+       01 api-key-seq-disp      pic 9(8).
+       01 new-api-key           pic x(64).
+
+       *> This build has no outbound mail transport available, so
+       *> "sending" a notification means appending what would have
+       *> gone out to data/email-notifications.log - same
+       *> timestamp-pipe-delimited shape as audit-record above, just
+       *> carrying a recipient/subject/body instead of an event name.
+       01 email-timestamp       pic x(21).
+       01 email-to              pic x(100).
+       01 email-subject         pic x(60).
+       01 email-body            pic x(200).
+       01 new-reset-token       pic x(32).
+       01 reset-user-index      pic 999 usage comp-5.
+       01 audit-timestamp       pic x(21).
+       01 audit-event           pic x(30).
+       01 audit-subject         pic x(50).
+
+       01 current-session.
            03 session-id        pic x(32).
            03 user-id           pic 9(10).
            03 username          pic x(50).
@@ -14,42 +129,135 @@
            03 session-valid     pic x(1) value "N".
            03 session-expires   pic x(20).
 
+       01 session-seq           pic 9(8) usage comp-5 value 0.
+       01 session-seq-disp      pic 9(8).
+       01 new-session-id        pic x(32).
+
+       *> "Remember me" just changes how far out se-expires is set -
+       *> a remembered session is given the same practically-never
+       *> far-future expiry already used for reset-master's tokens,
+       *> an un-remembered one expires at the end of the current day.
+       *> Comparisons against it are plain string comparisons since
+       *> both sides are always the same zero-padded
+       *> "YYYY-MM-DD HH:MM:SS" layout.
+       01 now-timestamp          pic x(21).
+       01 now-compare            pic x(20).
+
+      *> Reset tokens are time-limited, unlike a remembered session -
+      *> this rolls now-timestamp forward one hour (with a day
+      *> rollover past 23:00) into the same "YYYY-MM-DD HH:MM:SS"
+      *> layout build-now-compare already produces, so the expiry
+      *> check in apply-password-reset is the same plain string
+      *> compare check-session already uses against se-expires.
+       01 reset-token-lifetime-hours pic 9(2) value 1.
+       01 expiry-date-int        pic 9(8) usage comp-5.
+       01 expiry-hour            pic 99 usage comp-5.
+       01 expiry-hour-disp       pic 99.
+       01 expiry-date-disp       pic 9(8).
+
        01 user-database.
-           03 user-count        pic 99 usage comp-5 value 0.
-           03 users occurs 100 times.
-               05 user-id       pic 9(10).
-               05 username      pic x(50).
-               05 email         pic x(100).
-               05 password-hash pic x(64).
-               05 role          pic x(20).
-               05 status        pic x(10).
-               05 created-date  pic x(20).
-
-       01 current-user-index   pic 99 usage comp-5.
-       01 temp-password        pic x(50).
+           03 user-count        pic 999 usage comp-5 value 0.
+           03 tbl-users occurs 100 times.
+               05 tbl-user-id       pic 9(10).
+               05 tbl-username      pic x(50).
+               05 tbl-email         pic x(100).
+               05 tbl-password-hash pic x(64).
+               05 tbl-role          pic x(20).
+               05 tbl-acct-status   pic x(10).
+               05 tbl-created-date  pic x(20).
+               05 tbl-failed-logins pic 9(3).
+               05 tbl-totp-enabled  pic x(1).
+               05 tbl-totp-secret   pic x(32).
+
+       01 current-user-index   pic 999 usage comp-5.
+       01 password-ok          pic x(1).
+       01 digest-source        pic x(50).
        01 temp-hash            pic x(64).
 
+       *> Lightweight one-way digest (this build has no OpenSSL-backed
+       *> intrinsic hash functions available, so we roll our own
+       *> multi-round mixing digest instead of storing plaintext).
+       01 hash-accum           pic 9(18) usage comp-5.
+       01 hash-round           pic 9.
+       01 hash-pos             pic 9(4) usage comp-5.
+       01 hash-char-val        pic 9(4) usage comp-5.
+       01 hash-chunk           pic x(16).
+       01 hash-start           pic 99 usage comp-5.
+       01 hex-alphabet         pic x(16) value "0123456789abcdef".
+       01 hex-work             pic 9(18) usage comp-5.
+       01 hex-rem              pic 99 usage comp-5.
+       01 hex-pos              pic 99 usage comp-5.
+
+       *> Optional per-account two-factor login. This build has no
+       *> HMAC-SHA1/base32 intrinsics to hand, so the code is a
+       *> time-windowed variant of the same multiplicative digest
+       *> used everywhere else here rather than a device-compatible
+       *> RFC 6238 TOTP - secret and code are both ours to generate
+       *> and check, never anything an off-the-shelf authenticator
+       *> app would accept. Each 30-second window has exactly one
+       *> valid code, with no grace window either side of it - the
+       *> same single-bucket limitation login.cbl's CSRF token
+       *> documents for itself.
+       01 totp-seconds          pic 9(6) usage comp-5.
+       01 totp-hh               pic 99.
+       01 totp-mm               pic 99.
+       01 totp-ss               pic 99.
+       01 totp-bucket           pic 9(10) usage comp-5.
+       01 totp-bucket-disp      pic 9(10).
+       01 totp-digest-source    pic x(80).
+       01 totp-accum            pic 9(18) usage comp-5.
+       01 totp-pos              pic 9(4) usage comp-5.
+       01 totp-char-val         pic 9(4) usage comp-5.
+       01 totp-code-computed    pic 9(6).
+       01 new-totp-secret       pic x(32).
+
        linkage section.
        01 auth-request.
            03 action           pic x(20).
            03 username         pic x(50).
-           03 password         pic x(50).
+           03 user-password    pic x(50).
            03 email            pic x(100).
            03 role             pic x(20).
+           03 session-id       pic x(32).
+           03 reset-token      pic x(32).
+           03 remember         pic x(1).
+           03 totp-code        pic x(6).
+           03 api-key          pic x(64).
+           03 api-key-scope    pic x(20).
 
        01 auth-response.
            03 success          pic x(1).
-           03 message          pic x(200).
+           03 resp-message     pic x(200).
+           03 session-id       pic x(32).
+           03 reset-token      pic x(32).
+           03 totp-required    pic x(1).
+           03 totp-secret      pic x(32).
            03 user-data.
                05 user-id      pic 9(10).
                05 username     pic x(50).
                05 email        pic x(100).
                05 role         pic x(20).
+           *> Appended after user-data, rather than inserted ahead of
+           *> it, so callers that pre-date the API-key actions (they
+           *> only ever pass "login"/"register"/"logout"/"check") and
+           *> therefore only allocate up to user-data keep reading the
+           *> right bytes back for it - CALL passes addresses, not
+           *> names, so anything inserted earlier in this record would
+           *> have shifted user-data to an offset those callers never
+           *> allocated space for.
+           03 api-key          pic x(64).
+           03 api-key-owner    pic x(50).
+           03 api-key-scope    pic x(20).
 
        procedure division using auth-request auth-response.
 
-       *> Initialize default users
+       *> Load the persistent user store into the working table
        perform initialize-users.
+       perform initialize-sessions.
+       perform initialize-resets.
+       perform initialize-api-keys.
+       perform initialize-audit-log.
+       perform initialize-email-log.
 
        *> Handle authentication action
        evaluate action
@@ -61,118 +269,892 @@
                perform handle-logout
            when "check"
                perform check-session
+           when "forgot-password"
+               perform handle-forgot-password
+           when "reset-password"
+               perform handle-reset-password
+           when "enable-totp"
+               perform handle-enable-totp
+           when "disable-totp"
+               perform handle-disable-totp
+           when "issue-api-key"
+               perform handle-issue-api-key
+           when "validate-api-key"
+               perform handle-validate-api-key
+           when "revoke-api-key"
+               perform handle-revoke-api-key
            when other
                move "N" to success
-               move "Invalid action" to message
+               move "Invalid action" to resp-message
        end-evaluate.
 
+       close user-master.
+       close session-master.
+       close reset-master.
+       close api-key-master.
+       close audit-log.
+       close email-notification-log.
+
        goback.
 
        initialize-users section.
-           *> Create default admin user
-           add 1 to user-count.
-           move user-count to current-user-index.
-           move 1 to user-id(current-user-index).
-           move "admin" to username(current-user-index).
-           move "admin@nodebol-cms.com" to email(current-user-index).
-           move "5e884898da28047151d0e56f8dc6292773603d0d6aabbdd62a11ef721d1542d8" to password-hash(current-user-index).
-           move "admin" to role(current-user-index).
-           move "active" to status(current-user-index).
-           move "2024-01-01 00:00:00" to created-date(current-user-index).
-
-           *> Create default editor user
-           add 1 to user-count.
-           move user-count to current-user-index.
-           move 2 to user-id(current-user-index).
-           move "editor" to username(current-user-index).
-           move "editor@nodebol-cms.com" to email(current-user-index).
-           move "5e884898da28047151d0e56f8dc6292773603d0d6aabbdd62a11ef721d1542d8" to password-hash(current-user-index).
-           move "editor" to role(current-user-index).
-           move "active" to status(current-user-index).
-           move "2024-01-01 00:00:00" to created-date(current-user-index).
+           move 0 to user-count.
+
+           *> Open the user master, creating it on first-ever run
+           open i-o user-master.
+           if user-file-status = "35"
+               open output user-master
+               close user-master
+               open i-o user-master
+           end-if.
+
+           *> Pull every record into the working table we already
+           *> search/loop over below.
+           move 0 to user-file-status.
+           perform load-all-users.
+
+           if user-count = 0
+               *> First run against an empty master - seed the
+               *> defaults that used to live only in working-storage.
+               move 1 to mf-user-id
+               move "admin" to mf-username
+               move "admin@nodebol-cms.com" to mf-email
+               move "admin123" to digest-source
+               perform hash-password
+               move temp-hash to mf-password-hash
+               move "admin" to mf-role
+               move "active" to mf-acct-status
+               move "2024-01-01 00:00:00" to mf-created-date
+               move 0 to mf-failed-logins
+               move "N" to mf-totp-enabled
+               move spaces to mf-totp-secret
+               write user-master-record
+
+               move 2 to mf-user-id
+               move "editor" to mf-username
+               move "editor@nodebol-cms.com" to mf-email
+               move "editor123" to digest-source
+               perform hash-password
+               move temp-hash to mf-password-hash
+               move "editor" to mf-role
+               move "active" to mf-acct-status
+               move "2024-01-01 00:00:00" to mf-created-date
+               move 0 to mf-failed-logins
+               move "N" to mf-totp-enabled
+               move spaces to mf-totp-secret
+               write user-master-record
+
+               perform load-all-users
+           end-if.
+
+       initialize-sessions section.
+           *> Open the session store, creating it on first-ever run.
+           *> Sessions live in their own indexed file (keyed by
+           *> session-id) so any number of users can be logged in at
+           *> once - the old single-record working-storage session is
+           *> gone.
+           open i-o session-master.
+           if session-file-status = "35"
+               open output session-master
+               close session-master
+               open i-o session-master
+           end-if.
+           move spaces to session-file-status.
+
+       initialize-resets section.
+           *> Open the reset-token store, creating it on first-ever run.
+           open i-o reset-master.
+           if reset-file-status = "35"
+               open output reset-master
+               close reset-master
+               open i-o reset-master
+           end-if.
+           move spaces to reset-file-status.
+
+       initialize-api-keys section.
+           *> Open the API key store, creating it on first-ever run -
+           *> and, on that same first run, seed one key per internal
+           *> caller so database-interface.cbl's existing callers
+           *> (which each already carry a literal key value the same
+           *> way login.cbl carries its own csrf-secret) keep working
+           *> under the real issue/validate/revoke mechanism below
+           *> instead of the one shared literal it used to compare
+           *> against directly.
+           open i-o api-key-master.
+           if api-key-file-status = "35"
+               open output api-key-master
+               close api-key-master
+               open i-o api-key-master
+
+               move "nodebol-admin-svc-db-service-key-2024"
+                   to ak-key-value
+               move "admin-svc" to ak-owner
+               move "read-write" to ak-scope
+               move "N" to ak-revoked
+               move "2024-01-01 00:00:00" to ak-created-date
+               write api-key-master-record
+
+               move "nodebol-search-svc-db-service-key-2024"
+                   to ak-key-value
+               move "search-svc" to ak-owner
+               move "read-only" to ak-scope
+               move "N" to ak-revoked
+               move "2024-01-01 00:00:00" to ak-created-date
+               write api-key-master-record
+
+               move "nodebol-deleteitem-svc-db-service-key-2024"
+                   to ak-key-value
+               move "deleteitem-svc" to ak-owner
+               move "read-write" to ak-scope
+               move "N" to ak-revoked
+               move "2024-01-01 00:00:00" to ak-created-date
+               write api-key-master-record
+
+               move "nodebol-updateitem-svc-db-service-key-2024"
+                   to ak-key-value
+               move "updateitem-svc" to ak-owner
+               move "read-write" to ak-scope
+               move "N" to ak-revoked
+               move "2024-01-01 00:00:00" to ak-created-date
+               write api-key-master-record
+           end-if.
+           move spaces to api-key-file-status.
+
+       initialize-audit-log section.
+           *> Append-only login/registration audit trail. Line
+           *> sequential files have no "create if missing" status the
+           *> way indexed files do, so we just open extend - GnuCOBOL
+           *> creates the file if it isn't there yet.
+           open extend audit-log.
+           if audit-file-status not = "00"
+               open output audit-log
+               close audit-log
+               open extend audit-log
+           end-if.
+
+       initialize-email-log section.
+           *> Same append-only, open-once-for-the-life-of-the-process
+           *> shape as initialize-audit-log above - auth.cbl runs as
+           *> a single process handling one authentication action, so
+           *> there is never more than one notification to send per
+           *> run, but the file stays open the same way audit-log
+           *> does rather than open/close per write.
+           open extend email-notification-log.
+           if email-file-status not = "00"
+               open output email-notification-log
+               close email-notification-log
+               open extend email-notification-log
+           end-if.
+
+       load-all-users section.
+           move 0 to user-count.
+           move spaces to user-file-status.
+           move low-values to mf-user-id.
+           start user-master key is greater than mf-user-id
+               invalid key move "10" to user-file-status
+           end-start.
+
+           perform until user-file-status = "10"
+               read user-master next record
+                   at end move "10" to user-file-status
+                   not at end
+                       add 1 to user-count
+                       move mf-user-id to tbl-user-id(user-count)
+                       move mf-username to tbl-username(user-count)
+                       move mf-email to tbl-email(user-count)
+                       move mf-password-hash
+                           to tbl-password-hash(user-count)
+                       move mf-role to tbl-role(user-count)
+                       move mf-acct-status
+                           to tbl-acct-status(user-count)
+                       move mf-created-date
+                           to tbl-created-date(user-count)
+                       move mf-failed-logins
+                           to tbl-failed-logins(user-count)
+                       move mf-totp-enabled
+                           to tbl-totp-enabled(user-count)
+                       move mf-totp-secret
+                           to tbl-totp-secret(user-count)
+               end-read
+           end-perform.
 
        handle-login section.
            move "N" to success.
+           move user-password of auth-request to digest-source.
+           perform hash-password.
+
            perform varying current-user-index from 1 by 1
                until current-user-index > user-count
+               or tbl-username(current-user-index)
+                   = username of auth-request
+           end-perform.
 
-               if username(current-user-index) = username of auth-request
-                   if status(current-user-index) = "active"
-                       *> Simple password check (in production, use proper hashing)
-                       if password-hash(current-user-index) = password of auth-request
-                           move "Y" to success
-                           move "Login successful" to message
-                           move user-id(current-user-index) to user-id of user-data
-                           move username(current-user-index) to username of user-data
-                           move email(current-user-index) to email of user-data
-                           move role(current-user-index) to role of user-data
-                           
-                           *> Create session
-                           perform create-session
-                           exit perform
-                       end-if
+           if current-user-index > user-count
+               move "Invalid username or password" to resp-message
+               move "login-failed" to audit-event
+               move username of auth-request to audit-subject
+               perform write-audit-entry
+           else
+               if tbl-acct-status(current-user-index) = "locked"
+                   move "Account locked - too many failed attempts"
+                       to resp-message
+                   move "login-locked-out" to audit-event
+                   move username of auth-request to audit-subject
+                   perform write-audit-entry
+               else
+                   move "N" to password-ok
+                   if tbl-password-hash(current-user-index) = temp-hash
+                   and tbl-acct-status(current-user-index) = "active"
+                       move "Y" to password-ok
                    end-if
-               end-if
-           end-perform.
 
-           if success = "N"
-               move "Invalid username or password" to message
+                   evaluate true
+                   when password-ok = "N"
+                       add 1 to tbl-failed-logins(current-user-index)
+                       if tbl-failed-logins(current-user-index) >= 5
+                           move "locked"
+                               to tbl-acct-status(current-user-index)
+                       end-if
+                       perform persist-current-user
+                       move "Invalid username or password"
+                           to resp-message
+                       move "login-failed" to audit-event
+                       move username of auth-request to audit-subject
+                       perform write-audit-entry
+
+                   when password-ok = "Y"
+                       and tbl-totp-enabled(current-user-index) = "Y"
+                       and totp-code of auth-request = spaces
+                       *> Password checked out, but this account has
+                       *> two-factor turned on and no code came with
+                       *> this request - send the caller back for
+                       *> one rather than failing the login outright.
+                       move "N" to success
+                       move "Y" to totp-required of auth-response
+                       move "Two-factor code required"
+                           to resp-message
+
+                   when password-ok = "Y"
+                       and tbl-totp-enabled(current-user-index) = "Y"
+                       perform generate-totp-code
+                       if function trim(totp-code of auth-request)
+                           is numeric
+                           and totp-code-computed = function numval(
+                               function trim(totp-code of auth-request))
+                           perform complete-successful-login
+                       else
+                           add 1
+                               to tbl-failed-logins(current-user-index)
+                           if tbl-failed-logins(current-user-index) >= 5
+                               move "locked"
+                                   to tbl-acct-status
+                                       (current-user-index)
+                           end-if
+                           perform persist-current-user
+                           move "N" to success
+                           move "Invalid two-factor code"
+                               to resp-message
+                           move "login-failed" to audit-event
+                           move username of auth-request
+                               to audit-subject
+                           perform write-audit-entry
+                       end-if
+
+                   when other
+                       perform complete-successful-login
+                   end-evaluate
+               end-if
            end-if.
 
+       complete-successful-login section.
+           move "Y" to success.
+           move "Login successful" to resp-message.
+           move 0 to tbl-failed-logins(current-user-index).
+           perform persist-current-user.
+           move tbl-user-id(current-user-index) to user-id of user-data.
+           move tbl-username(current-user-index)
+               to username of user-data.
+           move tbl-email(current-user-index) to email of user-data.
+           move tbl-role(current-user-index) to role of user-data.
+
+           perform create-session.
+
+           move "login-success" to audit-event.
+           move username of auth-request to audit-subject.
+           perform write-audit-entry.
+
+       persist-current-user section.
+           *> Write the in-memory table row for current-user-index back
+           *> to the master file (used after login attempts update the
+           *> failed-login counter or account status).
+           move tbl-user-id(current-user-index) to mf-user-id.
+           move tbl-username(current-user-index) to mf-username.
+           move tbl-email(current-user-index) to mf-email.
+           move tbl-password-hash(current-user-index)
+               to mf-password-hash.
+           move tbl-role(current-user-index) to mf-role.
+           move tbl-acct-status(current-user-index) to mf-acct-status.
+           move tbl-created-date(current-user-index) to mf-created-date.
+           move tbl-failed-logins(current-user-index)
+               to mf-failed-logins.
+           move tbl-totp-enabled(current-user-index)
+               to mf-totp-enabled.
+           move tbl-totp-secret(current-user-index)
+               to mf-totp-secret.
+           rewrite user-master-record
+               invalid key
+                   continue
+           end-rewrite.
+
        handle-register section.
            move "N" to success.
-           
+
            *> Check if username already exists
            perform varying current-user-index from 1 by 1
                until current-user-index > user-count
-               if username(current-user-index) = username of auth-request
-                   move "Username already exists" to message
+               if tbl-username(current-user-index)
+                   = username of auth-request
+                   move "Username already exists" to resp-message
                    exit perform
                end-if
            end-perform.
 
            if current-user-index > user-count
                *> Create new user
-               add 1 to user-count.
-               move user-count to current-user-index.
-               move user-count to user-id(current-user-index).
-               move username of auth-request to username(current-user-index).
-               move email of auth-request to email(current-user-index).
-               move password of auth-request to password-hash(current-user-index).
-               move role of auth-request to role(current-user-index).
-               move "active" to status(current-user-index).
-               move "2024-01-01 00:00:00" to created-date(current-user-index).
-
-               move "Y" to success.
-               move "User registered successfully" to message.
-               move user-id(current-user-index) to user-id of user-data.
-               move username(current-user-index) to username of user-data.
-               move email(current-user-index) to email of user-data.
-               move role(current-user-index) to role of user-data.
+               add 1 to user-count
+               move user-count to current-user-index
+               move user-count to tbl-user-id(current-user-index)
+               move username of auth-request
+                   to tbl-username(current-user-index)
+               move email of auth-request
+                   to tbl-email(current-user-index)
+               move user-password of auth-request to digest-source
+               perform hash-password
+               move temp-hash
+                   to tbl-password-hash(current-user-index)
+               move role of auth-request
+                   to tbl-role(current-user-index)
+               move "active" to tbl-acct-status(current-user-index)
+               move "2024-01-01 00:00:00"
+                   to tbl-created-date(current-user-index)
+               move 0 to tbl-failed-logins(current-user-index)
+
+               move tbl-user-id(current-user-index) to mf-user-id
+               move tbl-username(current-user-index) to mf-username
+               move tbl-email(current-user-index) to mf-email
+               move tbl-password-hash(current-user-index)
+                   to mf-password-hash
+               move tbl-role(current-user-index) to mf-role
+               move tbl-acct-status(current-user-index)
+                   to mf-acct-status
+               move tbl-created-date(current-user-index)
+                   to mf-created-date
+               move 0 to mf-failed-logins
+               write user-master-record
+                   invalid key
+                       move "N" to success
+                       move "Unable to persist new user"
+                           to resp-message
+               end-write
+
+               if success not = "N"
+                   move "Y" to success
+                   move "User registered successfully"
+                       to resp-message
+                   move tbl-user-id(current-user-index)
+                       to user-id of user-data
+                   move tbl-username(current-user-index)
+                       to username of user-data
+                   move tbl-email(current-user-index)
+                       to email of user-data
+                   move tbl-role(current-user-index)
+                       to role of user-data
+                   move "register" to audit-event
+                   move username of auth-request to audit-subject
+                   perform write-audit-entry
+
+                   move tbl-email(current-user-index) to email-to
+                   move "Welcome to nodebol CMS" to email-subject
+                   move function concatenate(
+                       "Hi ",
+                       function trim(tbl-username(current-user-index)),
+                       ", your account has been created."
+                   ) to email-body
+                   perform send-email-notification
+               end-if
            end-if.
 
        handle-logout section.
-           move "N" to session-valid.
+           move session-id of auth-request to se-session-id.
+           move spaces to audit-subject.
+           read session-master
+               invalid key
+                   continue
+               not invalid key
+                   move se-username to audit-subject
+           end-read.
+
+           move session-id of auth-request to se-session-id.
+           delete session-master record
+               invalid key
+                   continue
+           end-delete.
            move "Y" to success.
-           move "Logged out successfully" to message.
+           move "Logged out successfully" to resp-message.
+           move "logout" to audit-event.
+           perform write-audit-entry.
 
        check-session section.
+           move session-id of auth-request to se-session-id.
+           read session-master
+               invalid key move "N" to session-valid
+               not invalid key move "Y" to session-valid
+           end-read.
+
+           if session-valid = "Y"
+               perform build-now-compare
+               if now-compare > se-expires
+                   move "N" to session-valid
+                   delete session-master record
+                       invalid key
+                           continue
+                   end-delete
+               end-if
+           end-if.
+
            if session-valid = "Y"
                move "Y" to success
-               move "Session valid" to message
-               move user-id to user-id of user-data
-               move username to username of user-data
-               move user-role to role of user-data
+               move "Session valid" to resp-message
+               move se-session-id to session-id of auth-response
+               move se-user-id to user-id of user-data
+               move se-username to username of user-data
+               move se-user-role to role of user-data
            else
                move "N" to success
-               move "Invalid session" to message
+               move "Invalid session" to resp-message
            end-if.
 
+       build-now-compare section.
+           move function current-date to now-timestamp.
+           move function concatenate(
+               now-timestamp(1:4), "-", now-timestamp(5:2), "-",
+               now-timestamp(7:2), " ", now-timestamp(9:2), ":",
+               now-timestamp(11:2), ":", now-timestamp(13:2)
+           ) to now-compare.
+
+       compute-reset-token-expiry section.
+           perform build-now-compare
+           move function integer-of-date(
+               function numval(now-timestamp(1:8)))
+               to expiry-date-int
+           compute expiry-hour =
+               function numval(now-timestamp(9:2))
+               + reset-token-lifetime-hours
+           if expiry-hour > 23
+               subtract 24 from expiry-hour
+               add 1 to expiry-date-int
+           end-if
+           move expiry-hour to expiry-hour-disp
+           move function date-of-integer(expiry-date-int)
+               to expiry-date-disp
+           move function concatenate(
+               expiry-date-disp(1:4), "-", expiry-date-disp(5:2), "-",
+               expiry-date-disp(7:2), " ", expiry-hour-disp, ":",
+               now-timestamp(11:2), ":", now-timestamp(13:2)
+           ) to rt-expires.
+
        create-session section.
-           move "Y" to session-valid.
-           move user-id(current-user-index) to user-id.
-           move username(current-user-index) to username.
-           move role(current-user-index) to user-role.
-           move "2024-12-31 23:59:59" to session-expires.
+           perform generate-session-id.
+           move new-session-id to se-session-id.
+           move tbl-user-id(current-user-index) to se-user-id.
+           move tbl-username(current-user-index) to se-username.
+           move tbl-role(current-user-index) to se-user-role.
+           if remember of auth-request = "Y"
+               move "Y" to se-remember
+               move "2099-12-31 23:59:59" to se-expires
+           else
+               move "N" to se-remember
+               perform build-now-compare
+               move function concatenate(
+                   now-compare(1:10), " 23:59:59"
+               ) to se-expires
+           end-if
+           write session-master-record
+               invalid key
+                   rewrite session-master-record
+           end-write.
+           move new-session-id to session-id of auth-response.
+
+       send-email-notification section.
+           move function current-date to email-timestamp.
+           move function concatenate(
+               email-timestamp(1:8), " ",
+               email-timestamp(9:6), " | to:",
+               function trim(email-to), " | subject:",
+               function trim(email-subject), " | ",
+               function trim(email-body)
+           ) to email-notification-line
+           write email-notification-line.
+
+       write-audit-entry section.
+           move function current-date to audit-timestamp.
+           move function concatenate(
+               audit-timestamp(1:8), " ",
+               audit-timestamp(9:6), " | ",
+               function trim(audit-event), " | ",
+               function trim(audit-subject)
+           ) to audit-record
+           write audit-record.
+
+       handle-forgot-password section.
+           *> Issue a time-limited reset token for the account matching
+           *> the supplied email address. The token is handed back in
+           *> auth-response so the caller can deliver it (e-mail, etc);
+           *> we never reveal whether the address was on file beyond
+           *> the generic response message. success is always "Y" here
+           *> on purpose - a caller that branches on success the way
+           *> login.cbl branches on a login attempt must not be able to
+           *> tell a match from a non-match any more than it can from
+           *> resp-message alone.
+           move "Y" to success.
+           move "If that email is registered, a reset link was sent"
+               to resp-message.
+
+           perform varying reset-user-index from 1 by 1
+               until reset-user-index > user-count
+               or tbl-email(reset-user-index) = email of auth-request
+           end-perform.
+
+           if reset-user-index <= user-count
+               move reset-user-index to current-user-index
+               perform generate-reset-token
+               move new-reset-token to rt-token
+               move tbl-user-id(reset-user-index) to rt-user-id
+               perform compute-reset-token-expiry
+               move "N" to rt-used
+               write reset-master-record
+                   invalid key
+                       rewrite reset-master-record
+               end-write
+               move new-reset-token to reset-token of auth-response
+
+               move tbl-email(reset-user-index) to email-to
+               move "Password reset request" to email-subject
+               move function concatenate(
+                   "Use this token to reset your password: ",
+                   function trim(new-reset-token)
+               ) to email-body
+               perform send-email-notification
+           end-if.
+
+       handle-reset-password section.
+           move "N" to success.
+           move reset-token of auth-request to rt-token.
+           read reset-master
+               invalid key
+                   move "Reset token not found or expired"
+                       to resp-message
+               not invalid key
+                   perform apply-password-reset
+           end-read.
+
+       apply-password-reset section.
+           perform build-now-compare.
+           if now-compare > rt-expires
+               move "Reset token has expired" to resp-message
+           else
+               if rt-used = "Y"
+                   move "Reset token has already been used"
+                       to resp-message
+               else
+                   perform apply-password-reset-update
+               end-if
+           end-if.
+
+       apply-password-reset-update section.
+               perform varying current-user-index from 1 by 1
+                   until current-user-index > user-count
+                   or tbl-user-id(current-user-index) = rt-user-id
+               end-perform
+
+               if current-user-index > user-count
+                   move "Reset token does not match any account"
+                       to resp-message
+               else
+                   move user-password of auth-request to digest-source
+                   perform hash-password
+                   move temp-hash
+                       to tbl-password-hash(current-user-index)
+                   move 0 to tbl-failed-logins(current-user-index)
+                   move "active" to tbl-acct-status(current-user-index)
+                   perform persist-current-user
+
+                   move "Y" to rt-used
+                   rewrite reset-master-record
+
+                   move "Y" to success
+                   move "Password reset successfully" to resp-message
+
+                   move tbl-email(current-user-index) to email-to
+                   move "Your password was changed" to email-subject
+                   move function concatenate(
+                       "Your password has just been reset. If this",
+                       " was not you, contact an administrator."
+                   ) to email-body
+                   perform send-email-notification
+               end-if.
+
+       handle-issue-api-key section.
+           *> Issue a new per-caller database-interface key - owner
+           *> and scope are whatever the caller asks for, but minting
+           *> one is itself an admin action, so role of auth-request
+           *> is read here as the caller's own role (the same field
+           *> handle-register instead reads as the new account's
+           *> desired role - which of its several meanings applies
+           *> depends on action, the same way reset-token only means
+           *> something for reset-password and totp-code only for the
+           *> totp actions) and must be "admin" before a key is minted.
+           move "N" to success.
+           if role of auth-request not = "admin"
+               move "Your role does not have permission to do that"
+                   to resp-message
+           else
+               perform generate-api-key
+               move new-api-key to ak-key-value
+               move username of auth-request to ak-owner
+               move api-key-scope of auth-request to ak-scope
+               move "N" to ak-revoked
+               move function current-date to now-timestamp
+               move function concatenate(
+                   now-timestamp(1:4), "-", now-timestamp(5:2), "-",
+                   now-timestamp(7:2), " ", now-timestamp(9:2), ":",
+                   now-timestamp(11:2), ":", now-timestamp(13:2)
+               ) to ak-created-date
+               write api-key-master-record
+                   invalid key
+                       rewrite api-key-master-record
+               end-write
+               move "Y" to success
+               move "API key issued" to resp-message
+               move new-api-key to api-key of auth-response
+               move ak-owner to api-key-owner of auth-response
+               move ak-scope to api-key-scope of auth-response
+           end-if.
+
+       handle-validate-api-key section.
+           move api-key of auth-request to ak-key-value.
+           read api-key-master
+               invalid key
+                   move "N" to success
+                   move "Invalid or missing API key" to resp-message
+               not invalid key
+                   if ak-revoked = "Y"
+                       move "N" to success
+                       move "API key has been revoked" to resp-message
+                   else
+                       move "Y" to success
+                       move "API key valid" to resp-message
+                       move ak-owner to api-key-owner of auth-response
+                       move ak-scope to api-key-scope of auth-response
+                   end-if
+           end-read.
+
+       handle-revoke-api-key section.
+           move api-key of auth-request to ak-key-value.
+           read api-key-master
+               invalid key
+                   move "N" to success
+                   move "Invalid or missing API key" to resp-message
+               not invalid key
+                   move "Y" to ak-revoked
+                   rewrite api-key-master-record
+                   move "Y" to success
+                   move "API key revoked" to resp-message
+           end-read.
+
+       generate-api-key section.
+           *> Same shape as generate-session-id - a monotonic
+           *> per-process counter mixed with the requested owner name
+           *> through the password digest, so keys issued back-to-back
+           *> in the same process never collide.
+           add 1 to api-key-seq.
+           move api-key-seq to api-key-seq-disp.
+           move function concatenate(
+               "apikey",
+               function trim(username of auth-request),
+               function trim(api-key-seq-disp)
+           ) to digest-source
+           perform hash-password
+           move temp-hash(1:64) to new-api-key.
+
+       handle-enable-totp section.
+           *> Turning two-factor on is treated the same as a login -
+           *> the caller has to re-prove the current password before
+           *> a new secret is issued, the same re-auth precaution
+           *> apply-password-reset's sibling actions already need.
+           move "N" to success.
+           perform find-user-by-credentials.
+
+           if current-user-index > user-count
+               move "Invalid username or password" to resp-message
+           else
+               perform generate-totp-secret
+               move new-totp-secret
+                   to tbl-totp-secret(current-user-index)
+               move "Y" to tbl-totp-enabled(current-user-index)
+               perform persist-current-user
+
+               move "Y" to success
+               move "Two-factor authentication enabled" to resp-message
+               move new-totp-secret to totp-secret of auth-response
+               move "totp-enabled" to audit-event
+               move username of auth-request to audit-subject
+               perform write-audit-entry
+           end-if.
+
+       handle-disable-totp section.
+           move "N" to success.
+           perform find-user-by-credentials.
+
+           if current-user-index > user-count
+               move "Invalid username or password" to resp-message
+           else
+               move "N" to tbl-totp-enabled(current-user-index)
+               move spaces to tbl-totp-secret(current-user-index)
+               perform persist-current-user
+
+               move "Y" to success
+               move "Two-factor authentication disabled"
+                   to resp-message
+               move "totp-disabled" to audit-event
+               move username of auth-request to audit-subject
+               perform write-audit-entry
+           end-if.
+
+       find-user-by-credentials section.
+           *> Shared by the two-factor enable/disable actions - looks
+           *> up username of auth-request and leaves current-user-index
+           *> past user-count unless both the username and the
+           *> current password match, the same test handle-login
+           *> makes against temp-hash.
+           move user-password of auth-request to digest-source.
+           perform hash-password.
+
+           perform varying current-user-index from 1 by 1
+               until current-user-index > user-count
+               or (tbl-username(current-user-index)
+                   = username of auth-request
+                   and tbl-password-hash(current-user-index)
+                       = temp-hash)
+           end-perform.
+
+       generate-totp-secret section.
+           *> Derived the same way generate-reset-token derives a
+           *> token - the existing four-round mixing digest, seeded
+           *> with the account name plus the per-process counter so
+           *> two enrollments in the same run never collide.
+           add 1 to session-seq.
+           move session-seq to session-seq-disp.
+           move function concatenate(
+               "totp",
+               tbl-username(current-user-index),
+               function trim(session-seq-disp)
+           ) to digest-source
+           perform hash-password.
+           move temp-hash(1:32) to new-totp-secret.
+
+       generate-totp-code section.
+           *> A time-windowed variant of the same digest - see the
+           *> working-storage comment above totp-seconds for why this
+           *> is not RFC 6238 TOTP. One round is enough mixing since,
+           *> unlike a password hash, nothing sensitive is exposed if
+           *> this were ever reversed; the secret itself is what
+           *> actually protects the account.
+           move function current-date to now-timestamp.
+           move now-timestamp(9:2) to totp-hh.
+           move now-timestamp(11:2) to totp-mm.
+           move now-timestamp(13:2) to totp-ss.
+           compute totp-seconds =
+               totp-hh * 3600 + totp-mm * 60 + totp-ss.
+           compute totp-bucket = totp-seconds / 30.
+           move totp-bucket to totp-bucket-disp.
+
+           move function concatenate(
+               function trim(tbl-totp-secret(current-user-index)),
+               function trim(totp-bucket-disp)
+           ) to totp-digest-source.
+
+           move 5381 to totp-accum.
+           perform varying totp-pos from 1 by 1
+               until totp-pos >
+                   function length(function trim(totp-digest-source))
+               move function ord(totp-digest-source(totp-pos:1))
+                   to totp-char-val
+               compute totp-accum = function mod(
+                   (totp-accum * 33 + totp-char-val), 18446744073)
+           end-perform.
+
+           compute totp-code-computed =
+               function mod(totp-accum, 1000000).
+
+       generate-reset-token section.
+           add 1 to session-seq.
+           move session-seq to session-seq-disp.
+           move function concatenate(
+               "reset",
+               tbl-username(current-user-index),
+               function trim(session-seq-disp)
+           ) to digest-source
+           perform hash-password
+           move temp-hash(1:32) to new-reset-token.
+
+       generate-session-id section.
+           *> Derive a session id from the logged-in user plus a
+           *> monotonic per-process counter, run through the same
+           *> digest used for passwords, so ids are unique even when
+           *> two logins happen in the same second.
+           add 1 to session-seq.
+           move session-seq to session-seq-disp.
+           move function concatenate(
+               tbl-username(current-user-index),
+               function trim(tbl-user-id(current-user-index)),
+               function trim(session-seq-disp)
+           ) to digest-source
+           perform hash-password
+           move temp-hash(1:32) to new-session-id.
+
+       hash-password section.
+           *> One-way multi-round digest of digest-source, left in
+           *> temp-hash. Four independently-seeded 16-hex-digit rounds
+           *> give enough mixing that the plaintext can't be recovered
+           *> from the stored value.
+           move spaces to temp-hash.
+           perform varying hash-round from 1 by 1 until hash-round > 4
+               compute hash-accum = 5381 + (hash-round * 104729)
+               perform varying hash-pos from 1 by 1
+                   until hash-pos >
+                       function length(function trim(digest-source))
+                   move function ord(digest-source(hash-pos:1))
+                       to hash-char-val
+                   compute hash-accum = function mod(
+                       (hash-accum * 33 + hash-char-val + hash-round),
+                       18446744073)
+               end-perform
+               perform hash-accum-to-hex
+               compute hash-start = (hash-round - 1) * 16 + 1
+               move hash-chunk to temp-hash(hash-start:16)
+           end-perform.
+
+       hash-accum-to-hex section.
+           move hash-accum to hex-work.
+           move spaces to hash-chunk.
+           move 16 to hex-pos.
+           perform 16 times
+               compute hex-rem = function mod(hex-work, 16)
+               compute hex-work = function integer(hex-work / 16)
+               move hex-alphabet(hex-rem + 1:1)
+                   to hash-chunk(hex-pos:1)
+               subtract 1 from hex-pos
+           end-perform.
 
-       end program auth. 
\ No newline at end of file
+       end program auth.
