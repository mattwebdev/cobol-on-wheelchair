@@ -0,0 +1,474 @@
+       identification division.
+       program-id. router.
+
+       environment division.
+       input-output section.
+       file-control.
+           select routes-file
+               assign to "data/routes.conf"
+               organization is line sequential
+               file status is routes-file-status.
+
+           select dispatch-log
+               assign to "data/router-requests.log"
+               organization is line sequential
+               file status is dispatch-log-status.
+
+       data division.
+       file section.
+       fd  routes-file.
+       01  routes-file-line     pic x(300).
+
+       fd  dispatch-log.
+       01  dispatch-log-line    pic x(300).
+
+       working-storage section.
+       01 routes-file-status    pic xx.
+       01 dispatch-log-status   pic xx.
+       01 dispatch-timestamp    pic x(21).
+       01 dispatch-status-text  pic x(20).
+
+       *> Routing table - loaded from data/routes.conf
+       *> each run rather than hardcoded moves; the file is seeded
+       *> with the original eight routes the first time it is missing.
+       01 routing-table.
+           03 nroutes               pic 99 usage comp-5 value 0.
+           03 routes occurs 50 times.
+               05 routing-pattern       pic x(100).
+               05 routing-method        pic x(10).
+               05 routing-destiny       pic x(30).
+               05 routing-auth-required pic x(1).
+
+       01 route-index            pic 99 usage comp-5.
+       01 conf-line-len          pic 9(4).
+       01 conf-pos               pic 9(4).
+       01 conf-part              pic x(100).
+       01 conf-part-len          pic 9(4).
+       01 conf-scan-text         pic x(300).
+
+       01 request-path           pic x(200).
+       01 matched-index          pic 99 usage comp-5 value 0.
+       01 matched-found          pic x(1) value "N".
+
+       *> Path/pattern matching is done segment-by-segment, split on
+       *> "/", so "%name" segments in a route's pattern bind whatever
+       *> the incoming path has in the same position.
+       01 scratch-segments.
+           03 scratch-segment-count  pic 99 usage comp-5.
+           03 scratch-segment occurs 10 times pic x(90).
+       01 pat-segments.
+           03 pat-segment-count  pic 99 usage comp-5.
+           03 pat-segment occurs 10 times pic x(90).
+       01 req-segments.
+           03 req-segment-count  pic 99 usage comp-5.
+           03 req-segment occurs 10 times pic x(90).
+       01 seg-text                pic x(300).
+       01 seg-pos                 pic 9(4).
+       01 seg-len                 pic 9(4).
+       01 seg-start                pic 9(4).
+       01 seg-index               pic 99 usage comp-5.
+       01 segments-match          pic x(1).
+
+       *> Linkage-shaped working copies passed to httphandler and on
+       *> to whichever destiny program the route resolves to.
+       01 path-values.
+           05 path-query-values          occurs 10 times.
+               10 path-query-value-name  pic x(90).
+               10 path-query-value       pic x(90).
+
+       01 http-request-data.
+           05 http-method pic x(10).
+           05 content-type-header pic x(200).
+           05 query-params.
+               10 param-count pic 9(4).
+               10 params occurs 200 times.
+                   15 param-name pic x(100).
+                   15 param-value pic x(4096).
+           05 body-params.
+               10 body-param-count pic 9(4).
+               10 body-params occurs 200 times.
+                   15 body-param-name pic x(100).
+                   15 body-param-value pic x(4096).
+           05 cookie-params.
+               10 cookie-count pic 9(4).
+               10 cookies occurs 50 times.
+                   15 cookie-name pic x(100).
+                   15 cookie-value pic x(1024).
+           05 multipart-parts.
+               10 multipart-part-count pic 9(4).
+               10 multipart-items occurs 10 times.
+                   15 multipart-field-name pic x(100).
+                   15 multipart-filename pic x(200).
+                   15 multipart-content-type pic x(100).
+                   15 multipart-data-length pic 9(8).
+                   15 multipart-data pic x(1048576).
+           05 request-too-large pic x(1).
+           05 request-caller-role pic x(20).
+
+       *> Per-route auth, checked by CALLing auth's
+       *> existing "check" session-lookup action - same LINKAGE shape
+       *> as auth.cbl's own auth-request/auth-response, just with
+       *> local field names (CALL passes by position, not by name).
+       01 auth-request.
+           03 auth-action       pic x(20).
+           03 auth-username     pic x(50).
+           03 auth-password     pic x(50).
+           03 auth-email        pic x(100).
+           03 auth-role         pic x(20).
+           03 auth-session-id   pic x(32).
+           03 auth-reset-token  pic x(32).
+           03 auth-remember     pic x(1).
+           03 auth-totp-code    pic x(6).
+           03 auth-api-key       pic x(64).
+           03 auth-api-key-scope pic x(20).
+
+       01 auth-response.
+           03 auth-success      pic x(1).
+           03 auth-resp-message pic x(200).
+           03 auth-resp-session pic x(32).
+           03 auth-resp-reset   pic x(32).
+           03 auth-totp-required pic x(1).
+           03 auth-totp-secret  pic x(32).
+           03 auth-user-data.
+               05 auth-user-id      pic 9(10).
+               05 auth-username-out pic x(50).
+               05 auth-email-out    pic x(100).
+               05 auth-role-out     pic x(20).
+           03 auth-resp-api-key       pic x(64).
+           03 auth-resp-api-key-owner pic x(50).
+           03 auth-resp-api-key-scope pic x(20).
+
+       01 auth-ok               pic x(1).
+       01 session-cookie-value  pic x(32).
+       01 cookie-scan-index     pic 99 usage comp-5.
+
+       procedure division.
+
+       main-paragraph.
+           perform initialize-routing-table
+           accept request-path from environment "PATH_INFO"
+           if request-path = spaces
+               move "/" to request-path
+           end-if
+           call "httphandler" using http-request-data
+           move spaces to request-caller-role
+           perform match-route
+           move "Y" to auth-ok
+           if matched-found = "Y"
+               if routing-auth-required(matched-index) = "Y"
+                   perform check-route-authentication
+               end-if
+           end-if
+           perform log-dispatch
+           if request-too-large = "Y"
+               perform render-request-too-large
+           else
+               if matched-found = "N"
+                   perform render-not-found
+               else
+                   if auth-ok = "N"
+                       perform render-unauthorized
+                   else
+                       perform dispatch-to-destiny
+                   end-if
+               end-if
+           end-if
+           goback.
+
+       initialize-routing-table.
+           move 0 to nroutes
+           open input routes-file
+           if routes-file-status = "35"
+               perform seed-default-routes
+           else
+               perform load-routing-table-from-file
+               close routes-file
+           end-if.
+
+       load-routing-table-from-file.
+           move "00" to routes-file-status
+           perform until routes-file-status = "10"
+               read routes-file into routes-file-line
+                   at end move "10" to routes-file-status
+                   not at end
+                       if routes-file-line not = spaces
+                           perform add-route-from-conf-line
+                       end-if
+               end-read
+           end-perform.
+
+       add-route-from-conf-line.
+           add 1 to nroutes
+           move function trim(routes-file-line) to conf-scan-text
+           move function length(function trim(routes-file-line))
+               to conf-line-len
+           move 1 to conf-pos
+           perform extract-conf-part
+           move conf-part to routing-pattern(nroutes)
+           perform extract-conf-part
+           move conf-part to routing-method(nroutes)
+           perform extract-conf-part
+           move conf-part to routing-destiny(nroutes)
+           perform extract-conf-part
+           move conf-part to routing-auth-required(nroutes).
+
+       extract-conf-part.
+           move spaces to conf-part
+           move 1 to conf-part-len
+           perform until conf-pos > conf-line-len
+               or conf-scan-text(conf-pos:1) = "|"
+               move conf-scan-text(conf-pos:1)
+                   to conf-part(conf-part-len:1)
+               add 1 to conf-pos
+               add 1 to conf-part-len
+           end-perform
+           add 1 to conf-pos.
+
+       seed-default-routes.
+           close routes-file
+           open output routes-file
+           move 14 to nroutes
+           move "/" to routing-pattern(1)
+           move "GET" to routing-method(1)
+           move "indexweb" to routing-destiny(1)
+           move "N" to routing-auth-required(1)
+           move "/showsum/%value1/%value2" to routing-pattern(2)
+           move "GET" to routing-method(2)
+           move "showsum" to routing-destiny(2)
+           move "N" to routing-auth-required(2)
+           move "/showname/%value" to routing-pattern(3)
+           move "GET" to routing-method(3)
+           move "showname" to routing-destiny(3)
+           move "N" to routing-auth-required(3)
+           move "/form" to routing-pattern(4)
+           move "GET" to routing-method(4)
+           move "showform" to routing-destiny(4)
+           move "N" to routing-auth-required(4)
+           move "/submit-form" to routing-pattern(5)
+           move "POST" to routing-method(5)
+           move "submitform" to routing-destiny(5)
+           move "N" to routing-auth-required(5)
+           move "/update/%id" to routing-pattern(6)
+           move "PUT" to routing-method(6)
+           move "updateitem" to routing-destiny(6)
+           move "Y" to routing-auth-required(6)
+           move "/delete/%id" to routing-pattern(7)
+           move "DELETE" to routing-method(7)
+           move "deleteitem" to routing-destiny(7)
+           move "Y" to routing-auth-required(7)
+           move "/advanced" to routing-pattern(8)
+           move "GET" to routing-method(8)
+           move "advanced" to routing-destiny(8)
+           move "N" to routing-auth-required(8)
+           move "/search" to routing-pattern(9)
+           move "GET" to routing-method(9)
+           move "search" to routing-destiny(9)
+           move "N" to routing-auth-required(9)
+           move "/media/upload" to routing-pattern(10)
+           move "POST" to routing-method(10)
+           move "mediaupload" to routing-destiny(10)
+           move "Y" to routing-auth-required(10)
+           move "/forgot-password" to routing-pattern(11)
+           move "GET" to routing-method(11)
+           move "forgotpassword" to routing-destiny(11)
+           move "N" to routing-auth-required(11)
+           move "/forgot-password" to routing-pattern(12)
+           move "POST" to routing-method(12)
+           move "forgotpassword" to routing-destiny(12)
+           move "N" to routing-auth-required(12)
+           move "/reset-password" to routing-pattern(13)
+           move "GET" to routing-method(13)
+           move "resetpassword" to routing-destiny(13)
+           move "N" to routing-auth-required(13)
+           move "/reset-password" to routing-pattern(14)
+           move "POST" to routing-method(14)
+           move "resetpassword" to routing-destiny(14)
+           move "N" to routing-auth-required(14)
+           perform write-seeded-routes
+           close routes-file.
+
+       write-seeded-routes.
+           perform varying route-index from 1 by 1
+               until route-index > nroutes
+               move function concatenate(
+                   function trim(routing-pattern(route-index)), "|",
+                   function trim(routing-method(route-index)), "|",
+                   function trim(routing-destiny(route-index)), "|",
+                   function trim(routing-auth-required(route-index))
+               ) to routes-file-line
+               write routes-file-line
+           end-perform.
+
+       match-route.
+           move 0 to matched-index
+           move "N" to matched-found
+           move request-path to seg-text
+           perform split-current-segment-text
+           move scratch-segments to req-segments
+           move 1 to route-index
+           perform until route-index > nroutes or matched-found = "Y"
+               if routing-method(route-index) = http-method
+                   move routing-pattern(route-index) to seg-text
+                   perform split-current-segment-text
+                   move scratch-segments to pat-segments
+                   perform compare-segments
+                   if segments-match = "Y"
+                       move route-index to matched-index
+                       move "Y" to matched-found
+                   end-if
+               end-if
+               add 1 to route-index
+           end-perform.
+
+       split-current-segment-text.
+           move 0 to scratch-segment-count
+           move function length(function trim(seg-text)) to seg-len
+           move 1 to seg-pos
+           perform until seg-pos > seg-len
+               if seg-text(seg-pos:1) = "/"
+                   add 1 to seg-pos
+               else
+                   perform extract-one-segment
+               end-if
+           end-perform.
+
+       extract-one-segment.
+           move seg-pos to seg-start
+           perform until seg-pos > seg-len or seg-text(seg-pos:1) = "/"
+               add 1 to seg-pos
+           end-perform
+           if scratch-segment-count < 10
+               add 1 to scratch-segment-count
+               move seg-text(seg-start:seg-pos - seg-start)
+                   to scratch-segment(scratch-segment-count)
+           end-if.
+
+       compare-segments.
+           move "N" to segments-match
+           if req-segment-count = pat-segment-count
+               move "Y" to segments-match
+               move 1 to seg-index
+               perform until seg-index > pat-segment-count
+                   if pat-segment(seg-index)(1:1) = "%"
+                       perform bind-path-value
+                   else
+                       if pat-segment(seg-index)
+                           not = req-segment(seg-index)
+                           move "N" to segments-match
+                       end-if
+                   end-if
+                   add 1 to seg-index
+               end-perform
+           end-if.
+
+       bind-path-value.
+           if seg-index <= 10
+               move pat-segment(seg-index)(2:89)
+                   to path-query-value-name(seg-index)
+               move req-segment(seg-index)
+                   to path-query-value(seg-index)
+           end-if.
+
+       log-dispatch.
+           move function current-date to dispatch-timestamp
+           if request-too-large = "Y"
+               move "TOO-LARGE" to dispatch-status-text
+           else
+               if matched-found = "N"
+                   move "NOT-FOUND" to dispatch-status-text
+               else
+                   if auth-ok = "N"
+                       move "UNAUTHORIZED" to dispatch-status-text
+                   else
+                       move "DISPATCHED" to dispatch-status-text
+                   end-if
+               end-if
+           end-if
+           open extend dispatch-log
+           if dispatch-log-status = "35"
+               close dispatch-log
+               open output dispatch-log
+           end-if
+           move function concatenate(
+               dispatch-timestamp(1:8), " ",
+               dispatch-timestamp(9:6), " | ",
+               function trim(http-method), " ",
+               function trim(request-path), " | ",
+               function trim(dispatch-status-text)
+           ) to dispatch-log-line
+           write dispatch-log-line
+           close dispatch-log.
+
+       check-route-authentication.
+           move "N" to auth-ok
+           move spaces to session-cookie-value
+           move 1 to cookie-scan-index
+           perform until cookie-scan-index > cookie-count
+               or session-cookie-value not = spaces
+               if cookie-name(cookie-scan-index) = "session_id"
+                   move cookie-value(cookie-scan-index)(1:32)
+                       to session-cookie-value
+               end-if
+               add 1 to cookie-scan-index
+           end-perform
+           if session-cookie-value not = spaces
+               move "check" to auth-action
+               move session-cookie-value to auth-session-id
+               call "auth" using auth-request auth-response
+               if auth-success = "Y"
+                   move "Y" to auth-ok
+                   move auth-role-out to request-caller-role
+               end-if
+           end-if.
+
+       dispatch-to-destiny.
+           call routing-destiny(matched-index)
+               using path-values http-request-data.
+
+       render-not-found.
+           *> A plain "no route matches" message was enough while the
+           *> routing table was still small, but with data/routes.conf
+           *> now holding the full site map it is worth pointing a
+           *> lost visitor back at somewhere real rather than just
+           *> reporting the miss.
+           display "Status: 404 Not Found"
+           display "Content-Type: text/html"
+           display " "
+           display "<html><head><title>404 - Page Not Found</title>"
+           display "</head>"
+           display "<body>"
+           display "<h1>404 - Page Not Found</h1>"
+           display "<p>There is no page at "
+               function trim(http-method) " "
+               function trim(request-path) ".</p>"
+           display "<p>It may have been moved, or the address may"
+               " have been typed incorrectly.</p>"
+           display "<p><a href='/'>Return to the home page</a>"
+               " or <a href='/search'>search the site</a>.</p>"
+           display "</body></html>".
+
+       render-unauthorized.
+           display "Status: 401 Unauthorized"
+           display "Content-Type: text/html"
+           display " "
+           display "<html><head><title>401 Unauthorized</title></head>"
+           display "<body><h1>401 - Authentication Required</h1>"
+           display "</body></html>".
+
+       render-request-too-large.
+           *> httphandler already rejected the body outright rather
+           *> than truncating it - this is the clear rejection that
+           *> gets reported back instead of letting the request
+           *> silently fall through to a controller with no body.
+           display "Status: 413 Payload Too Large"
+           display "Content-Type: text/html"
+           display " "
+           display "<html><head><title>413 - Payload Too Large</title>"
+           display "</head>"
+           display "<body>"
+           display "<h1>413 - Payload Too Large</h1>"
+           display "<p>The request body was too large to process."
+               "</p>"
+           display "</body></html>".
+
+       end program router.
