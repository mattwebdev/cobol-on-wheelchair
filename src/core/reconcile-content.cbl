@@ -0,0 +1,305 @@
+       identification division.
+       program-id. reconcile-content.
+
+       environment division.
+       input-output section.
+       file-control.
+           select content-master
+               assign to "data/content.dat"
+               organization is indexed
+               access mode is sequential
+               record key is cm-id
+               file status is content-file-status.
+
+           select content-type-master
+               assign to "data/content-types.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ctm-name
+               file status is content-type-file-status.
+
+       data division.
+       file section.
+       fd  content-master.
+       01  content-master-record.
+           03 cm-id             pic 9(10).
+           03 cm-type           pic x(20).
+           03 cm-status         pic x(20).
+           03 cm-author         pic x(50).
+           03 cm-title          pic x(200).
+           03 cm-body           pic x(2000).
+           03 cm-publish-date   pic x(20).
+           03 cm-created-date   pic x(20).
+
+       fd  content-type-master.
+       01  content-type-master-record.
+           03 ctm-name           pic x(50).
+           03 ctm-label          pic x(100).
+           03 ctm-created-date   pic x(8).
+           03 ctm-modified-date  pic x(8).
+           03 ctm-field-count    pic 99.
+           03 ctm-fields occurs 20 times.
+               05 ctm-field-name     pic x(50).
+               05 ctm-field-label    pic x(100).
+               05 ctm-field-type     pic x(20).
+               05 ctm-field-required pic x(1).
+
+       working-storage section.
+       01 content-file-status  pic xx.
+       01 content-type-file-status pic xx.
+       01 id-display           pic z(9)9.
+
+       *> Content type layout - loaded straight from database-interface
+       *> .cbl's own content-type-master store (the admin-manageable
+       *> content type table) so a custom type an admin created is
+       *> recognized here too. The three built-ins below are only used
+       *> as a fallback, the same way database-interface.cbl seeds them
+       *> when that store has never been written to.
+       01 content-type-definitions.
+           03 content-type-count pic 99 usage comp-5 value 0.
+           03 content-types occurs 20 times.
+               05 type-name        pic x(50).
+               05 type-label       pic x(100).
+               05 field-count      pic 99 usage comp-5.
+               05 fields occurs 20 times.
+                   10 field-name   pic x(50).
+                   10 field-label  pic x(100).
+                   10 field-type   pic x(20).
+                   10 field-required pic x(1).
+                   10 field-default pic x(255).
+
+       01 current-type-index   pic 99 usage comp-5.
+       01 current-field-index  pic 99 usage comp-5.
+       01 matched-type-index   pic 99 usage comp-5.
+
+       01 report-counts.
+           03 records-checked   pic 9(6) value 0.
+           03 unknown-type-count pic 9(6) value 0.
+           03 missing-field-count pic 9(6) value 0.
+
+       procedure division.
+
+       perform load-content-type-definitions.
+       perform open-content-store.
+
+       if content-file-status = "00"
+           perform reconcile-all-content
+           close content-master
+       else
+           display "reconcile-content: no content store to check"
+       end-if.
+
+       perform display-summary.
+
+       goback.
+
+       open-content-store section.
+           open input content-master.
+           if content-file-status = "35"
+               *> No content has ever been written - nothing to check.
+               continue
+           end-if.
+
+       load-content-type-definitions section.
+           *> Read every row out of the same content-type-master that
+           *> the admin "manage content types" screen writes to - an
+           *> admin-created type then shows up here exactly as it does
+           *> to database-interface.cbl, instead of only the three
+           *> built-ins this job used to know about.
+           move 0 to content-type-count.
+           open input content-type-master.
+           if content-type-file-status = "00"
+               move low-values to ctm-name
+               start content-type-master key is greater than ctm-name
+                   invalid key move "10" to content-type-file-status
+               end-start
+               perform until content-type-file-status = "10"
+                   read content-type-master next record
+                       at end move "10" to content-type-file-status
+                       not at end
+                           perform load-one-content-type-into-table
+                   end-read
+               end-perform
+               close content-type-master
+           end-if.
+           move spaces to content-type-file-status.
+
+           if content-type-count = 0
+               *> Store has never been written to (or doesn't exist
+               *> yet) - fall back to the three built-ins so a brand
+               *> new installation still gets useful reconciliation.
+               perform seed-builtin-content-types
+           end-if.
+
+       load-one-content-type-into-table section.
+           add 1 to content-type-count.
+           move content-type-count to current-type-index.
+           move ctm-name to type-name(current-type-index).
+           move ctm-label to type-label(current-type-index).
+           move ctm-field-count to field-count(current-type-index).
+           perform varying current-field-index from 1 by 1
+               until current-field-index > ctm-field-count
+               move ctm-field-name(current-field-index)
+                   to field-name(current-type-index,
+                       current-field-index)
+               move ctm-field-required(current-field-index)
+                   to field-required(current-type-index,
+                       current-field-index)
+           end-perform.
+
+       seed-builtin-content-types section.
+           *> Blog Post Content Type
+           add 1 to content-type-count.
+           move content-type-count to current-type-index.
+           move "blog_post" to type-name(current-type-index).
+           move "Blog Post" to type-label(current-type-index).
+           move 5 to field-count(current-type-index).
+
+           move 1 to current-field-index.
+           move "title" to
+               field-name(current-type-index, current-field-index).
+           move "Y" to
+               field-required(current-type-index, current-field-index).
+
+           add 1 to current-field-index.
+           move "content" to
+               field-name(current-type-index, current-field-index).
+           move "Y" to
+               field-required(current-type-index, current-field-index).
+
+           add 1 to current-field-index.
+           move "author" to
+               field-name(current-type-index, current-field-index).
+           move "Y" to
+               field-required(current-type-index, current-field-index).
+
+           add 1 to current-field-index.
+           move "publish_date" to
+               field-name(current-type-index, current-field-index).
+           move "N" to
+               field-required(current-type-index, current-field-index).
+
+           add 1 to current-field-index.
+           move "status" to
+               field-name(current-type-index, current-field-index).
+           move "Y" to
+               field-required(current-type-index, current-field-index).
+
+           *> Page Content Type
+           add 1 to content-type-count.
+           move content-type-count to current-type-index.
+           move "page" to type-name(current-type-index).
+           move "Page" to type-label(current-type-index).
+           move 3 to field-count(current-type-index).
+
+           move 1 to current-field-index.
+           move "title" to
+               field-name(current-type-index, current-field-index).
+           move "Y" to
+               field-required(current-type-index, current-field-index).
+
+           add 1 to current-field-index.
+           move "content" to
+               field-name(current-type-index, current-field-index).
+           move "Y" to
+               field-required(current-type-index, current-field-index).
+
+           add 1 to current-field-index.
+           move "status" to
+               field-name(current-type-index, current-field-index).
+           move "Y" to
+               field-required(current-type-index, current-field-index).
+
+       reconcile-all-content section.
+           read content-master next record
+               at end continue
+           end-read
+
+           perform until content-file-status = "10"
+               add 1 to records-checked
+               perform reconcile-one-record
+               read content-master next record
+                   at end continue
+               end-read
+           end-perform.
+
+       reconcile-one-record section.
+           move 0 to matched-type-index
+           perform varying current-type-index from 1 by 1
+               until current-type-index > content-type-count
+               if type-name(current-type-index) = cm-type
+                   move current-type-index to matched-type-index
+                   exit perform
+               end-if
+           end-perform
+
+           move cm-id to id-display
+
+           if matched-type-index = 0
+               add 1 to unknown-type-count
+               display function concatenate(
+                   "UNKNOWN TYPE: content id ",
+                   function trim(id-display),
+                   ' has type-name "', function trim(cm-type),
+                   '" which is not defined in content-type-definitions'
+               )
+           else
+               perform check-required-fields
+           end-if.
+
+       check-required-fields section.
+           perform varying current-field-index from 1 by 1
+               until current-field-index
+                   > field-count(matched-type-index)
+               if field-required(matched-type-index,
+                   current-field-index) = "Y"
+                   perform check-one-required-field
+               end-if
+           end-perform.
+
+
+
+       check-one-required-field section.
+           evaluate field-name(matched-type-index, current-field-index)
+               when "title"
+                   if function trim(cm-title) = spaces
+                       perform flag-missing-field
+                   end-if
+               when "content"
+                   if function trim(cm-body) = spaces
+                       perform flag-missing-field
+                   end-if
+               when "author"
+                   if function trim(cm-author) = spaces
+                       perform flag-missing-field
+                   end-if
+               when "status"
+                   if function trim(cm-status) = spaces
+                       perform flag-missing-field
+                   end-if
+               when other
+                   continue
+           end-evaluate.
+
+       flag-missing-field section.
+           add 1 to missing-field-count
+           display function concatenate(
+               "MISSING FIELD: content id ", function trim(id-display),
+               ' (type "', function trim(cm-type),
+               '") has no value for',
+               ' required field "',
+               function trim(field-name(matched-type-index,
+                   current-field-index)),
+               '"'
+           ).
+
+       display-summary section.
+           display function concatenate(
+               "reconcile-content: checked ",
+               function trim(records-checked), " record(s), ",
+               function trim(unknown-type-count), " unknown type(s), ",
+               function trim(missing-field-count),
+               " missing required field(s)"
+           ).
+
+       end program reconcile-content.
