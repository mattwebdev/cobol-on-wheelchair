@@ -0,0 +1,114 @@
+       identification division.
+       program-id. publish-scheduled-content.
+
+       environment division.
+       input-output section.
+       file-control.
+           select content-master
+               assign to "data/content.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is cm-id
+               file status is content-file-status.
+
+       data division.
+       file section.
+       fd  content-master.
+       01  content-master-record.
+           03 cm-id             pic 9(10).
+           03 cm-type           pic x(20).
+           03 cm-status         pic x(20).
+           03 cm-author         pic x(50).
+           03 cm-title          pic x(200).
+           03 cm-body           pic x(2000).
+           03 cm-publish-date   pic x(20).
+           03 cm-created-date   pic x(20).
+
+       working-storage section.
+       01 content-file-status  pic xx.
+       01 id-display           pic z(9)9.
+       01 today-date           pic x(10).
+
+       01 report-counts.
+           03 records-checked   pic 9(6) value 0.
+           03 published-count   pic 9(6) value 0.
+
+      *> The other half of the "effective date" workflow - database-
+      *> interface.cbl's listing filters hide content from callers
+      *> until its publish_date arrives, but something still has to
+      *> flip status to "published" once that date gets here. This
+      *> runs the same way reconcile-content.cbl does, as a
+      *> standalone nightly job against the content store directly -
+      *> and only moves content that is already "in-review", the one
+      *> state the status-transition workflow actually allows to
+      *> become "published" from, so this never bypasses the manual-
+      *> publish role gate for content still sitting in draft.
+       procedure division.
+
+       perform compute-today-date.
+       perform open-content-store.
+
+       if content-file-status = "00"
+           perform publish-all-due-content
+           close content-master
+       else
+           display
+               "publish-scheduled-content: no content store to check"
+       end-if.
+
+       perform display-summary.
+
+       goback.
+
+       compute-today-date section.
+           move function current-date(1:4) to today-date.
+           move "-" to today-date(5:1).
+           move function current-date(5:2) to today-date(6:2).
+           move "-" to today-date(8:1).
+           move function current-date(7:2) to today-date(9:2).
+
+       open-content-store section.
+           open i-o content-master.
+           if content-file-status = "35"
+               *> No content has ever been written - nothing to do.
+               continue
+           end-if.
+
+       publish-all-due-content section.
+           move low-values to cm-id
+           start content-master key is greater than cm-id
+               invalid key move "10" to content-file-status
+           end-start
+           perform until content-file-status = "10"
+               read content-master next record
+                   at end move "10" to content-file-status
+                   not at end
+                       perform check-and-publish-one-record
+               end-read
+           end-perform.
+
+       check-and-publish-one-record section.
+           add 1 to records-checked
+           if function trim(cm-status) = "in-review"
+               and function trim(cm-publish-date) not = spaces
+               and cm-publish-date(1:10) <= today-date
+               move "published" to cm-status
+               rewrite content-master-record
+               add 1 to published-count
+               move cm-id to id-display
+               display function concatenate(
+                   "PUBLISHED: content id ", function trim(id-display),
+                   ' ("', function trim(cm-title), '") - publish ',
+                   "date ", function trim(cm-publish-date(1:10)),
+                   " has arrived"
+               )
+           end-if.
+
+       display-summary section.
+           display function concatenate(
+               "publish-scheduled-content: checked ",
+               function trim(records-checked), " record(s), ",
+               function trim(published-count), " published"
+           ).
+
+       end program publish-scheduled-content.
